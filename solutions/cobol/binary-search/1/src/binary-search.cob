@@ -28,14 +28,20 @@
 
        01 LO            PIC 99.
        01 HI            PIC 99.
-       01 MID           PIC 99.   
+       01 MID           PIC 99.
+
+      * SORT-CHECK support -- a bad overnight extract has already
+      * caused wrong lookups, so we verify ascending order up front
+      * instead of trusting the caller.
+       01 SORT-CHECK-IDX   PIC 99.
 
        PROCEDURE DIVISION.
-       
+
        BINARY-SEARCH.
-           MOVE 0 TO WS-COUNT 
+           MOVE 0 TO WS-COUNT
            MOVE 1 TO WS-PTR
            MOVE 0 TO WS-COMMA-POS
+           MOVE SPACE TO WS-ERROR
 
       *    Split comma-separated string into array
            PERFORM UNTIL WS-PTR > LENGTH OF WS-ARRAY
@@ -67,15 +73,20 @@
                    END-IF
            END-PERFORM
 
-           MOVE 1 TO LO 
-           MOVE WS-COUNT TO HI 
-           MOVE 0 TO WS-RESULT 
+           MOVE 1 TO LO
+           MOVE WS-COUNT TO HI
+           MOVE 0 TO WS-RESULT
+
+           PERFORM SORT-CHECK
+           IF WS-ERROR NOT = SPACE
+              GO TO BINARY-SEARCH-EXIT
+           END-IF
 
-           PERFORM UNTIL LO > HI 
+           PERFORM UNTIL LO > HI
                    MOVE FUNCTION INTEGER((LO + HI) / 2) TO MID
-                   EVALUATE TRUE 
+                   EVALUATE TRUE
                    WHEN WS-ARR(MID) = WS-ITEM
-                        MOVE MID TO WS-RESULT 
+                        MOVE MID TO WS-RESULT
                         EXIT PERFORM
                    WHEN WS-ARR(MID) < WS-ITEM
                         COMPUTE LO = MID + 1
@@ -87,4 +98,22 @@
            IF WS-RESULT = 0
               MOVE "value not in array" TO WS-ERROR
            END-IF
-           .
\ No newline at end of file
+           .
+       BINARY-SEARCH-EXIT.
+           GOBACK.
+
+      *    Verifies WS-ARR(1..WS-COUNT) is sorted ascending before the
+      *    search runs, flagging a distinct error instead of letting
+      *    an out-of-order extract silently give a wrong answer.
+       SORT-CHECK.
+           PERFORM VARYING SORT-CHECK-IDX FROM 2 BY 1
+              UNTIL SORT-CHECK-IDX > WS-COUNT
+                   IF WS-ARR(SORT-CHECK-IDX) <
+                      WS-ARR(SORT-CHECK-IDX - 1)
+                      MOVE "array not sorted" TO WS-ERROR
+                      EXIT PERFORM
+                   END-IF
+           END-PERFORM
+           .
+       SORT-CHECK-EXIT.
+           EXIT.
