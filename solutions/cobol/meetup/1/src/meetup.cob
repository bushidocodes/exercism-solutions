@@ -23,7 +23,16 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MEETUP.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-SCHEDULE-FILE ASSIGN TO "YEARSCHD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-SCHEDULE-FILE.
+       01  YEAR-SCHEDULE-RECORD    PIC X(40).
+
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------
       * INPUT/OUTPUT VARIABLES
@@ -114,6 +123,23 @@
        01 WS-MONTH-ARRAY REDEFINES WS-MONTH-TABLE.
           05 WS-MONTH-VALUES   PIC 99 OCCURS 12 TIMES.
 
+      *----------------------------------------------------------------
+      * REVERSE-LOOKUP SUPPORT (DATE-TO-DESCRIPTOR)
+      *----------------------------------------------------------------
+      * Input: calendar date to describe
+       01 WS-INPUT-DAY          PIC 99.
+      * Output: e.g. "second Tuesday" or "teenth Friday"
+       01 WS-DESCRIPTOR-RESULT  PIC X(20).
+       01 WS-OCCURRENCE-NUM     PIC 9.
+       01 WS-WEEK-WORD          PIC X(10).
+       01 WS-LAST-FLAG          PIC X     VALUE "N".
+          88 IS-LAST-OCCURRENCE           VALUE "Y" FALSE "N".
+
+      *----------------------------------------------------------------
+      * FULL-YEAR SCHEDULE SUPPORT (GENERATE-YEAR-SCHEDULE)
+      *----------------------------------------------------------------
+       01 WS-SCHEDULE-MONTH     PIC 99.
+
        PROCEDURE DIVISION.
 
       *================================================================
@@ -132,7 +158,7 @@
            PERFORM GET-DAYS-IN-MONTH
            PERFORM CALCULATE-MEETUP-DATE
            PERFORM FORMAT-RESULT
-           EXIT PARAGRAPH.
+           GOBACK.
            
       *================================================================
       * CONVERT DAY NAME TO NUMERIC VALUE
@@ -416,6 +442,104 @@
            
            EXIT PARAGRAPH.
 
+      *================================================================
+      * CONVERT DAY NUMBER TO NAME (REVERSE OF GET-TARGET-DAY-NUMBER)
+      *================================================================
+      * Converts WS-DATE-DOW (0=Sunday .. 6=Saturday) back into the
+      * day name, into WS-DAYOFWEEK, for the reverse date lookup.
+      *================================================================
+       GET-DAY-NAME.
+           EVALUATE WS-DATE-DOW
+           WHEN 0
+                MOVE "Sunday" TO WS-DAYOFWEEK
+           WHEN 1
+                MOVE "Monday" TO WS-DAYOFWEEK
+           WHEN 2
+                MOVE "Tuesday" TO WS-DAYOFWEEK
+           WHEN 3
+                MOVE "Wednesday" TO WS-DAYOFWEEK
+           WHEN 4
+                MOVE "Thursday" TO WS-DAYOFWEEK
+           WHEN 5
+                MOVE "Friday" TO WS-DAYOFWEEK
+           WHEN 6
+                MOVE "Saturday" TO WS-DAYOFWEEK
+           END-EVALUATE
+           EXIT PARAGRAPH.
+
+      *================================================================
+      * DATE-TO-DESCRIPTOR (REVERSE LOOKUP)
+      *================================================================
+      * Given WS-YEAR, WS-MONTH, and WS-INPUT-DAY, works out which
+      * descriptor a scheduling import would use for that date -- e.g.
+      * day 9 comes back as "second Tuesday", day 14 comes back as
+      * "teenth Friday" -- reusing the same day-of-week table
+      * GET-FIRST-DAY-OF-MONTH already builds.
+      *================================================================
+       ENTRY "DATE-TO-DESCRIPTOR".
+       DATE-TO-DESCRIPTOR.
+           PERFORM GET-FIRST-DAY-OF-MONTH
+           PERFORM GET-DAYS-IN-MONTH
+
+           COMPUTE WS-DATE-DOW = FUNCTION MOD(
+              WS-FIRST-DAY-NUM + WS-INPUT-DAY - 1, 7)
+           PERFORM GET-DAY-NAME
+
+           COMPUTE WS-OCCURRENCE-NUM =
+              FUNCTION INTEGER((WS-INPUT-DAY - 1) / 7) + 1
+
+           IF WS-INPUT-DAY + 7 > WS-DAYS-IN-MONTH
+              SET IS-LAST-OCCURRENCE TO TRUE
+           ELSE
+              SET IS-LAST-OCCURRENCE TO FALSE
+           END-IF
+
+           EVALUATE TRUE
+           WHEN WS-INPUT-DAY >= 13 AND WS-INPUT-DAY <= 19
+                MOVE "teenth" TO WS-WEEK-WORD
+           WHEN IS-LAST-OCCURRENCE
+                MOVE "last" TO WS-WEEK-WORD
+           WHEN WS-OCCURRENCE-NUM = 1
+                MOVE "first" TO WS-WEEK-WORD
+           WHEN WS-OCCURRENCE-NUM = 2
+                MOVE "second" TO WS-WEEK-WORD
+           WHEN WS-OCCURRENCE-NUM = 3
+                MOVE "third" TO WS-WEEK-WORD
+           WHEN WS-OCCURRENCE-NUM = 4
+                MOVE "fourth" TO WS-WEEK-WORD
+           END-EVALUATE
+
+           STRING FUNCTION TRIM(WS-WEEK-WORD) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DAYOFWEEK) DELIMITED BY SIZE
+              INTO WS-DESCRIPTOR-RESULT
+           GOBACK.
+
+      *================================================================
+      * GENERATE-YEAR-SCHEDULE
+      *================================================================
+      * Given just WS-WEEK/WS-DAYOFWEEK and WS-YEAR, runs the existing
+      * FIND-NTH-OCCURRENCE/FIND-LAST-OCCURRENCE search across all 12
+      * months and writes the whole year's recurring-meeting schedule
+      * to YEAR-SCHEDULE-FILE in one pass.
+      *================================================================
+       ENTRY "GENERATE-YEAR-SCHEDULE".
+       GENERATE-YEAR-SCHEDULE.
+           OPEN OUTPUT YEAR-SCHEDULE-FILE
+           PERFORM GET-TARGET-DAY-NUMBER
+           PERFORM VARYING WS-SCHEDULE-MONTH FROM 1 BY 1
+              UNTIL WS-SCHEDULE-MONTH > 12
+                   MOVE WS-SCHEDULE-MONTH TO WS-MONTH
+                   PERFORM GET-FIRST-DAY-OF-MONTH
+                   PERFORM GET-DAYS-IN-MONTH
+                   PERFORM CALCULATE-MEETUP-DATE
+                   PERFORM FORMAT-RESULT
+                   MOVE WS-RESULT TO YEAR-SCHEDULE-RECORD
+                   WRITE YEAR-SCHEDULE-RECORD
+           END-PERFORM
+           CLOSE YEAR-SCHEDULE-FILE
+           GOBACK.
+
       *================================================================
       * END OF PROGRAM
       *================================================================
@@ -440,4 +564,4 @@
       *
       * The solution is fully algorithmic with no hardcoded date tables,
       * making it maintainable and extensible for any year.
-      *================================================================
\ No newline at end of file
+      *================================================================
