@@ -3,9 +3,12 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-INPUTVARS. 
+       01 WS-INPUTVARS.
           05 WS-LETTER    PIC X.
           05 WS-ROWS      PIC 99.
+      *    Fill character for the diamond's padding -- defaults to
+      *    SPACE, but the print shop can override it per job.
+          05 WS-FILL-CHAR PIC X    VALUE SPACE.
        01 WS-OUTPUTTABLE.
           05 WS-TABLEROW OCCURS 1 TO 51 DEPENDING ON WS-ROWS.
              10 WS-LINE   PIC X(60).
@@ -14,8 +17,32 @@
        01 J               PIC S99.
        01 PTR             PIC 99.
 
+      *    Multiple-diamonds-per-job support: one letter/fill-char
+      *    pair per job entry, stacked into WS-BATCH-PAGE.
+       01 WS-BATCH-COUNT       PIC 99.
+       01 WS-BATCH-JOBS.
+          05 WS-BATCH-JOB OCCURS 1 TO 20 DEPENDING ON WS-BATCH-COUNT.
+             10 WS-BATCH-LETTER    PIC X.
+             10 WS-BATCH-FILL      PIC X.
+       01 WS-BATCH-PAGE-COUNT  PIC 9(4).
+       01 WS-BATCH-PAGE-TABLE.
+          05 WS-BATCH-PAGE-ROW OCCURS 1 TO 1020
+                DEPENDING ON WS-BATCH-PAGE-COUNT.
+             10 WS-BATCH-LINE      PIC X(60).
+       01 BATCH-IDX             PIC 99.
+       01 BATCH-ROW-IDX         PIC 99.
+
        PROCEDURE DIVISION.
+      *    Top-level entry point. DIAMOND-BATCH also needs this build
+      *    logic internally (once per job entry), so the logic itself
+      *    lives in BUILD-DIAMOND and is PERFORMed from there --
+      *    GOBACK belongs only here, not inside a paragraph
+      *    DIAMOND-BATCH also PERFORMs.
        DIAMOND.
+           PERFORM BUILD-DIAMOND
+           GOBACK.
+
+       BUILD-DIAMOND.
            COMPUTE GAP = FUNCTION ORD(WS-LETTER) - FUNCTION ORD('A')
            COMPUTE WS-ROWS = 2 *(FUNCTION ORD(WS-LETTER)
               - FUNCTION ORD('A')) + 1
@@ -26,7 +53,7 @@
                    IF I < GAP + 2
                       PERFORM VARYING J FROM 0 BY 1 UNTIL J + I - 1 =
                          GAP
-                              STRING " " DELIMITED BY SIZE
+                              STRING WS-FILL-CHAR DELIMITED BY SIZE
                                  INTO WS-TABLEROW(I) WITH POINTER PTR
                               END-STRING
                       END-PERFORM
@@ -38,7 +65,7 @@
                       IF I > 1
                          PERFORM VARYING J FROM 0 BY 1
                             UNTIL J =(2 *(I - 1)) - 1
-                                 STRING " " DELIMITED BY SIZE
+                                 STRING WS-FILL-CHAR DELIMITED BY SIZE
                                     INTO WS-TABLEROW(I) WITH POINTER PTR
                                  END-STRING
                          END-PERFORM
@@ -51,7 +78,7 @@
                    ELSE
                       PERFORM VARYING J FROM 0 BY 1 UNTIL J =
                          FUNCTION ABS(GAP - I) - 1
-                              STRING " " DELIMITED BY SIZE
+                              STRING WS-FILL-CHAR DELIMITED BY SIZE
                                  INTO WS-TABLEROW(I) WITH POINTER PTR
                               END-STRING
                       END-PERFORM
@@ -65,7 +92,7 @@
                       IF I < WS-ROWS
                          PERFORM VARYING J FROM 0 BY 1 UNTIL J =
                             (WS-ROWS - (2 *(I - GAP)))
-                                 STRING " " DELIMITED BY SIZE
+                                 STRING WS-FILL-CHAR DELIMITED BY SIZE
                                     INTO WS-TABLEROW(I) WITH POINTER PTR
                                  END-STRING
                          END-PERFORM
@@ -78,4 +105,25 @@
                       END-IF
                    END-IF
            END-PERFORM
-           .
\ No newline at end of file
+           .
+
+      *    Runs DIAMOND once per WS-BATCH-JOB entry and stacks each
+      *    diamond's rows onto WS-BATCH-PAGE-TABLE, one page for the
+      *    whole job instead of a single WS-LETTER/WS-OUTPUTTABLE run.
+      *    Reachable as its own entry point.
+       ENTRY "DIAMOND-BATCH".
+       DIAMOND-BATCH.
+           MOVE 0 TO WS-BATCH-PAGE-COUNT
+           PERFORM VARYING BATCH-IDX FROM 1 BY 1
+              UNTIL BATCH-IDX > WS-BATCH-COUNT
+                   MOVE WS-BATCH-LETTER(BATCH-IDX) TO WS-LETTER
+                   MOVE WS-BATCH-FILL(BATCH-IDX) TO WS-FILL-CHAR
+                   PERFORM BUILD-DIAMOND
+                   PERFORM VARYING BATCH-ROW-IDX FROM 1 BY 1
+                      UNTIL BATCH-ROW-IDX > WS-ROWS
+                           ADD 1 TO WS-BATCH-PAGE-COUNT
+                           MOVE WS-TABLEROW(BATCH-ROW-IDX)
+                              TO WS-BATCH-LINE(WS-BATCH-PAGE-COUNT)
+                   END-PERFORM
+           END-PERFORM
+           GOBACK.
