@@ -10,15 +10,43 @@
          77 WS-RESULT PIC 9    COMP.
             88  IS-LEAP      VALUE 1.
             88  NOT-LEAP     VALUE 0.
+
+      *    Support for LEAP-COUNT-RANGE, used by proration billing to
+      *    find how many Feb 29ths fall within a span of years.
+         77 WS-START-YEAR   PIC 9(4) COMP.
+         77 WS-END-YEAR     PIC 9(4) COMP.
+         77 WS-LEAP-COUNT   PIC 9(4) COMP.
+         77 WS-RANGE-YEAR   PIC 9(4) COMP.
        PROCEDURE DIVISION.
        LEAP.
          IF (MOD(WS-YEAR, 4) = 0 AND MOD(WS-YEAR, 100) > 0)
             OR MOD(WS-YEAR, 400) = 0
-            
+
             SET IS-LEAP TO TRUE
          ELSE
             SET NOT-LEAP TO TRUE
          END-IF
+         GOBACK
          .
        LEAP-EXIT.
          EXIT.
+
+      *    Counts leap years from WS-START-YEAR through WS-END-YEAR,
+      *    inclusive, using the same MOD(4)/MOD(100)/MOD(400) rule as
+      *    LEAP, one year at a time. Reachable as its own entry point.
+       ENTRY "LEAP-COUNT-RANGE".
+       LEAP-COUNT-RANGE.
+         MOVE 0 TO WS-LEAP-COUNT
+         PERFORM VARYING WS-RANGE-YEAR FROM WS-START-YEAR BY 1
+            UNTIL WS-RANGE-YEAR > WS-END-YEAR
+            IF (MOD(WS-RANGE-YEAR, 4) = 0
+               AND MOD(WS-RANGE-YEAR, 100) > 0)
+               OR MOD(WS-RANGE-YEAR, 400) = 0
+
+               ADD 1 TO WS-LEAP-COUNT
+            END-IF
+         END-PERFORM
+         GOBACK
+         .
+       LEAP-COUNT-RANGE-EXIT.
+         EXIT.
