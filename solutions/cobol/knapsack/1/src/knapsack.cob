@@ -1,57 +1,191 @@
 000100 IDENTIFICATION DIVISION.
 000110 PROGRAM-ID. KNAPSACK.
 000120 ENVIRONMENT DIVISION.
-000130 DATA DIVISION.
+000121 INPUT-OUTPUT SECTION.
+000122 FILE-CONTROL.
+000123*---------------------------------------------------------------*
+000124* Checkpoint file for the capacity loop over a large manifest -- *
+000125* records the last completed item index plus the DP-TABLE built *
+000126* so far, so a resubmitted run can resume MAXIMUM-VALUE instead  *
+000127* of rebuilding the table from scratch.                         *
+000128*---------------------------------------------------------------*
+000129     SELECT KNAPSACK-CHECKPOINT-FILE ASSIGN TO "KNAPCKPT"
+000130         ORGANIZATION IS LINE SEQUENTIAL
+000131         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000132 DATA DIVISION.
+000133 FILE SECTION.
+000134 FD  KNAPSACK-CHECKPOINT-FILE.
+000135 01  KNAPSACK-CHECKPOINT-RECORD  PIC X(60028).
 000140 WORKING-STORAGE SECTION.
 000150 01 WS-INPUTS.
-000160    05 MAXIMUM-WEIGHT  PIC 999.
-000170    05 NO-OF-ITEMS     PIC 99.
+000160    05 MAXIMUM-WEIGHT  PIC 9(4).
+000170    05 NO-OF-ITEMS     PIC 999.
 000180    05 KNAPSACKTABLE.
-000190       10 WS-WEIGHT OCCURS 20 TIMES
-                             PIC 999.
-000200       10 WS-VALUE OCCURS 20 TIMES
+000190       10 WS-WEIGHT OCCURS 100 TIMES
+                             PIC 9(4).
+000200       10 WS-VALUE OCCURS 100 TIMES
                              PIC 999.
 000220 01 WS-OUTPUTS.
 000230    05 WS-RESULT       PIC 9(5).
+000235*---------------------------------------------------------------*
+000236* Items actually loaded into the optimal knapsack, so the       *
+000237* loading manifest can tell dock staff what to load.            *
+000238*---------------------------------------------------------------*
+000239 01 WS-PICKED-COUNT    PIC 999.
+000240 01 WS-PICKED-ITEMS OCCURS 100 TIMES
+                             PIC 999.
 000240*---------------------------------------------------------------*
 000250* Dynamic programming working storage                           *
 000260*---------------------------------------------------------------*
 000270 01 DP-TABLE.
-000280    05 DP-CELL OCCURS 1001 TIMES
-                             PIC 9(5) VALUE ZERO.
-000290 01 DP-VARS.
-000300    05 I               PIC 99.
-000310    05 W               PIC 999.
-000320    05 W-ITEM          PIC 999.
-000330    05 V-ITEM          PIC 999.
-000340    05 NEW-VAL         PIC 9(5).
-000350    05 DP-W-INDEX      PIC 999.
-000360    05 DP-SUB-INDEX    PIC 999.
-
-000370 PROCEDURE DIVISION.
-
-000380 MAXIMUM-VALUE.
-000390* Initialize DP table to zero: DP-CELL(1) represents weight 0.
-000400     INITIALIZE DP-TABLE.
-
-000410* Iterate over each item supplied by the tests.
-000420     PERFORM VARYING I FROM 1 BY 1 UNTIL I > NO-OF-ITEMS
-000430             MOVE WS-WEIGHT(I) TO W-ITEM
-000440             MOVE WS-VALUE(I) TO V-ITEM
-000450             IF W-ITEM > 0 THEN
-000460* Capacity loop runs backwards so each item is used at most once.
-000470             PERFORM VARYING W FROM MAXIMUM-WEIGHT BY -1
-000480-                    UNTIL W < W-ITEM
-000490                        COMPUTE DP-W-INDEX = W + 1
-000500                        COMPUTE DP-SUB-INDEX = W - W-ITEM + 1
-000510                        COMPUTE NEW-VAL = V-ITEM + DP-CELL
+000280    05 DP-CELL OCCURS 10001 TIMES
+                             PIC 9(6) VALUE ZERO.
+000285*---------------------------------------------------------------*
+000286* KEEP-TABLE(item, weight+1) = "Y" when that item's row of the  *
+000287* capacity loop raised DP-CELL, so MAXIMUM-VALUE can walk back  *
+000288* through it afterwards and list which items were chosen.       *
+000289*---------------------------------------------------------------*
+000290 01 KEEP-TABLE.
+000291    05 KEEP-ITEM OCCURS 100 TIMES.
+000292       10 KEEP-WEIGHT OCCURS 10001 TIMES
+                             PIC X VALUE "N".
+000300 01 DP-VARS.
+000310    05 I               PIC 999.
+000320    05 W               PIC 9(4).
+000330    05 W-ITEM          PIC 9(4).
+000340    05 V-ITEM          PIC 999.
+000350    05 NEW-VAL         PIC 9(6).
+000360    05 DP-W-INDEX      PIC 9(5).
+000370    05 DP-SUB-INDEX    PIC 9(5).
+000380 01 BT-VARS.
+000390    05 BT-ITEM         PIC 999.
+000400    05 BT-WEIGHT       PIC 9(4).
+000410    05 BT-W-INDEX      PIC 9(5).
+000411*---------------------------------------------------------------*
+000412* Checkpoint/restart support for the capacity loop               *
+000413*---------------------------------------------------------------*
+000414 01 WS-START-ITEM       PIC 999.
+000415 01 WS-CKPT-INTERVAL    PIC 999  VALUE 10.
+000416 01 WS-CKPT-FILE-STATUS PIC XX.
+000417 COPY "checkpoint.cpy".
+
+000420 PROCEDURE DIVISION.
+
+000430 MAXIMUM-VALUE.
+000440* Resume from a prior in-progress checkpoint for this run, if
+000441* one is on file, instead of rebuilding DP-TABLE from scratch.
+000442     PERFORM READ-CHECKPOINT.
+000443     IF CP-CHECKPOINT-IN-PROGRESS
+000444        AND CP-CHECKPOINT-PROGRAM = "KNAPSACK"
+000445        COMPUTE WS-START-ITEM = CP-LAST-INDEX + 1
+000446     ELSE
+000447* Initialize DP table to zero: DP-CELL(1) represents weight 0.
+000448        INITIALIZE DP-TABLE
+000449        MOVE 1 TO WS-START-ITEM
+000450     END-IF.
+000460     INITIALIZE KEEP-TABLE.
+
+000470* Iterate over each item supplied by the tests.
+000480     PERFORM VARYING I FROM WS-START-ITEM BY 1
+000481             UNTIL I > NO-OF-ITEMS
+000490             MOVE WS-WEIGHT(I) TO W-ITEM
+000500             MOVE WS-VALUE(I) TO V-ITEM
+000510             IF W-ITEM > 0 THEN
+000520* Capacity loop runs backwards so each item is used at most once.
+000530             PERFORM VARYING W FROM MAXIMUM-WEIGHT BY -1
+000540-                    UNTIL W < W-ITEM
+000550                        COMPUTE DP-W-INDEX = W + 1
+000560                        COMPUTE DP-SUB-INDEX = W - W-ITEM + 1
+000570                        COMPUTE NEW-VAL = V-ITEM + DP-CELL
                                  (DP-SUB-INDEX)
-000520                        IF NEW-VAL > DP-CELL(DP-W-INDEX)
-000530                           MOVE NEW-VAL TO DP-CELL(DP-W-INDEX)
-000540                        END-IF
-000550                END-PERFORM
-000560             END-IF
-000570     END-PERFORM.
-
-000580* The DP entry at capacity MAXIMUM-WEIGHT holds the best value.
-000590     MOVE DP-CELL(MAXIMUM-WEIGHT + 1) TO WS-RESULT.
\ No newline at end of file
+000580                        IF NEW-VAL > DP-CELL(DP-W-INDEX)
+000590                           MOVE NEW-VAL TO DP-CELL(DP-W-INDEX)
+000600                           MOVE "Y" TO
+000610                              KEEP-WEIGHT(I, DP-W-INDEX)
+000620                        END-IF
+000630                END-PERFORM
+000640             END-IF
+000641             IF FUNCTION MOD(I, WS-CKPT-INTERVAL) = 0
+000642                PERFORM WRITE-CHECKPOINT
+000643             END-IF
+000650     END-PERFORM.
+000651     PERFORM MARK-CHECKPOINT-DONE.
+
+000660* The DP entry at capacity MAXIMUM-WEIGHT holds the best value.
+000670     MOVE DP-CELL(MAXIMUM-WEIGHT + 1) TO WS-RESULT.
+
+000680* Walk KEEP-TABLE back from the last item to the first, peeling
+000690* off each item that was used to reach the optimal weight.
+000700     MOVE 0 TO WS-PICKED-COUNT.
+000710     MOVE MAXIMUM-WEIGHT TO BT-WEIGHT.
+000720     PERFORM VARYING BT-ITEM FROM NO-OF-ITEMS BY -1
+000730-           UNTIL BT-ITEM < 1
+000740             COMPUTE BT-W-INDEX = BT-WEIGHT + 1
+000750             IF KEEP-WEIGHT(BT-ITEM, BT-W-INDEX) = "Y"
+000760                ADD 1 TO WS-PICKED-COUNT
+000770                MOVE BT-ITEM TO
+000780                   WS-PICKED-ITEMS(WS-PICKED-COUNT)
+000790                SUBTRACT WS-WEIGHT(BT-ITEM) FROM BT-WEIGHT
+000800             END-IF
+000806     END-PERFORM.
+000808     GOBACK.
+
+000811*---------------------------------------------------------------*
+000812* Loads CP-CHECKPOINT and DP-TABLE from KNAPSACK-CHECKPOINT-FILE *
+000813* if one is on file; leaves CP-CHECKPOINT blank (not in          *
+000814* progress) when there is none, so MAXIMUM-VALUE falls back to  *
+000815* starting at item 1.                                           *
+000816*---------------------------------------------------------------*
+000817 READ-CHECKPOINT.
+000818     INITIALIZE CP-CHECKPOINT.
+000819     OPEN INPUT KNAPSACK-CHECKPOINT-FILE.
+000820     IF WS-CKPT-FILE-STATUS = "00"
+000821        READ KNAPSACK-CHECKPOINT-FILE
+000822           AT END
+000823              INITIALIZE CP-CHECKPOINT
+000824           NOT AT END
+000825              MOVE KNAPSACK-CHECKPOINT-RECORD(1:22)
+000825-                TO CP-CHECKPOINT
+000826              MOVE KNAPSACK-CHECKPOINT-RECORD(23:60006)
+000826-                TO DP-TABLE
+000827        END-READ
+000828        CLOSE KNAPSACK-CHECKPOINT-FILE
+000829     END-IF.
+
+000830*---------------------------------------------------------------*
+000831* Saves the current item index and DP-TABLE so a rerun of this  *
+000832* program can resume the capacity loop instead of starting      *
+000833* over. KEEP-TABLE is not persisted -- on resume the itemized   *
+000834* pick list only reflects items processed since the last        *
+000835* checkpoint.                                                   *
+000836*---------------------------------------------------------------*
+000837 WRITE-CHECKPOINT.
+000838     MOVE "KNAPSACK" TO CP-CHECKPOINT-PROGRAM.
+000839     MOVE I TO CP-LAST-INDEX.
+000840     SET CP-CHECKPOINT-IN-PROGRESS TO TRUE.
+000841     MOVE SPACES TO KNAPSACK-CHECKPOINT-RECORD.
+000842     STRING CP-CHECKPOINT DELIMITED BY SIZE
+000843            DP-TABLE DELIMITED BY SIZE
+000844            INTO KNAPSACK-CHECKPOINT-RECORD
+000844     END-STRING.
+000845     OPEN OUTPUT KNAPSACK-CHECKPOINT-FILE.
+000846     WRITE KNAPSACK-CHECKPOINT-RECORD.
+000847     CLOSE KNAPSACK-CHECKPOINT-FILE.
+
+000848*---------------------------------------------------------------*
+000849* Marks the checkpoint file DONE once MAXIMUM-VALUE completes,   *
+000850* so the next run starts a fresh pass instead of "resuming" a   *
+000851* finished one.                                                 *
+000852*---------------------------------------------------------------*
+000853 MARK-CHECKPOINT-DONE.
+000854     MOVE "KNAPSACK" TO CP-CHECKPOINT-PROGRAM.
+000855     MOVE NO-OF-ITEMS TO CP-LAST-INDEX.
+000856     SET CP-CHECKPOINT-DONE TO TRUE.
+000857     MOVE SPACES TO KNAPSACK-CHECKPOINT-RECORD.
+000858     STRING CP-CHECKPOINT DELIMITED BY SIZE
+000859            DP-TABLE DELIMITED BY SIZE
+000860            INTO KNAPSACK-CHECKPOINT-RECORD
+000860     END-STRING.
+000861     OPEN OUTPUT KNAPSACK-CHECKPOINT-FILE.
+000862     WRITE KNAPSACK-CHECKPOINT-RECORD.
+000863     CLOSE KNAPSACK-CHECKPOINT-FILE.
