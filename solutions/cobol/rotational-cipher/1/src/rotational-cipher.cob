@@ -7,19 +7,35 @@
        01 WS-CIPHER  PIC X(128).
        01 I          PIC 9(3)   VALUE 1.
        01 C          PIC X.
+       01 WS-ERROR   PIC X(40).
        PROCEDURE DIVISION.
        ROTATIONAL-CIPHER.
-           INITIALIZE WS-CIPHER 
-           MOVE FUNCTION UPPER-CASE(WS-TEXT) TO WS-TEXT
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF WS-TEXT
-                   MOVE WS-TEXT(I:1) TO C
-                   IF C >= 'A' AND C <= 'Z'
-                      MOVE FUNCTION CHAR(FUNCTION ORD('A') +
-                         FUNCTION MOD(
-                         FUNCTION ORD(C) -
-                         FUNCTION ORD('A') + WS-KEY, 26))
-                         TO WS-CIPHER(I:1)
-                   ELSE
-                      MOVE C TO WS-CIPHER(I:1)
-                   END-IF
-           END-PERFORM.
\ No newline at end of file
+           INITIALIZE WS-CIPHER
+           INITIALIZE WS-ERROR
+      *    Preserve the original case instead of forcing upper case,
+      *    and reject out-of-range rotation keys up front.
+           IF WS-KEY > 25
+              MOVE "Invalid rotation key -- must be 0-25" TO WS-ERROR
+           ELSE
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF WS-TEXT
+                      MOVE WS-TEXT(I:1) TO C
+                      IF C >= 'A' AND C <= 'Z'
+                         MOVE FUNCTION CHAR(FUNCTION ORD('A') +
+                            FUNCTION MOD(
+                            FUNCTION ORD(C) -
+                            FUNCTION ORD('A') + WS-KEY, 26))
+                            TO WS-CIPHER(I:1)
+                      ELSE
+                         IF C >= 'a' AND C <= 'z'
+                            MOVE FUNCTION CHAR(FUNCTION ORD('a') +
+                               FUNCTION MOD(
+                               FUNCTION ORD(C) -
+                               FUNCTION ORD('a') + WS-KEY, 26))
+                               TO WS-CIPHER(I:1)
+                         ELSE
+                            MOVE C TO WS-CIPHER(I:1)
+                         END-IF
+                      END-IF
+              END-PERFORM
+           END-IF
+           .
