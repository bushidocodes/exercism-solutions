@@ -11,24 +11,48 @@
       * Locals
        77 WS-INSTRUCTIONS-LEN  PIC 99.
        77 I                    PIC 99.
-       
+
+      * Warehouse fleet support - many robots, each with its own
+      * position/direction/instructions, moved and then checked for
+      * collisions against one another.
+       01 WS-ROBOT-COUNT        PIC 99.
+       01 WS-ROBOTS.
+          02 WS-ROBOT OCCURS 50 TIMES INDEXED BY R-IDX.
+             03 WS-ROBOT-X            PIC S999.
+             03 WS-ROBOT-Y            PIC S999.
+             03 WS-ROBOT-DIRECTION    PIC X(20).
+             03 WS-ROBOT-INSTRUCTIONS PIC X(60).
+       77 J-IDX                 PIC 99.
+       01 WS-COLLISION-SWITCH   PIC X VALUE "N".
+          88 COLLISION-DETECTED VALUE "Y".
+       01 WS-COLLISION-COUNT    PIC 99.
+
        PROCEDURE DIVISION.
-       
+
        CREATE-ROBOT.
       *Nothing to do!
 
+      *    MOVE-FLEET also needs this per-robot instruction logic
+      *    internally (once per robot), so the logic itself lives in
+      *    EXECUTE-INSTRUCTIONS and is PERFORMed from there -- GOBACK
+      *    belongs only here, not inside a paragraph MOVE-FLEET also
+      *    PERFORMs.
        MOVE-ROBOT.
+           PERFORM EXECUTE-INSTRUCTIONS
+           GOBACK.
+
+       EXECUTE-INSTRUCTIONS.
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INSTRUCTIONS))
               TO WS-INSTRUCTIONS-LEN
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-INSTRUCTIONS-LEN
                    EVALUATE WS-INSTRUCTIONS(I:1)
                    WHEN 'R'
-                        PERFORM TURN-RIGHT 
+                        PERFORM TURN-RIGHT
                    WHEN 'L'
-                        PERFORM TURN-LEFT 
+                        PERFORM TURN-LEFT
                    WHEN 'A'
-                        PERFORM ADVANCE 
+                        PERFORM ADVANCE
                    END-EVALUATE
            END-PERFORM
            .
@@ -70,4 +94,51 @@
            WHEN "east"
                 ADD 1 TO WS-X-COORD
            END-EVALUATE
-           .
\ No newline at end of file
+           .
+
+      *    Runs every robot in WS-ROBOTS through its own
+      *    WS-ROBOT-INSTRUCTIONS by loading each one's state into the
+      *    single-robot scratch fields MOVE-ROBOT already works on,
+      *    then storing the result back, and finally checks the whole
+      *    fleet for any two robots that landed on the same square.
+      *    Reachable as its own entry point.
+       ENTRY "MOVE-FLEET".
+       MOVE-FLEET.
+           PERFORM VARYING R-IDX FROM 1 BY 1
+              UNTIL R-IDX > WS-ROBOT-COUNT
+                   MOVE WS-ROBOT-X(R-IDX) TO WS-X-COORD
+                   MOVE WS-ROBOT-Y(R-IDX) TO WS-Y-COORD
+                   MOVE WS-ROBOT-DIRECTION(R-IDX) TO WS-DIRECTION
+                   MOVE WS-ROBOT-INSTRUCTIONS(R-IDX)
+                      TO WS-INSTRUCTIONS
+                   PERFORM EXECUTE-INSTRUCTIONS
+                   MOVE WS-X-COORD TO WS-ROBOT-X(R-IDX)
+                   MOVE WS-Y-COORD TO WS-ROBOT-Y(R-IDX)
+                   MOVE WS-DIRECTION TO WS-ROBOT-DIRECTION(R-IDX)
+           END-PERFORM
+           PERFORM CHECK-FLEET-COLLISIONS
+           GOBACK.
+       MOVE-FLEET-EXIT.
+           EXIT.
+
+      *    Flags WS-COLLISION-SWITCH and counts every pair of robots
+      *    that share an X/Y coordinate after MOVE-FLEET has run.
+       CHECK-FLEET-COLLISIONS.
+           MOVE "N" TO WS-COLLISION-SWITCH
+           MOVE 0 TO WS-COLLISION-COUNT
+           PERFORM VARYING R-IDX FROM 1 BY 1
+              UNTIL R-IDX > WS-ROBOT-COUNT
+                   PERFORM VARYING J-IDX FROM R-IDX BY 1
+                      UNTIL J-IDX > WS-ROBOT-COUNT
+                           IF J-IDX NOT = R-IDX
+                              AND WS-ROBOT-X(R-IDX) = WS-ROBOT-X(J-IDX)
+                              AND WS-ROBOT-Y(R-IDX) = WS-ROBOT-Y(J-IDX)
+
+                              MOVE "Y" TO WS-COLLISION-SWITCH
+                              ADD 1 TO WS-COLLISION-COUNT
+                           END-IF
+                   END-PERFORM
+           END-PERFORM
+           .
+       CHECK-FLEET-COLLISIONS-EXIT.
+           EXIT.
