@@ -23,10 +23,12 @@
            
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ACRONYM-LEN
                    EVALUATE TRUE
-      *            Delimit on spaces and hyphens
+      *            Delimit on spaces, hyphens, underscores and slashes
                    WHEN WS-ACRONYM(I:1) = SPACE
                    WHEN WS-ACRONYM(I:1) = "-"
-                        SET APPEND-LETTER TO TRUE 
+                   WHEN WS-ACRONYM(I:1) = "_"
+                   WHEN WS-ACRONYM(I:1) = "/"
+                        SET APPEND-LETTER TO TRUE
       *            Ignore apostrophes
                    WHEN WS-ACRONYM(I:1) = "'"
                         CONTINUE 
@@ -39,4 +41,4 @@
                         END-IF
                    END-EVALUATE
            END-PERFORM
-           .
\ No newline at end of file
+           .
