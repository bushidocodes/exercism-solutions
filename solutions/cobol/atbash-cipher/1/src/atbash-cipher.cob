@@ -1,7 +1,20 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ATBASH-CIPHER.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ATBASH-INPUT-FILE ASSIGN TO "ATBASHIN"
+              ORGANIZATION LINE SEQUENTIAL.
+           SELECT ATBASH-OUTPUT-FILE ASSIGN TO "ATBASHOUT"
+              ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ATBASH-INPUT-FILE.
+       01  ATBASH-INPUT-RECORD      PIC X(60).
+       FD  ATBASH-OUTPUT-FILE.
+       01  ATBASH-OUTPUT-RECORD     PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 WS-PHRASE             PIC X(60).
        77 WS-PHRASE-LEN         PIC 99.
@@ -15,8 +28,21 @@
       *Index for WS-PHRASE
        77 I                     PIC 99.
 
+      * Bulk file mode for ATBASH-CIPHER-BATCH -- one phrase per line.
+       01 WS-ATBASH-EOF-FLAG    PIC X VALUE 'N'.
+          88 ATBASH-EOF               VALUE 'Y' FALSE 'N'.
+
        PROCEDURE DIVISION.
+      *    Top-level entry point. ATBASH-CIPHER-BATCH also needs this
+      *    logic internally (once per line read), so the logic itself
+      *    lives in ENCODE-PHRASE and is PERFORMed from there --
+      *    GOBACK belongs only here, not inside a paragraph
+      *    ATBASH-CIPHER-BATCH also PERFORMs.
        ENCODE.
+           PERFORM ENCODE-PHRASE
+           GOBACK.
+
+       ENCODE-PHRASE.
            INITIALIZE WS-RESULT
            MOVE 0 TO WS-RESULT-LEN 
            MOVE 0 TO WS-RESULT-CHAR-COUNT 
@@ -48,6 +74,30 @@
            END-PERFORM
            .
 
+      * Encodes every line of ATBASH-INPUT-FILE into ATBASH-OUTPUT-FILE,
+      * reusing ENCODE per line rather than duplicating its logic.
+      * Reachable as its own entry point.
+       ENTRY "ATBASH-CIPHER-BATCH".
+       ATBASH-CIPHER-BATCH.
+           SET ATBASH-EOF TO FALSE
+           OPEN INPUT ATBASH-INPUT-FILE
+           OPEN OUTPUT ATBASH-OUTPUT-FILE
+
+           PERFORM UNTIL ATBASH-EOF
+                   READ ATBASH-INPUT-FILE INTO WS-PHRASE
+                      AT END
+                         SET ATBASH-EOF TO TRUE
+                      NOT AT END
+                         PERFORM ENCODE-PHRASE
+                         MOVE WS-RESULT TO ATBASH-OUTPUT-RECORD
+                         WRITE ATBASH-OUTPUT-RECORD
+                   END-READ
+           END-PERFORM
+
+           CLOSE ATBASH-INPUT-FILE
+           CLOSE ATBASH-OUTPUT-FILE
+           GOBACK.
+
        PAD-EVERY-FIVE.
            IF WS-RESULT-CHAR-COUNT > 1 AND
               FUNCTION MOD(WS-RESULT-CHAR-COUNT, 5) = 0
@@ -57,6 +107,8 @@
            END-IF
            .
 
+      *    Reachable as its own entry point.
+       ENTRY "DECODE".
        DECODE.
            INITIALIZE WS-RESULT
            MOVE 0 TO WS-RESULT-LEN 
@@ -82,4 +134,4 @@
                         ADD 1 TO WS-RESULT-CHAR-COUNT
                    END-EVALUATE
            END-PERFORM
-           .
\ No newline at end of file
+           GOBACK.
