@@ -1,6 +1,20 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRIANGLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRIANGLE-AUDIT-FILE ASSIGN TO "TRIAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRIANGLE-AUDIT-REPORT ASSIGN TO "TRIAURPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRIANGLE-AUDIT-FILE.
+       01  TRIANGLE-AUDIT-RECORD    PIC X(20).
+       FD  TRIANGLE-AUDIT-REPORT.
+       01  TRIANGLE-AUDIT-LINE      PIC X(40).
+
        WORKING-STORAGE SECTION.
       *Incoming
        01 WS-SIDES            PIC X(20).
@@ -18,13 +32,55 @@
        77 I                   PIC 9     VALUE 1.
        77 J                   PIC 9     VALUE 1.
        77 TEMP COMP-2.
-       
+      *Degenerate/invalid check result
+       01 WS-DEGENERATE-FLAG  PIC 9     VALUE 0.
+          88 IS-DEGENERATE              VALUE 1 FALSE 0.
+      *Batch audit support for the fabrication QA line
+       01 WS-AUDIT-EOF-FLAG   PIC 9     VALUE 0.
+          88 AUDIT-EOF                  VALUE 1 FALSE 0.
+       01 WS-AUDIT-COUNT      PIC 9(6)  VALUE 0.
+       01 WS-AUDIT-BAD-COUNT  PIC 9(6)  VALUE 0.
+
+      *    Shared status layout for the cross-program report writer.
+       COPY "result-status.cpy".
+
        PROCEDURE DIVISION.
        TRIANGLE.
-           MOVE 0 TO WS-SIDES-ARR-COUNT
            MOVE 0 TO WS-RESULT
+           PERFORM PARSE-SIDES
+           PERFORM SORT-SIDES
+           PERFORM CHECK-DEGENERATE
 
-      *    Parse
+           IF NOT IS-DEGENERATE
+              EVALUATE WS-PROPERTY
+              WHEN "equilateral"
+                   IF WS-SIDES-ARR(1) = WS-SIDES-ARR(2)
+                      AND WS-SIDES-ARR(2) = WS-SIDES-ARR(3)
+                      MOVE 1 TO WS-RESULT
+                   END-IF
+              WHEN "isosceles"
+                   IF WS-SIDES-ARR(1) = WS-SIDES-ARR(2)
+                      OR WS-SIDES-ARR(2) = WS-SIDES-ARR(3)
+                      OR WS-SIDES-ARR(1) = WS-SIDES-ARR(3)
+                      MOVE 1 TO WS-RESULT
+                   END-IF
+              WHEN "scalene"
+                   IF WS-SIDES-ARR(1) NOT = WS-SIDES-ARR(2)
+                      AND WS-SIDES-ARR(2) NOT = WS-SIDES-ARR(3)
+                      AND WS-SIDES-ARR(1) NOT = WS-SIDES-ARR(3)
+                      MOVE 1 TO WS-RESULT
+                   END-IF
+              WHEN OTHER
+                   DISPLAY "ASSERTION FAILED: Unknown property"
+                   STOP RUN
+              END-EVALUATE
+           END-IF
+           PERFORM FILL-REPORT-STATUS
+           GOBACK.
+
+      *    Splits the "s1,s2,s3" string in WS-SIDES into WS-SIDES-ARR.
+       PARSE-SIDES.
+           MOVE 0 TO WS-SIDES-ARR-COUNT
            SET IS-DONE TO FALSE
            PERFORM UNTIL IS-DONE OR WS-SIDES-ARR-COUNT = 3
       *            It seems like TALLYING doesn't zero out the count
@@ -43,8 +99,12 @@
                       MOVE WS-SIDES(WS-POS + 2:) TO WS-SIDES
                    END-IF
            END-PERFORM
+           .
+       PARSE-SIDES-EXIT.
+           EXIT.
 
-      *    Sort
+      *    Ascending bubble-sort of the three parsed sides.
+       SORT-SIDES.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 2
                    PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3 - I
                            IF WS-SIDES-ARR(J) > WS-SIDES-ARR(J + 1)
@@ -55,33 +115,81 @@
                            END-IF
                    END-PERFORM
            END-PERFORM
+           .
+       SORT-SIDES-EXIT.
+           EXIT.
 
-      *    Evaluate if not degenerate
-           IF NOT ((WS-SIDES-ARR(1) = 0 AND WS-SIDES-ARR(2) = 0
+      *    Flags a sorted triple as degenerate: all zero, an
+      *    incomplete triple, or failing the triangle inequality.
+       CHECK-DEGENERATE.
+           IF (WS-SIDES-ARR(1) = 0 AND WS-SIDES-ARR(2) = 0
               AND WS-SIDES-ARR(3) = 0) OR WS-SIDES-ARR-COUNT < 3
-              OR WS-SIDES-ARR(1) + WS-SIDES-ARR(2) < WS-SIDES-ARR(3))
-     
-              EVALUATE WS-PROPERTY
-              WHEN "equilateral"
-                   IF WS-SIDES-ARR(1) = WS-SIDES-ARR(2)
-                      AND WS-SIDES-ARR(2) = WS-SIDES-ARR(3)
-                      MOVE 1 TO WS-RESULT
-                   END-IF
-              WHEN "isosceles"
-                   IF WS-SIDES-ARR(1) = WS-SIDES-ARR(2)
-                      OR WS-SIDES-ARR(2) = WS-SIDES-ARR(3)
-                      OR WS-SIDES-ARR(1) = WS-SIDES-ARR(3)
-                      MOVE 1 TO WS-RESULT
-                   END-IF 
-              WHEN "scalene"
-                   IF WS-SIDES-ARR(1) NOT = WS-SIDES-ARR(2)
-                      AND WS-SIDES-ARR(2) NOT = WS-SIDES-ARR(3)
-                      AND WS-SIDES-ARR(1) NOT = WS-SIDES-ARR(3)
-                      MOVE 1 TO WS-RESULT
-                   END-IF 
-              WHEN OTHER
-                   DISPLAY "ASSERTION FAILED: Unknown property"
-                   STOP RUN
-              END-EVALUATE
+              OR WS-SIDES-ARR(1) + WS-SIDES-ARR(2) < WS-SIDES-ARR(3)
+              SET IS-DEGENERATE TO TRUE
+           ELSE
+              SET IS-DEGENERATE TO FALSE
+           END-IF
+           .
+       CHECK-DEGENERATE-EXIT.
+           EXIT.
+
+      *    Mirrors this call's result into the shared report layout
+      *    for the cross-program report writer.
+       FILL-REPORT-STATUS.
+           MOVE "TRIANGLE" TO CP-PROGRAM-ID
+           IF IS-DEGENERATE
+              MOVE "ERROR" TO CP-RESULT-CODE
+              MOVE "Degenerate or invalid triangle" TO CP-ERROR-MESSAGE
+           ELSE
+              MOVE "OK" TO CP-RESULT-CODE
+              INITIALIZE CP-ERROR-MESSAGE
            END-IF
-           .
\ No newline at end of file
+           .
+       FILL-REPORT-STATUS-EXIT.
+           EXIT.
+
+      *    Reads TRIANGLE-AUDIT-FILE, one "s1,s2,s3" triple per line,
+      *    runs each through the same degenerate/inequality check used
+      *    for a single call, and writes an INVALID/OK line per part
+      *    plus a summary count -- the fab QA line's batch audit run.
+      *    Reachable as its own entry point.
+       ENTRY "TRIANGLE-BATCH".
+       TRIANGLE-BATCH.
+           MOVE 0 TO WS-AUDIT-COUNT
+           MOVE 0 TO WS-AUDIT-BAD-COUNT
+           SET AUDIT-EOF TO FALSE
+           OPEN INPUT TRIANGLE-AUDIT-FILE
+           OPEN OUTPUT TRIANGLE-AUDIT-REPORT
+           PERFORM UNTIL AUDIT-EOF
+                   READ TRIANGLE-AUDIT-FILE
+                      AT END
+                         SET AUDIT-EOF TO TRUE
+                      NOT AT END
+                         MOVE TRIANGLE-AUDIT-RECORD TO WS-SIDES
+                         PERFORM PARSE-SIDES
+                         PERFORM SORT-SIDES
+                         PERFORM CHECK-DEGENERATE
+                         ADD 1 TO WS-AUDIT-COUNT
+                         IF IS-DEGENERATE
+                            ADD 1 TO WS-AUDIT-BAD-COUNT
+                            STRING TRIANGLE-AUDIT-RECORD
+                               DELIMITED BY SIZE
+                               " INVALID" DELIMITED BY SIZE
+                               INTO TRIANGLE-AUDIT-LINE
+                         ELSE
+                            STRING TRIANGLE-AUDIT-RECORD
+                               DELIMITED BY SIZE
+                               " OK" DELIMITED BY SIZE
+                               INTO TRIANGLE-AUDIT-LINE
+                         END-IF
+                         WRITE TRIANGLE-AUDIT-LINE
+                   END-READ
+           END-PERFORM
+           CLOSE TRIANGLE-AUDIT-FILE
+           CLOSE TRIANGLE-AUDIT-REPORT
+
+           DISPLAY "TRIANGLE AUDIT: " WS-AUDIT-COUNT " PARTS, "
+              WS-AUDIT-BAD-COUNT " FLAGGED"
+           GOBACK.
+       TRIANGLE-BATCH-EXIT.
+           EXIT.
