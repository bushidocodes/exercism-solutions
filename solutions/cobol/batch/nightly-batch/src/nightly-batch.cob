@@ -0,0 +1,22 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH.
+      *    Chains the nightly validation/QC run: LUHN screens incoming
+      *    card numbers, NUCLEOTIDE-COUNT QCs the survivors, and
+      *    HAMMING compares what's left -- each step handing its
+      *    output file to the next instead of ops re-keying
+      *    WORKING-STORAGE values into each program by hand.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+       NIGHTLY-BATCH.
+           DISPLAY "NIGHTLY-BATCH: starting LUHN screening"
+           CALL "LUHN-BATCH"
+
+           DISPLAY "NIGHTLY-BATCH: starting NUCLEOTIDE-COUNT QC"
+           CALL "NUCLEOTIDE-COUNT-BATCH"
+
+           DISPLAY "NIGHTLY-BATCH: starting HAMMING comparison"
+           CALL "HAMMING-BATCH"
+
+           DISPLAY "NIGHTLY-BATCH: run complete"
+           GOBACK.
