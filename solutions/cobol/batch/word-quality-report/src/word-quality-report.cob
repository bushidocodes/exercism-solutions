@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WORD-QUALITY-REPORT.
+      *    Chains the nightly word-quality run: SCRABBLE-SCORE-BATCH,
+      *    ANAGRAM-BATCH and PANGRAM-BATCH each score every candidate
+      *    word in WORD-QUALITY-INPUT-FILE and write their own report
+      *    file, then this program lines the three reports up and
+      *    writes one combined line per word -- instead of the word-
+      *    game content team running each program by hand and pasting
+      *    the results together in a spreadsheet.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCRABBLE-REPORT-FILE ASSIGN TO "SCRABRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ANAGRAM-REPORT-FILE ASSIGN TO "ANAGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PANGRAM-REPORT-FILE ASSIGN TO "PANGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WORD-QUALITY-REPORT-FILE ASSIGN TO "WORDQRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCRABBLE-REPORT-FILE.
+       01  SCRABBLE-REPORT-RECORD       PIC X(64).
+       FD  ANAGRAM-REPORT-FILE.
+       01  ANAGRAM-REPORT-RECORD        PIC X(70).
+       FD  PANGRAM-REPORT-FILE.
+       01  PANGRAM-REPORT-RECORD        PIC X(90).
+       FD  WORD-QUALITY-REPORT-FILE.
+       01  WORD-QUALITY-REPORT-RECORD   PIC X(230).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SCRAB-EOF-FLAG    PIC 9     VALUE 0.
+          88 SCRAB-EOF                   VALUE 1 FALSE 0.
+       01 WS-ANAG-EOF-FLAG     PIC 9     VALUE 0.
+          88 ANAG-EOF                    VALUE 1 FALSE 0.
+       01 WS-PANG-EOF-FLAG     PIC 9     VALUE 0.
+          88 PANG-EOF                    VALUE 1 FALSE 0.
+       01 WS-WORD-COUNT        PIC 9(6)  VALUE 0.
+
+       PROCEDURE DIVISION.
+       WORD-QUALITY-REPORT.
+           DISPLAY "WORD-QUALITY-REPORT: starting SCRABBLE-SCORE pass"
+           CALL "SCRABBLE-SCORE-BATCH"
+
+           DISPLAY "WORD-QUALITY-REPORT: starting ANAGRAM pass"
+           CALL "ANAGRAM-BATCH"
+
+           DISPLAY "WORD-QUALITY-REPORT: starting PANGRAM pass"
+           CALL "PANGRAM-BATCH"
+
+           DISPLAY "WORD-QUALITY-REPORT: combining reports"
+           PERFORM COMBINE-REPORTS
+
+           DISPLAY "WORD-QUALITY-REPORT: " WS-WORD-COUNT
+              " WORDS REPORTED"
+           GOBACK.
+
+      *    Reads SCRABBLE-REPORT-FILE, ANAGRAM-REPORT-FILE and
+      *    PANGRAM-REPORT-FILE in lockstep -- all three were driven
+      *    off the same WORD-QUALITY-INPUT-FILE, so line N of each is
+      *    the same candidate word -- and writes one combined line
+      *    per word to WORD-QUALITY-REPORT-FILE.
+       COMBINE-REPORTS.
+           MOVE 0 TO WS-WORD-COUNT
+           SET SCRAB-EOF TO FALSE
+           SET ANAG-EOF TO FALSE
+           SET PANG-EOF TO FALSE
+           OPEN INPUT SCRABBLE-REPORT-FILE
+           OPEN INPUT ANAGRAM-REPORT-FILE
+           OPEN INPUT PANGRAM-REPORT-FILE
+           OPEN OUTPUT WORD-QUALITY-REPORT-FILE
+
+           PERFORM UNTIL SCRAB-EOF OR ANAG-EOF OR PANG-EOF
+                   READ SCRABBLE-REPORT-FILE
+                      AT END
+                         SET SCRAB-EOF TO TRUE
+                   END-READ
+                   READ ANAGRAM-REPORT-FILE
+                      AT END
+                         SET ANAG-EOF TO TRUE
+                   END-READ
+                   READ PANGRAM-REPORT-FILE
+                      AT END
+                         SET PANG-EOF TO TRUE
+                   END-READ
+
+                   IF NOT SCRAB-EOF AND NOT ANAG-EOF AND NOT PANG-EOF
+                      ADD 1 TO WS-WORD-COUNT
+                      STRING FUNCTION TRIM(SCRABBLE-REPORT-RECORD)
+                         DELIMITED BY SIZE
+                         " | " DELIMITED BY SIZE
+                         FUNCTION TRIM(ANAGRAM-REPORT-RECORD)
+                         DELIMITED BY SIZE
+                         " | " DELIMITED BY SIZE
+                         FUNCTION TRIM(PANGRAM-REPORT-RECORD)
+                         DELIMITED BY SIZE
+                         INTO WORD-QUALITY-REPORT-RECORD
+                      END-STRING
+                      WRITE WORD-QUALITY-REPORT-RECORD
+                   END-IF
+           END-PERFORM
+
+           CLOSE SCRABBLE-REPORT-FILE
+           CLOSE ANAGRAM-REPORT-FILE
+           CLOSE PANGRAM-REPORT-FILE
+           CLOSE WORD-QUALITY-REPORT-FILE
+           .
+       COMBINE-REPORTS-EXIT.
+           EXIT.
