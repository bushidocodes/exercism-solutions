@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-SMOKE-TEST.
+      *    Master control job for the daily smoke test: reads the
+      *    roster of PROGRAM-IDs to exercise from SMOKE-TEST-PARM-FILE
+      *    (one sample case per line), CALLs each one by name, and
+      *    writes a one-line PASS/FAIL result per program to
+      *    SMOKE-TEST-REPORT-FILE -- so ops can tell at a glance
+      *    whether a compiler or runtime upgrade broke a program's
+      *    ability to load and run, instead of exercising each of the
+      *    roughly forty PROGRAM-IDs in this suite one at a time by
+      *    hand.
+      *
+      *    A PASS here means the named program loaded and returned
+      *    control normally on its compiled-in default sample case
+      *    (none of these programs expose a LINKAGE SECTION, so this
+      *    job cannot feed each one a different scenario -- it relies
+      *    on whatever WORKING-STORAGE VALUE clauses that program
+      *    already ships with). A FAIL means the CALL itself could
+      *    not resolve the named module -- exactly the failure mode a
+      *    compiler or runtime upgrade would introduce.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SMOKE-TEST-PARM-FILE ASSIGN TO "SMOKETEST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SMOKE-TEST-REPORT-FILE ASSIGN TO "SMOKERPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SMOKE-TEST-PARM-FILE.
+       01  SMOKE-TEST-PARM-RECORD.
+           02 ST-PROGRAM-ID      PIC X(30).
+           02 ST-DESCRIPTION     PIC X(30).
+       FD  SMOKE-TEST-REPORT-FILE.
+       01  SMOKE-TEST-REPORT-RECORD  PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PARM-EOF-FLAG    PIC 9     VALUE 0.
+          88 PARM-EOF                   VALUE 1 FALSE 0.
+       01 WS-PROGRAM-NAME     PIC X(30).
+       01 WS-CALL-RESULT      PIC X(4).
+       01 WS-TOTAL-COUNT      PIC 9(4)  VALUE 0.
+       01 WS-PASS-COUNT       PIC 9(4)  VALUE 0.
+       01 WS-FAIL-COUNT       PIC 9(4)  VALUE 0.
+
+       PROCEDURE DIVISION.
+       DAILY-SMOKE-TEST.
+           MOVE 0 TO WS-TOTAL-COUNT
+           MOVE 0 TO WS-PASS-COUNT
+           MOVE 0 TO WS-FAIL-COUNT
+           SET PARM-EOF TO FALSE
+           OPEN INPUT SMOKE-TEST-PARM-FILE
+           OPEN OUTPUT SMOKE-TEST-REPORT-FILE
+
+           PERFORM UNTIL PARM-EOF
+                   READ SMOKE-TEST-PARM-FILE
+                      AT END
+                         SET PARM-EOF TO TRUE
+                      NOT AT END
+                         PERFORM RUN-ONE-SMOKE-TEST
+                   END-READ
+           END-PERFORM
+
+           CLOSE SMOKE-TEST-PARM-FILE
+           CLOSE SMOKE-TEST-REPORT-FILE
+
+           DISPLAY "DAILY-SMOKE-TEST: " WS-TOTAL-COUNT " PROGRAMS, "
+              WS-PASS-COUNT " PASS, " WS-FAIL-COUNT " FAIL"
+           GOBACK.
+
+      *    CALLs ST-PROGRAM-ID by name and writes one result line to
+      *    SMOKE-TEST-REPORT-FILE. ON EXCEPTION fires when the runtime
+      *    cannot resolve the named module at all, which is the
+      *    failure this job exists to catch.
+       RUN-ONE-SMOKE-TEST.
+           ADD 1 TO WS-TOTAL-COUNT
+           MOVE FUNCTION TRIM(ST-PROGRAM-ID) TO WS-PROGRAM-NAME
+
+           CALL WS-PROGRAM-NAME
+              ON EXCEPTION
+                 MOVE "FAIL" TO WS-CALL-RESULT
+                 ADD 1 TO WS-FAIL-COUNT
+              NOT ON EXCEPTION
+                 MOVE "PASS" TO WS-CALL-RESULT
+                 ADD 1 TO WS-PASS-COUNT
+           END-CALL
+
+           STRING FUNCTION TRIM(ST-PROGRAM-ID) DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              WS-CALL-RESULT DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              FUNCTION TRIM(ST-DESCRIPTION) DELIMITED BY SIZE
+              INTO SMOKE-TEST-REPORT-RECORD
+           END-STRING
+           WRITE SMOKE-TEST-REPORT-RECORD
+           .
+       RUN-ONE-SMOKE-TEST-EXIT.
+           EXIT.
