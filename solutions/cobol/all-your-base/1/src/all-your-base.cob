@@ -5,30 +5,40 @@
        WORKING-STORAGE SECTION.
        01 WS-INPUTBASE   PIC S999.
        01 WS-OUTPUTBASE  PIC S999.
-       01 WS-DIGITS      PIC X(60).
-       01 WS-RESULT      PIC X(60).
+       01 WS-DIGITS      PIC X(250).
+       01 WS-RESULT      PIC X(250).
        01 WS-ERROR       PIC X(60).
       * Pointer to start of current field
-       01 WS-PTR         PIC 99.
+       01 WS-PTR         PIC 999.
       * Pointer to end of current field
-       01 WS-COMMA-POS   PIC 99.
+       01 WS-COMMA-POS   PIC 999.
        01 ACC            PIC 9(18) COMP.
        01 DIGIT          PIC S9(18) COMP.
-       01 TEMP           PIC X(60).
- 
+       01 TEMP           PIC X(250).
+      * Token text handed to PARSE-DIGIT-TOKEN, and the base-16 letter
+      * it maps to a value of 10-15 when it isn't a plain decimal digit
+      * string -- our hardware IDs come in as hex digit tokens too.
+       01 WS-TOKEN       PIC X(250).
+       01 WS-HEX-LETTER  PIC X.
+          88 IS-HEX-LETTER               VALUE "A" "B" "C" "D" "E" "F".
+
+      *    Shared arithmetic-overflow flag.
+       COPY "overflow.cpy".
+
        PROCEDURE DIVISION.
        REBASE.
            INITIALIZE WS-ERROR
-           
+           SET CP-OVERFLOW-OCCURRED TO FALSE
+
            EVALUATE TRUE
            WHEN WS-INPUTBASE < 2
                 MOVE "input base must be >= 2" TO WS-ERROR
            WHEN WS-OUTPUTBASE < 2
                 MOVE "output base must be >= 2" TO WS-ERROR
-           WHEN OTHER 
+           WHEN OTHER
                 PERFORM PARSE-INPUT
            END-EVALUATE
-           .
+           GOBACK.
 
        PARSE-INPUT.
            MOVE 1 TO WS-PTR
@@ -46,8 +56,8 @@
                    IF WS-COMMA-POS = 0 OR WS-PTR + WS-COMMA-POS
                       > LENGTH OF WS-DIGITS
 
-                      MOVE FUNCTION NUMVAL(FUNCTION
-                         TRIM(WS-DIGITS(WS-PTR:))) TO DIGIT
+                      MOVE WS-DIGITS(WS-PTR:) TO WS-TOKEN
+                      PERFORM PARSE-DIGIT-TOKEN
 
                       IF DIGIT < 0 OR DIGIT >= WS-INPUTBASE
                          MOVE
@@ -57,13 +67,18 @@
                       END-IF
 
                       MULTIPLY WS-INPUTBASE BY ACC
-                      ADD FUNCTION NUMVAL(FUNCTION
-                         TRIM(WS-DIGITS(WS-PTR:))) TO ACC
+                         ON SIZE ERROR
+                            PERFORM FLAG-OVERFLOW
+                      END-MULTIPLY
+                      ADD DIGIT TO ACC
+                         ON SIZE ERROR
+                            PERFORM FLAG-OVERFLOW
+                      END-ADD
 
                       EXIT PERFORM
                    ELSE
-                      MOVE FUNCTION NUMVAL(FUNCTION
-                         TRIM(WS-DIGITS(WS-PTR:WS-COMMA-POS))) TO DIGIT
+                      MOVE WS-DIGITS(WS-PTR:WS-COMMA-POS) TO WS-TOKEN
+                      PERFORM PARSE-DIGIT-TOKEN
 
                       IF DIGIT < 0 OR DIGIT >= WS-INPUTBASE
                          MOVE
@@ -73,21 +88,60 @@
                       END-IF
 
                       MULTIPLY WS-INPUTBASE BY ACC
-                      ADD FUNCTION NUMVAL(FUNCTION
-                         TRIM(WS-DIGITS(WS-PTR:WS-COMMA-POS))) TO ACC
+                         ON SIZE ERROR
+                            PERFORM FLAG-OVERFLOW
+                      END-MULTIPLY
+                      ADD DIGIT TO ACC
+                         ON SIZE ERROR
+                            PERFORM FLAG-OVERFLOW
+                      END-ADD
 
                       ADD WS-COMMA-POS TO WS-PTR
                       ADD 1 TO WS-PTR
                       MOVE 0 TO WS-COMMA-POS
                    END-IF
+
+                   IF CP-OVERFLOW-OCCURRED
+                      EXIT PERFORM
+                   END-IF
            END-PERFORM
 
            DISPLAY "WS-DIGITS: " WS-DIGITS
            DISPLAY "ACC: " ACC
 
-           PERFORM CONVERT-OUTPUT
+           IF NOT CP-OVERFLOW-OCCURRED
+              PERFORM CONVERT-OUTPUT
+           END-IF
            .
 
+      *    Sets the shared overflow flag and WS-ERROR together, so a
+      *    wraparound stops the conversion instead of silently
+      *    truncating ACC and handing back a wrong-but-plausible
+      *    result.
+       FLAG-OVERFLOW.
+           SET CP-OVERFLOW-OCCURRED TO TRUE
+           MOVE "input value overflows the accumulator" TO WS-ERROR
+           .
+       FLAG-OVERFLOW-EXIT.
+           EXIT.
+
+      *    Converts WS-TOKEN into DIGIT. A single base-16 letter
+      *    "A"-"F" maps to 10-15; anything else is treated as a plain
+      *    decimal digit value via FUNCTION NUMVAL.
+       PARSE-DIGIT-TOKEN.
+           MOVE FUNCTION TRIM(WS-TOKEN) TO WS-TOKEN
+           MOVE WS-TOKEN(1:1) TO WS-HEX-LETTER
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN)) = 1
+              AND IS-HEX-LETTER
+              COMPUTE DIGIT =
+                 FUNCTION ORD(WS-HEX-LETTER) - FUNCTION ORD("A") + 10
+           ELSE
+              MOVE FUNCTION NUMVAL(WS-TOKEN) TO DIGIT
+           END-IF
+           .
+       PARSE-DIGIT-TOKEN-EXIT.
+           EXIT.
+
        CONVERT-OUTPUT.
            INITIALIZE WS-RESULT
            INITIALIZE TEMP
@@ -124,4 +178,4 @@
                          TO WS-RESULT
               END-PERFORM
            END-IF
-           .
\ No newline at end of file
+           .
