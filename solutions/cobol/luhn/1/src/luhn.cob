@@ -3,7 +3,31 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-FILE ASSIGN TO "CARDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CARD-REPORT-FILE ASSIGN TO "CARDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Surviving (VALID) card numbers, one per line, for the
+      *    nightly batch driver to hand off to its next step.
+           SELECT LUHN-SURVIVOR-FILE ASSIGN TO "LUHNSURV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Shared across programs -- see audit-log.cpy.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-FILE.
+       01  CARD-FILE-RECORD       PIC X(32).
+       FD  CARD-REPORT-FILE.
+       01  CARD-REPORT-RECORD     PIC X(40).
+       FD  LUHN-SURVIVOR-FILE.
+       01  LUHN-SURVIVOR-RECORD   PIC X(32).
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD       PIC X(97).
+
        WORKING-STORAGE SECTION.
        01 WS-CARD-NUMBER      PIC X(32).
        01 I                   PIC 99.
@@ -12,9 +36,27 @@
        01 WS-CHECKSUM         PIC 9(2).
        01 WS-VALID            PIC X(5).
        77 TEMP                PIC 99.
-       
+
+      *    Batch-mode support for the overnight reconciliation job.
+       01 WS-BATCH-EOF-FLAG   PIC 9     VALUE 0.
+          88 BATCH-EOF                  VALUE 1 FALSE 0.
+       01 WS-REJECT-COUNT     PIC 9(6)  VALUE 0.
+       01 WS-CARD-COUNT       PIC 9(6)  VALUE 0.
+
+      *    Shared audit-log record layout.
+       COPY "audit-log.cpy".
+
        PROCEDURE DIVISION.
+      *    Top-level entry point. LUHN-BATCH also needs this check
+      *    logic internally (once per card read), so the logic itself
+      *    lives in VALIDATE-LUHN and is PERFORMed from there --
+      *    GOBACK belongs only here, not inside a paragraph LUHN-BATCH
+      *    also PERFORMs.
        LUHN.
+           PERFORM VALIDATE-LUHN
+           GOBACK.
+
+       VALIDATE-LUHN.
 
            MOVE 0 TO WS-CARD-DIGITS-LEN
            MOVE "MAYBE" TO WS-VALID
@@ -60,8 +102,73 @@
 
               IF FUNCTION MOD(WS-CHECKSUM, 10) = 0
                  MOVE "VALID" TO WS-VALID
-              ELSE 
+              ELSE
                  MOVE "FALSE" TO WS-VALID
               END-IF
            END-IF
-           .
\ No newline at end of file
+           IF WS-VALID NOT = "VALID"
+              PERFORM WRITE-AUDIT-ENTRY
+           END-IF
+           .
+       VALIDATE-LUHN-EXIT.
+           EXIT.
+
+      *    Appends a rejected card number to AUDIT-LOG-FILE for the
+      *    cross-program audit trail.
+       WRITE-AUDIT-ENTRY.
+           MOVE "LUHN" TO AL-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           MOVE WS-CARD-NUMBER TO AL-REJECTED-VALUE
+           MOVE AL-AUDIT-RECORD TO AUDIT-LOG-RECORD
+           OPEN EXTEND AUDIT-LOG-FILE
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
+       WRITE-AUDIT-ENTRY-EXIT.
+           EXIT.
+
+      *    Runs every number in CARD-FILE through LUHN, writes one
+      *    VALID/FALSE line per card to CARD-REPORT-FILE, carries the
+      *    VALID numbers forward to LUHN-SURVIVOR-FILE for the next
+      *    step of the nightly batch run, and prints a summary reject
+      *    count at the end -- instead of one call per number.
+      *    Reachable as its own entry point for NIGHTLY-BATCH.
+       ENTRY "LUHN-BATCH".
+       LUHN-BATCH.
+           MOVE 0 TO WS-REJECT-COUNT
+           MOVE 0 TO WS-CARD-COUNT
+           SET BATCH-EOF TO FALSE
+           OPEN INPUT CARD-FILE
+           OPEN OUTPUT CARD-REPORT-FILE
+           OPEN OUTPUT LUHN-SURVIVOR-FILE
+           PERFORM UNTIL BATCH-EOF
+                   READ CARD-FILE
+                      AT END
+                         SET BATCH-EOF TO TRUE
+                      NOT AT END
+                         MOVE CARD-FILE-RECORD TO WS-CARD-NUMBER
+                         PERFORM VALIDATE-LUHN
+                         ADD 1 TO WS-CARD-COUNT
+                         IF WS-VALID NOT = "VALID"
+                            ADD 1 TO WS-REJECT-COUNT
+                         ELSE
+                            MOVE WS-CARD-NUMBER TO LUHN-SURVIVOR-RECORD
+                            WRITE LUHN-SURVIVOR-RECORD
+                         END-IF
+                         STRING WS-CARD-NUMBER DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            WS-VALID DELIMITED BY SIZE
+                            INTO CARD-REPORT-RECORD
+                         END-STRING
+                         WRITE CARD-REPORT-RECORD
+                   END-READ
+           END-PERFORM
+           CLOSE CARD-FILE
+           CLOSE CARD-REPORT-FILE
+           CLOSE LUHN-SURVIVOR-FILE
+
+           DISPLAY "LUHN BATCH: " WS-CARD-COUNT " CARDS, "
+              WS-REJECT-COUNT " REJECTED"
+           GOBACK.
+       LUHN-BATCH-EXIT.
+           EXIT.
