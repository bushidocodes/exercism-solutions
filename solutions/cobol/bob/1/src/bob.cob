@@ -1,7 +1,19 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BOB.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVERSATION-LOG ASSIGN TO "CONVLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONVERSATION-LOG.
+       01  CONVERSATION-LOG-RECORD.
+           02 CL-TIMESTAMP         PIC X(21).
+           02 CL-HEYBOB            PIC X(60).
+           02 CL-RESULT            PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 WS-HEYBOB            PIC X(60).
        01 WS-HEYBOB-LEN        PIC 99.
@@ -18,6 +30,9 @@
        01 IS-SILENT-FLAG       PIC 9.
           88 IS-SILENT                   VALUE 1 FALSE 0.
 
+      *    Shared status layout for the cross-program report writer.
+       COPY "result-status.cpy".
+
        PROCEDURE DIVISION.
        BOB.
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HEYBOB))
@@ -69,4 +84,33 @@
            WHEN OTHER
                 MOVE "Whatever." TO WS-RESULT
            END-EVALUATE
-           .
\ No newline at end of file
+
+           PERFORM LOG-EXCHANGE
+           PERFORM FILL-REPORT-STATUS
+           GOBACK
+           .
+       BOB-EXIT.
+           EXIT.
+
+      *    Mirrors this exchange's result into the shared report
+      *    layout for the cross-program report writer.
+       FILL-REPORT-STATUS.
+           MOVE "BOB" TO CP-PROGRAM-ID
+           MOVE "OK" TO CP-RESULT-CODE
+           INITIALIZE CP-ERROR-MESSAGE
+           .
+       FILL-REPORT-STATUS-EXIT.
+           EXIT.
+
+      *    Appends this exchange to CONVERSATION-LOG so QA can review
+      *    the kiosk's actual responses after the fact.
+       LOG-EXCHANGE.
+           MOVE FUNCTION CURRENT-DATE TO CL-TIMESTAMP
+           MOVE WS-HEYBOB TO CL-HEYBOB
+           MOVE WS-RESULT TO CL-RESULT
+           OPEN EXTEND CONVERSATION-LOG
+           WRITE CONVERSATION-LOG-RECORD
+           CLOSE CONVERSATION-LOG
+           .
+       LOG-EXCHANGE-EXIT.
+           EXIT.
