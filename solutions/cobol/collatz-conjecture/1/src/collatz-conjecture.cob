@@ -3,13 +3,22 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 WS-NUMBER  PIC S9(8).
-       77 WS-STEPS   PIC 9(4).
+      * Widened from PIC 9(4) -- large seeds run past 9999 steps and
+      * were silently wrapping the counter.
+       77 WS-STEPS   PIC 9(9).
        77 WS-ERROR   PIC X(35).
+      * Highest value reached during the sequence, for callers that
+      * want "how high did it go" alongside the step count.
+       77 WS-PEAK-VALUE  PIC S9(9).
+
+      *    Shared arithmetic-overflow flag.
+       COPY "overflow.cpy".
 
        PROCEDURE DIVISION.
        COLLATZ-CONJECTURE.
            INITIALIZE WS-STEPS
            INITIALIZE WS-ERROR
+           SET CP-OVERFLOW-OCCURRED TO FALSE
 
            IF WS-NUMBER < 1
               MOVE "Only positive integers are allowed" TO WS-ERROR
@@ -20,7 +29,67 @@
                    ADD 1 TO WS-STEPS
                    IF FUNCTION MOD(WS-NUMBER, 2) = 0
                       COMPUTE WS-NUMBER = WS-NUMBER / 2
+                         ON SIZE ERROR
+                            PERFORM FLAG-COLLATZ-OVERFLOW
+                      END-COMPUTE
                    ELSE
                       COMPUTE WS-NUMBER = 3 * WS-NUMBER + 1
+                         ON SIZE ERROR
+                            PERFORM FLAG-COLLATZ-OVERFLOW
+                      END-COMPUTE
+                   END-IF
+                   IF CP-OVERFLOW-OCCURRED
+                      EXIT PERFORM
                    END-IF
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM
+
+           GOBACK.
+
+      *    Same Collatz sequence as COLLATZ-CONJECTURE, but also
+      *    tracks WS-PEAK-VALUE, the highest value reached along the
+      *    way. Reachable as its own entry point for callers that
+      *    want the peak alongside the step count.
+       ENTRY "COLLATZ-WITH-PEAK".
+       COLLATZ-WITH-PEAK.
+           INITIALIZE WS-STEPS
+           INITIALIZE WS-ERROR
+           SET CP-OVERFLOW-OCCURRED TO FALSE
+           MOVE WS-NUMBER TO WS-PEAK-VALUE
+
+           IF WS-NUMBER < 1
+              MOVE "Only positive integers are allowed" TO WS-ERROR
+              GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-NUMBER = 1
+                   ADD 1 TO WS-STEPS
+                   IF FUNCTION MOD(WS-NUMBER, 2) = 0
+                      COMPUTE WS-NUMBER = WS-NUMBER / 2
+                         ON SIZE ERROR
+                            PERFORM FLAG-COLLATZ-OVERFLOW
+                      END-COMPUTE
+                   ELSE
+                      COMPUTE WS-NUMBER = 3 * WS-NUMBER + 1
+                         ON SIZE ERROR
+                            PERFORM FLAG-COLLATZ-OVERFLOW
+                      END-COMPUTE
+                   END-IF
+                   IF CP-OVERFLOW-OCCURRED
+                      EXIT PERFORM
+                   END-IF
+                   IF WS-NUMBER > WS-PEAK-VALUE
+                      MOVE WS-NUMBER TO WS-PEAK-VALUE
+                   END-IF
+           END-PERFORM
+
+           GOBACK.
+
+      *    Sets the shared overflow flag, so a runaway sequence stops
+      *    the loop instead of silently wrapping WS-NUMBER and
+      *    reporting a wrong-but-plausible step count.
+       FLAG-COLLATZ-OVERFLOW.
+           SET CP-OVERFLOW-OCCURRED TO TRUE
+           MOVE "collatz sequence overflowed" TO CP-OVERFLOW-MESSAGE
+           .
+       FLAG-COLLATZ-OVERFLOW-EXIT.
+           EXIT.
