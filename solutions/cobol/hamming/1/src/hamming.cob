@@ -1,31 +1,157 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HAMMING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fed by NUCLEOTIDE-COUNT-BATCH's survivor file, two strands
+      *    (a read and its reference) per comparison, in the nightly
+      *    batch run.
+           SELECT HAMMING-INPUT-FILE ASSIGN TO "NUCSURV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HAMMING-REPORT-FILE ASSIGN TO "HAMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Shared across programs -- see audit-log.cpy.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HAMMING-INPUT-FILE.
+       01  HAMMING-INPUT-RECORD   PIC X(500).
+       FD  HAMMING-REPORT-FILE.
+       01  HAMMING-REPORT-RECORD  PIC X(80).
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD       PIC X(97).
+
        WORKING-STORAGE SECTION.
-       01 WS-DNA-1      PIC X(32).
-       77 WS-DNA-1-LEN  PIC 99.
-       01 WS-DNA-2      PIC X(32).
-       77 WS-DNA-2-LEN  PIC 99.
-       01 WS-HAMMING    PIC 9(2).
+      * Widened from PIC X(32) -- sequencing QA runs full-length reads
+      * well past 32 bases through this program.
+       01 WS-DNA-1      PIC X(500).
+       77 WS-DNA-1-LEN  PIC 999.
+       01 WS-DNA-2      PIC X(500).
+       77 WS-DNA-2-LEN  PIC 999.
+       01 WS-HAMMING    PIC 9(3).
        01 WS-ERROR      PIC X(31).
-       77 I             PIC 99.
+       77 I             PIC 999.
+
+      * Mismatch-position reporting, alongside the running distance.
+       01 WS-MISMATCH-COUNT      PIC 999.
+       01 WS-MISMATCH-POSITIONS.
+          05 WS-MISMATCH-POS OCCURS 1 TO 500
+                DEPENDING ON WS-MISMATCH-COUNT PIC 999.
+
+      *    Batch-mode support for the nightly comparison step.
+       01 WS-HAM-EOF-FLAG    PIC X     VALUE 'N'.
+          88 HAMMING-EOF               VALUE 'Y' FALSE 'N'.
+       01 WS-HAM-PAIR-COUNT  PIC 9(6)  VALUE 0.
+
+      *    Shared status layout for the cross-program report writer.
+       COPY "result-status.cpy".
+      *    Shared audit-log record layout.
+       COPY "audit-log.cpy".
 
        PROCEDURE DIVISION.
+      *    Top-level entry point. HAMMING-BATCH also needs this
+      *    comparison logic internally for each strand pair, so the
+      *    logic itself lives in COMPARE-STRANDS and is PERFORMed
+      *    from there -- GOBACK belongs only here, not inside a
+      *    paragraph HAMMING-BATCH also PERFORMs.
        HAMMING.
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-1)) TO WS-DNA-1-LEN 
+           PERFORM COMPARE-STRANDS
+           GOBACK.
+
+       COMPARE-STRANDS.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-1)) TO WS-DNA-1-LEN
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-2)) TO WS-DNA-2-LEN
 
-           MOVE 00 TO WS-HAMMING 
+           MOVE 0 TO WS-HAMMING
+           MOVE 0 TO WS-MISMATCH-COUNT
            INITIALIZE WS-ERROR
 
            IF WS-DNA-1-LEN = WS-DNA-2-LEN
               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-DNA-1-LEN
                       IF WS-DNA-1(I:1) NOT = WS-DNA-2(I:1)
                          ADD 1 TO WS-HAMMING
+                         ADD 1 TO WS-MISMATCH-COUNT
+                         MOVE I TO WS-MISMATCH-POS(WS-MISMATCH-COUNT)
                       END-IF
               END-PERFORM
            ELSE
-              MOVE 00 TO WS-HAMMING 
+              MOVE 0 TO WS-HAMMING
               MOVE "Strands must be of equal length" TO WS-ERROR
            END-IF
-           .
\ No newline at end of file
+           PERFORM FILL-REPORT-STATUS
+           IF WS-ERROR NOT = SPACES
+              PERFORM WRITE-AUDIT-ENTRY
+           END-IF
+           .
+
+      *    Mirrors this call's result into the shared report layout
+      *    for the cross-program report writer.
+       FILL-REPORT-STATUS.
+           MOVE "HAMMING" TO CP-PROGRAM-ID
+           IF WS-ERROR = SPACES
+              MOVE "OK" TO CP-RESULT-CODE
+              INITIALIZE CP-ERROR-MESSAGE
+           ELSE
+              MOVE "ERROR" TO CP-RESULT-CODE
+              MOVE WS-ERROR TO CP-ERROR-MESSAGE
+           END-IF
+           .
+
+      *    Appends a rejected strand pair to AUDIT-LOG-FILE for the
+      *    cross-program audit trail.
+       WRITE-AUDIT-ENTRY.
+           MOVE "HAMMING" TO AL-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           MOVE FUNCTION TRIM(WS-DNA-1) TO AL-REJECTED-VALUE
+           MOVE AL-AUDIT-RECORD TO AUDIT-LOG-RECORD
+           OPEN EXTEND AUDIT-LOG-FILE
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
+
+      *    Reads HAMMING-INPUT-FILE two lines at a time (a read and
+      *    its reference strand) and reports the Hamming distance for
+      *    each pair -- the last step of the nightly batch run. A
+      *    trailing unpaired line is reported and skipped.
+      *    Reachable as its own entry point for NIGHTLY-BATCH.
+       ENTRY "HAMMING-BATCH".
+       HAMMING-BATCH.
+           MOVE 0 TO WS-HAM-PAIR-COUNT
+           SET HAMMING-EOF TO FALSE
+           OPEN INPUT HAMMING-INPUT-FILE
+           OPEN OUTPUT HAMMING-REPORT-FILE
+
+           PERFORM UNTIL HAMMING-EOF
+                   READ HAMMING-INPUT-FILE INTO WS-DNA-1
+                      AT END
+                         SET HAMMING-EOF TO TRUE
+                      NOT AT END
+                         READ HAMMING-INPUT-FILE INTO WS-DNA-2
+                            AT END
+                               SET HAMMING-EOF TO TRUE
+                               MOVE "Unpaired trailing strand skipped"
+                                  TO HAMMING-REPORT-RECORD
+                               WRITE HAMMING-REPORT-RECORD
+                            NOT AT END
+                               PERFORM COMPARE-STRANDS
+                               ADD 1 TO WS-HAM-PAIR-COUNT
+                               STRING "PAIR " DELIMITED BY SIZE
+                                  WS-HAM-PAIR-COUNT DELIMITED BY SIZE
+                                  " DISTANCE=" DELIMITED BY SIZE
+                                  WS-HAMMING DELIMITED BY SIZE
+                                  " " DELIMITED BY SIZE
+                                  WS-ERROR DELIMITED BY SIZE
+                                  INTO HAMMING-REPORT-RECORD
+                               END-STRING
+                               WRITE HAMMING-REPORT-RECORD
+                         END-READ
+                   END-READ
+           END-PERFORM
+
+           CLOSE HAMMING-INPUT-FILE
+           CLOSE HAMMING-REPORT-FILE
+
+           DISPLAY "HAMMING BATCH: " WS-HAM-PAIR-COUNT " PAIRS COMPARED"
+           GOBACK.
