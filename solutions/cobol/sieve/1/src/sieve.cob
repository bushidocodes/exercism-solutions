@@ -1,49 +1,177 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIEVE.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Checkpoint file for a sieve pass over a large WS-LIMIT --
+      * records the last completed loop index plus the marker table
+      * built so far, so a resubmitted run can pick up where an
+      * abended one left off instead of starting the pass over.
+           SELECT SIEVE-CHECKPOINT-FILE ASSIGN TO "SIEVECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SIEVE-CHECKPOINT-FILE.
+       01  SIEVE-CHECKPOINT-RECORD  PIC X(100022).
+
        WORKING-STORAGE SECTION.
-       01 WS-LIMIT           PIC 9999.
-       01 WS-RESULT          PIC 999 OCCURS 1000 TIMES.
-       01 WS-COUNT           PIC 9999.
-       01 WS-LOOP-INDEX      PIC 9999.
-       01 WS-MULTIPLE-INDEX  PIC 9999.
-       01 WS-RESET-INDEX     PIC 9999.
+       01 WS-LIMIT           PIC 9(6).
+      * Table capacity for this run -- defaults to the historical
+      * 1000, but the caller can size it up for a larger WS-LIMIT.
+       01 WS-TABLE-SIZE      PIC 9(6)  VALUE 1000.
+       01 WS-RESULT          PIC 9(6) OCCURS 1 TO 100000 TIMES
+                                 DEPENDING ON WS-TABLE-SIZE.
+       01 WS-COUNT           PIC 9(6).
+       01 WS-LOOP-INDEX      PIC 9(6).
+       01 WS-MULTIPLE-INDEX  PIC 9(6).
+       01 WS-RESET-INDEX     PIC 9(6).
        01 WS-MARKERS.
-          05 WS-MARKER       PIC X OCCURS 1000 TIMES.
+          05 WS-MARKER       PIC X OCCURS 1 TO 100000 TIMES
+                                 DEPENDING ON WS-TABLE-SIZE.
+
+      * Standalone "is N prime" lookup -- trial division, independent
+      * of WS-TABLE-SIZE/WS-RESULT, for callers that just need a
+      * single yes/no answer instead of the full sieve list.
+       01 WS-CHECK-NUMBER    PIC 9(6).
+       01 WS-IS-PRIME-FLAG   PIC X     VALUE 'N'.
+          88 IS-PRIME-YES              VALUE 'Y' FALSE 'N'.
+       77 WS-IP-DIVISOR      PIC 9(6).
+
+      * Checkpoint/restart support for the sieve pass.
+       01 WS-START-INDEX     PIC 9(6).
+       01 WS-CKPT-INTERVAL   PIC 9(4)  VALUE 500.
+       01 WS-CKPT-FILE-STATUS PIC XX.
+       COPY "checkpoint.cpy".
+
        PROCEDURE DIVISION.
 
        SIEVE.
       * Reset outputs and candidate marks before each run
            MOVE 0 TO WS-COUNT
            PERFORM VARYING WS-RESET-INDEX FROM 1 BY 1
-              UNTIL WS-RESET-INDEX > 1000
+              UNTIL WS-RESET-INDEX > WS-TABLE-SIZE
                    MOVE 0 TO WS-RESULT(WS-RESET-INDEX)
                    MOVE 'N' TO WS-MARKER(WS-RESET-INDEX)
            END-PERFORM
            MOVE 'Y' TO WS-MARKER(1)
       * Return immediately when no primes are possible
            IF WS-LIMIT < 2
-              EXIT PARAGRAPH
+              GOBACK
+           END-IF
+      * Resume from a prior in-progress checkpoint for this run, if
+      * one is on file, instead of always starting back at 2.
+           PERFORM READ-CHECKPOINT
+           IF CP-CHECKPOINT-IN-PROGRESS
+              AND CP-CHECKPOINT-PROGRAM = "SIEVE"
+              COMPUTE WS-START-INDEX = CP-LAST-INDEX + 1
+           ELSE
+              MOVE 2 TO WS-START-INDEX
            END-IF
       * Apply the sieve and collect primes in output order
-           PERFORM VARYING WS-LOOP-INDEX FROM 2 BY 1
+           PERFORM VARYING WS-LOOP-INDEX FROM WS-START-INDEX BY 1
               UNTIL WS-LOOP-INDEX > WS-LIMIT
+                   OR WS-LOOP-INDEX > WS-TABLE-SIZE
+                   OR WS-COUNT >= WS-TABLE-SIZE
                    IF WS-MARKER(WS-LOOP-INDEX) = 'N'
                       ADD 1 TO WS-COUNT
                       MOVE WS-LOOP-INDEX TO WS-RESULT(WS-COUNT)
                       PERFORM MARK-MULTIPLES
                    END-IF
+                   IF FUNCTION MOD(WS-LOOP-INDEX, WS-CKPT-INTERVAL) = 0
+                      PERFORM WRITE-CHECKPOINT
+                   END-IF
            END-PERFORM
-           EXIT PARAGRAPH.
-      
+           PERFORM MARK-CHECKPOINT-DONE
+           GOBACK.
+
        MARK-MULTIPLES.
       * Mark multiples of the current prime as composite
            ADD WS-LOOP-INDEX TO WS-LOOP-INDEX
               GIVING WS-MULTIPLE-INDEX
            PERFORM UNTIL WS-MULTIPLE-INDEX > WS-LIMIT
+              OR WS-MULTIPLE-INDEX > WS-TABLE-SIZE
                    MOVE 'Y' TO WS-MARKER(WS-MULTIPLE-INDEX)
                    ADD WS-LOOP-INDEX TO WS-MULTIPLE-INDEX
            END-PERFORM
            EXIT PARAGRAPH.
-       END PROGRAM SIEVE.
\ No newline at end of file
+
+      * Loads CP-CHECKPOINT and WS-MARKERS from SIEVE-CHECKPOINT-FILE
+      * if one is on file; leaves CP-CHECKPOINT blank (not in progress)
+      * when there is none, so SIEVE falls back to starting at 2.
+       READ-CHECKPOINT.
+           INITIALIZE CP-CHECKPOINT
+           OPEN INPUT SIEVE-CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+              READ SIEVE-CHECKPOINT-FILE
+                 AT END
+                    INITIALIZE CP-CHECKPOINT
+                 NOT AT END
+                    MOVE SIEVE-CHECKPOINT-RECORD(1:22) TO CP-CHECKPOINT
+                    MOVE SIEVE-CHECKPOINT-RECORD(23:WS-TABLE-SIZE)
+                       TO WS-MARKERS
+              END-READ
+              CLOSE SIEVE-CHECKPOINT-FILE
+           END-IF
+           EXIT PARAGRAPH.
+
+      * Saves the current loop index and marker table so a rerun of
+      * this program can resume the pass instead of starting over.
+       WRITE-CHECKPOINT.
+           MOVE "SIEVE" TO CP-CHECKPOINT-PROGRAM
+           MOVE WS-LOOP-INDEX TO CP-LAST-INDEX
+           SET CP-CHECKPOINT-IN-PROGRESS TO TRUE
+           MOVE SPACES TO SIEVE-CHECKPOINT-RECORD
+           STRING CP-CHECKPOINT DELIMITED BY SIZE
+                  WS-MARKERS DELIMITED BY SIZE
+                  INTO SIEVE-CHECKPOINT-RECORD
+           END-STRING
+           OPEN OUTPUT SIEVE-CHECKPOINT-FILE
+           WRITE SIEVE-CHECKPOINT-RECORD
+           CLOSE SIEVE-CHECKPOINT-FILE
+           EXIT PARAGRAPH.
+
+      * Marks the checkpoint file DONE once the pass completes, so the
+      * next run starts a fresh pass rather than "resuming" a finished
+      * one.
+       MARK-CHECKPOINT-DONE.
+           MOVE "SIEVE" TO CP-CHECKPOINT-PROGRAM
+           MOVE WS-LOOP-INDEX TO CP-LAST-INDEX
+           SET CP-CHECKPOINT-DONE TO TRUE
+           MOVE SPACES TO SIEVE-CHECKPOINT-RECORD
+           STRING CP-CHECKPOINT DELIMITED BY SIZE
+                  WS-MARKERS DELIMITED BY SIZE
+                  INTO SIEVE-CHECKPOINT-RECORD
+           END-STRING
+           OPEN OUTPUT SIEVE-CHECKPOINT-FILE
+           WRITE SIEVE-CHECKPOINT-RECORD
+           CLOSE SIEVE-CHECKPOINT-FILE
+           EXIT PARAGRAPH.
+
+      * Sets IS-PRIME-YES for WS-CHECK-NUMBER by trial division, with
+      * no dependency on the WS-RESULT/WS-MARKER sieve tables above.
+      * Reachable as its own entry point.
+       ENTRY "IS-PRIME-LOOKUP".
+       IS-PRIME-LOOKUP.
+           SET IS-PRIME-YES TO FALSE
+           IF WS-CHECK-NUMBER < 2
+              GOBACK
+           END-IF
+           IF WS-CHECK-NUMBER = 2
+              SET IS-PRIME-YES TO TRUE
+              GOBACK
+           END-IF
+           IF FUNCTION MOD(WS-CHECK-NUMBER, 2) = 0
+              GOBACK
+           END-IF
+           SET IS-PRIME-YES TO TRUE
+           PERFORM VARYING WS-IP-DIVISOR FROM 3 BY 2
+              UNTIL WS-IP-DIVISOR * WS-IP-DIVISOR > WS-CHECK-NUMBER
+                   IF FUNCTION MOD(WS-CHECK-NUMBER, WS-IP-DIVISOR) = 0
+                      SET IS-PRIME-YES TO FALSE
+                      EXIT PERFORM
+                   END-IF
+           END-PERFORM
+           GOBACK.
+       END PROGRAM SIEVE.
