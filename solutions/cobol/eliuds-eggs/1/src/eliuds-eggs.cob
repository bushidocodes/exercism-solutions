@@ -7,14 +7,40 @@
           05 WS-INPUT    PIC 9(10).
        01 WS-OUTPUTVARS.
           05 WS-RESULT   PIC 9999.
-       
+       77 WS-EGG-WORK    PIC 9(10).
+       77 WS-BIT-POS     PIC 99.
+
+      * Set tray positions, not just the popcount EGG-COUNT returns.
+       01 WS-POSITION-COUNT  PIC 99.
+       01 WS-POSITION-TABLE.
+          05 WS-POSITION OCCURS 1 TO 34
+                DEPENDING ON WS-POSITION-COUNT PIC 99.
+
        PROCEDURE DIVISION.
        EGG-COUNT.
            INITIALIZE WS-RESULT
            PERFORM UNTIL WS-INPUT = 0
                    IF FUNCTION MOD(WS-INPUT, 2) = 1
-                      ADD 1 TO WS-RESULT 
+                      ADD 1 TO WS-RESULT
                    END-IF
-                   COMPUTE WS-INPUT = WS-INPUT / 2 
+                   COMPUTE WS-INPUT = WS-INPUT / 2
            END-PERFORM
-           .
\ No newline at end of file
+           GOBACK.
+
+      * Lists which tray positions (bit 1 = rightmost) hold an egg,
+      * leaving WS-INPUT untouched for callers that still need it.
+      * Reachable as its own entry point.
+       ENTRY "EGG-COUNT-POSITIONS".
+       EGG-COUNT-POSITIONS.
+           MOVE WS-INPUT TO WS-EGG-WORK
+           MOVE 0 TO WS-POSITION-COUNT
+           MOVE 0 TO WS-BIT-POS
+           PERFORM UNTIL WS-EGG-WORK = 0
+                   ADD 1 TO WS-BIT-POS
+                   IF FUNCTION MOD(WS-EGG-WORK, 2) = 1
+                      ADD 1 TO WS-POSITION-COUNT
+                      MOVE WS-BIT-POS TO WS-POSITION(WS-POSITION-COUNT)
+                   END-IF
+                   COMPUTE WS-EGG-WORK = WS-EGG-WORK / 2
+           END-PERFORM
+           GOBACK.
