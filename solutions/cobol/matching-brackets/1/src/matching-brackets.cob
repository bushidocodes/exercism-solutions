@@ -13,6 +13,23 @@
           05 WS-STACK-ELEM  PIC X OCCURS 100 TIMES.
        77 WS-STACK-TOP      PIC 999.
 
+      * Configurable delimiter-pair table for ISPAIRED-CONFIGURABLE --
+      * lets callers validate custom multi-character tag pairs (e.g.
+      * "<%"/"%>") instead of only the three wired-in bracket types.
+       01 WS-DELIM-COUNT    PIC 99.
+       01 WS-DELIM-TABLE.
+          05 WS-DELIM-PAIR OCCURS 1 TO 10 DEPENDING ON WS-DELIM-COUNT.
+             10 WS-DELIM-OPEN   PIC X(4).
+             10 WS-DELIM-CLOSE  PIC X(4).
+
+       01 WS-STACK2.
+          05 WS-STACK2-ELEM PIC 99 OCCURS 100 TIMES.
+       77 D                  PIC 99.
+       77 OPEN-LEN            PIC 99.
+       77 CLOSE-LEN           PIC 99.
+       77 WS-MATCHED-DELIM    PIC 99.
+       77 WS-ADV              PIC 99.
+
        PROCEDURE DIVISION.
        ISPAIRED.
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT)) TO WS-INPUT-LEN 
@@ -56,4 +73,69 @@
            IF WS-STACK-TOP NOT = 0
               SET IS-MATCHED TO FALSE
            END-IF
-           .
\ No newline at end of file
+           GOBACK
+           .
+
+      *    Same bracket-balance check as ISPAIRED, but driven off
+      *    WS-DELIM-TABLE instead of the three hardcoded EVALUATE
+      *    branches, so callers can validate arbitrary open/close
+      *    delimiter pairs (single- or multi-character). Reachable as
+      *    its own entry point.
+       ENTRY "ISPAIRED-CONFIGURABLE".
+       ISPAIRED-CONFIGURABLE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT)) TO WS-INPUT-LEN
+           MOVE 1 TO I
+           MOVE 0 TO WS-STACK-TOP
+           SET IS-MATCHED TO TRUE
+
+           PERFORM UNTIL I > WS-INPUT-LEN OR NOT IS-MATCHED
+                   MOVE 0 TO WS-MATCHED-DELIM
+                   MOVE 1 TO WS-ADV
+
+      *            Try to match an open delimiter at this position
+                   PERFORM VARYING D FROM 1 BY 1
+                      UNTIL D > WS-DELIM-COUNT
+                           MOVE FUNCTION LENGTH(FUNCTION TRIM
+                              (WS-DELIM-OPEN(D))) TO OPEN-LEN
+                           IF I + OPEN-LEN - 1 <= WS-INPUT-LEN
+                              AND WS-INPUT(I:OPEN-LEN) =
+                                 FUNCTION TRIM(WS-DELIM-OPEN(D))
+                              ADD 1 TO WS-STACK-TOP
+                              MOVE D TO WS-STACK2-ELEM(WS-STACK-TOP)
+                              MOVE OPEN-LEN TO WS-ADV
+                              MOVE D TO WS-MATCHED-DELIM
+                              EXIT PERFORM
+                           END-IF
+                   END-PERFORM
+
+                   IF WS-MATCHED-DELIM = 0
+      *               Try to match a close delimiter at this position
+                      PERFORM VARYING D FROM 1 BY 1
+                         UNTIL D > WS-DELIM-COUNT
+                              MOVE FUNCTION LENGTH(FUNCTION TRIM
+                                 (WS-DELIM-CLOSE(D))) TO CLOSE-LEN
+                              IF I + CLOSE-LEN - 1 <= WS-INPUT-LEN
+                                 AND WS-INPUT(I:CLOSE-LEN) =
+                                    FUNCTION TRIM(WS-DELIM-CLOSE(D))
+                                 IF WS-STACK-TOP = 0
+                                    OR WS-STACK2-ELEM(WS-STACK-TOP)
+                                       NOT = D
+                                    SET IS-MATCHED TO FALSE
+                                 ELSE
+                                    SUBTRACT 1 FROM WS-STACK-TOP
+                                 END-IF
+                                 MOVE CLOSE-LEN TO WS-ADV
+                                 MOVE D TO WS-MATCHED-DELIM
+                                 EXIT PERFORM
+                              END-IF
+                      END-PERFORM
+                   END-IF
+
+                   ADD WS-ADV TO I
+           END-PERFORM
+
+           IF WS-STACK-TOP NOT = 0
+              SET IS-MATCHED TO FALSE
+           END-IF
+           GOBACK
+           .
