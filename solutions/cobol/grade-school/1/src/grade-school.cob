@@ -1,31 +1,77 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GRADE-SCHOOL.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Indexed master keyed by student name, for a direct lookup
+      *    of one student's grade instead of scanning the in-memory
+      *    table.
+           SELECT ROSTER-MASTER-FILE ASSIGN TO "ROSTERIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RM-NAME
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       01  ROSTER-FILE-RECORD.
+           02 RF-NAME             PIC X(60).
+           02 RF-GRADE            PIC 9.
+       FD  ROSTER-MASTER-FILE.
+       01  ROSTER-MASTER-RECORD.
+           02 RM-NAME             PIC X(60).
+           02 RM-GRADE            PIC 9.
+
        WORKING-STORAGE SECTION.
        01 WS-STUDENTNAME       PIC X(60).
        01 WS-STUDENTGRADE      PIC 9.
        01 WS-RESULT            PIC X(5).
        01 WS-DESIREDGRADE      PIC 99.
-       
+
+      *    Roster sized for a real classroom -- a full grade school's
+      *    worth of students, not just a 10-person sample.
        01 STUDENTROSTER.
-          02 ROSTER OCCURS 10 TIMES.
+          02 ROSTER OCCURS 200 TIMES.
              05 ST-NAME        PIC X(60).
-             05 ST-GRADE       PIC 9.   
-       01 STUDENTROSTER-COUNT  PIC 99    VALUE 0.
-       01 I                    PIC 99    VALUE 0.
-       01 J                    PIC 99    VALUE 0.
+             05 ST-GRADE       PIC 9.
+       01 STUDENTROSTER-COUNT  PIC 999    VALUE 0.
+       01 I                    PIC 999    VALUE 0.
+       01 J                    PIC 999    VALUE 0.
        01 IN-ROSTER-FLAG       PIC 9     VALUE 0.
           88 IN-ROSTER                   VALUE 1 FALSE 0.
-       
+       01 WS-DELETED-FLAG      PIC 9     VALUE 0.
+          88 WAS-DELETED                 VALUE 1 FALSE 0.
+       01 WS-ROSTER-EOF-FLAG   PIC 9     VALUE 0.
+          88 ROSTER-EOF                  VALUE 1 FALSE 0.
+
+      *    Indexed master support.
+       01 WS-MASTER-FILE-STATUS  PIC XX.
+       01 WS-MASTER-FOUND-FLAG   PIC 9     VALUE 0.
+          88 MASTER-FOUND                  VALUE 1 FALSE 0.
+
        PROCEDURE DIVISION.
-        
+
+      *    Top-level entry point. LOAD-ROSTER also needs this reset
+      *    internally (before replaying the saved file), so the logic
+      *    itself lives in RESET-ROSTER and is PERFORMed from there --
+      *    GOBACK belongs only here, not inside a paragraph LOAD-ROSTER
+      *    also PERFORMs.
        INIT-ROSTER.
+           PERFORM RESET-ROSTER
+           GOBACK.
+
+       RESET-ROSTER.
            INITIALIZE STUDENTROSTER
            INITIALIZE STUDENTROSTER-COUNT
            .
 
 
+      *    Reachable as its own entry point, same convention as the
+      *    other multi-operation files.
+       ENTRY "ADD-STUDENT".
        ADD-STUDENT.
            SET IN-ROSTER TO FALSE
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > STUDENTROSTER-COUNT
@@ -34,7 +80,7 @@
                    END-IF
            END-PERFORM
 
-           IF STUDENTROSTER-COUNT < 10 AND NOT IN-ROSTER
+           IF STUDENTROSTER-COUNT < 200 AND NOT IN-ROSTER
       *       Advance to insertion point
               PERFORM VARYING I FROM 1 BY 1 UNTIL I >
                  STUDENTROSTER-COUNT
@@ -54,10 +100,41 @@
               MOVE WS-STUDENTNAME TO ST-NAME OF ROSTER(I)
               MOVE WS-STUDENTGRADE TO ST-GRADE OF ROSTER(I)
               ADD 1 TO STUDENTROSTER-COUNT
-           END-IF 
-           .
+              PERFORM SAVE-STUDENT-MASTER
+           END-IF
+           GOBACK.
+
 
+      *    Removes a student entered by mistake. Finds the first
+      *    roster slot matching WS-STUDENTNAME and shifts everything
+      *    after it left by one, same technique GET-GRADE already
+      *    uses to compact the table. Reachable as its own entry
+      *    point.
+       ENTRY "DELETE-STUDENT".
+       DELETE-STUDENT.
+           SET WAS-DELETED TO FALSE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > STUDENTROSTER-COUNT
+              OR WS-STUDENTNAME = ST-NAME OF ROSTER(I)
+                   CONTINUE
+           END-PERFORM
 
+           IF I <= STUDENTROSTER-COUNT
+              PERFORM VARYING J FROM I BY 1
+                 UNTIL J >= STUDENTROSTER-COUNT
+                      MOVE ROSTER(J + 1) TO ROSTER(J)
+              END-PERFORM
+              INITIALIZE ROSTER(STUDENTROSTER-COUNT)
+              SUBTRACT 1 FROM STUDENTROSTER-COUNT
+              SET WAS-DELETED TO TRUE
+              PERFORM DELETE-STUDENT-MASTER
+           END-IF
+           GOBACK.
+       DELETE-STUDENT-EXIT.
+           EXIT.
+
+
+      *    Reachable as its own entry point.
+       ENTRY "GET-GRADE".
        GET-GRADE.
       *    Advance I to first element of target grade
            PERFORM VARYING I FROM 1 BY 1 UNTIL I >
@@ -83,5 +160,107 @@
            END-PERFORM
            MOVE I TO STUDENTROSTER-COUNT
 
+           GOBACK.
+
+      *    Writes the whole roster out to ROSTER-FILE so it survives
+      *    past this call -- the classroom roster no longer has to be
+      *    resupplied from scratch on every invocation. Reachable as
+      *    its own entry point.
+       ENTRY "SAVE-ROSTER".
+       SAVE-ROSTER.
+           OPEN OUTPUT ROSTER-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > STUDENTROSTER-COUNT
+                   MOVE ST-NAME OF ROSTER(I) TO RF-NAME
+                   MOVE ST-GRADE OF ROSTER(I) TO RF-GRADE
+                   WRITE ROSTER-FILE-RECORD
+           END-PERFORM
+           CLOSE ROSTER-FILE
+           GOBACK.
+       SAVE-ROSTER-EXIT.
+           EXIT.
+
+      *    Reloads the roster previously written by SAVE-ROSTER.
+      *    Reachable as its own entry point.
+       ENTRY "LOAD-ROSTER".
+       LOAD-ROSTER.
+           PERFORM RESET-ROSTER
+           SET ROSTER-EOF TO FALSE
+           OPEN INPUT ROSTER-FILE
+           PERFORM UNTIL ROSTER-EOF
+                   READ ROSTER-FILE
+                      AT END
+                         SET ROSTER-EOF TO TRUE
+                      NOT AT END
+                         ADD 1 TO STUDENTROSTER-COUNT
+                         MOVE RF-NAME
+                            TO ST-NAME OF ROSTER(STUDENTROSTER-COUNT)
+                         MOVE RF-GRADE
+                            TO ST-GRADE OF ROSTER(STUDENTROSTER-COUNT)
+                   END-READ
+           END-PERFORM
+           CLOSE ROSTER-FILE
+           GOBACK.
+       LOAD-ROSTER-EXIT.
+           EXIT.
+
+      *    Upserts one student's grade into ROSTER-MASTER-FILE, for a
+      *    direct by-name lookup that doesn't require scanning the
+      *    in-memory table. Creates the file on first use, same as
+      *    CIRCULAR-BUFFER's keyed state file.
+       SAVE-STUDENT-MASTER.
+           OPEN I-O ROSTER-MASTER-FILE
+           IF WS-MASTER-FILE-STATUS = "35"
+              OPEN OUTPUT ROSTER-MASTER-FILE
+              CLOSE ROSTER-MASTER-FILE
+              OPEN I-O ROSTER-MASTER-FILE
+           END-IF
+
+           MOVE WS-STUDENTNAME TO RM-NAME
+           MOVE WS-STUDENTGRADE TO RM-GRADE
+           REWRITE ROSTER-MASTER-RECORD
+              INVALID KEY
+                 WRITE ROSTER-MASTER-RECORD
+           END-REWRITE
+           CLOSE ROSTER-MASTER-FILE
+           .
+       SAVE-STUDENT-MASTER-EXIT.
+           EXIT.
+
+      *    Direct lookup of WS-STUDENTNAME's grade via the indexed
+      *    master, without scanning STUDENTROSTER. Sets MASTER-FOUND
+      *    and restores WS-STUDENTGRADE on a hit. Reachable as its
+      *    own entry point.
+       ENTRY "LOOKUP-STUDENT-MASTER".
+       LOOKUP-STUDENT-MASTER.
+           SET MASTER-FOUND TO FALSE
+           OPEN INPUT ROSTER-MASTER-FILE
+           IF WS-MASTER-FILE-STATUS = "00"
+              MOVE WS-STUDENTNAME TO RM-NAME
+              READ ROSTER-MASTER-FILE
+                 INVALID KEY
+                    SET MASTER-FOUND TO FALSE
+                 NOT INVALID KEY
+                    SET MASTER-FOUND TO TRUE
+                    MOVE RM-GRADE TO WS-STUDENTGRADE
+              END-READ
+              CLOSE ROSTER-MASTER-FILE
+           END-IF
+           GOBACK.
+       LOOKUP-STUDENT-MASTER-EXIT.
+           EXIT.
 
-           .
\ No newline at end of file
+      *    Removes WS-STUDENTNAME's entry from the indexed master to
+      *    keep it in step with DELETE-STUDENT.
+       DELETE-STUDENT-MASTER.
+           OPEN I-O ROSTER-MASTER-FILE
+           IF WS-MASTER-FILE-STATUS = "00"
+              MOVE WS-STUDENTNAME TO RM-NAME
+              DELETE ROSTER-MASTER-FILE RECORD
+                 INVALID KEY
+                    CONTINUE
+              END-DELETE
+              CLOSE ROSTER-MASTER-FILE
+           END-IF
+           .
+       DELETE-STUDENT-MASTER-EXIT.
+           EXIT.
