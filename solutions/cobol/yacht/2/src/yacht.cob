@@ -1,6 +1,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YACHT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Indexed master keyed by player id, so a player's locked-in
+      *    scorecard survives across runs instead of living only in
+      *    WS-SCORECARDS for the life of one call.
+           SELECT SCORECARD-MASTER-FILE ASSIGN TO "SCOREIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-PLAYER-ID
+               FILE STATUS IS WS-SCOREFILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCORECARD-MASTER-FILE.
+       01  SCORECARD-MASTER-RECORD.
+           02 SM-PLAYER-ID          PIC X(20).
+           02 SM-CATEGORY OCCURS 12 TIMES.
+              03 SM-LOCKED          PIC X.
+              03 SM-SCORE           PIC 99.
+
        WORKING-STORAGE SECTION.
        01 WS-RESULT    PIC 99    VALUE 0.
        01 WS-CATEGORY  PIC X(15).
@@ -19,8 +39,50 @@
        77 J            PIC 9(1).
        77 TEMP         PIC 9(1).
 
+      * Per-player scorecard support -- locks each of the 12
+      * categories once it has been scored for that player, same as
+      * real Yacht rules (no scoring a category twice).
+       01 WS-PLAYER-ID        PIC X(20).
+       01 WS-TURN-ERROR       PIC X(30).
+       01 WS-CAT-IDX          PIC 99.
+       01 WS-SCORECARD-COUNT  PIC 99   VALUE 0.
+       01 PL-SEARCH-IDX       PIC 99.
+       01 WS-SCORECARDS.
+          05 WS-SCORECARD OCCURS 50 TIMES INDEXED BY PL-IDX.
+             10 SC-PLAYER-ID      PIC X(20).
+             10 SC-CATEGORY OCCURS 12 TIMES INDEXED BY CAT-IDX.
+                15 SC-LOCKED      PIC X   VALUE "N".
+                   88 SC-IS-LOCKED        VALUE "Y".
+                15 SC-SCORE       PIC 99.
+
+      *    Indexed master support.
+       01 WS-SCOREFILE-STATUS  PIC XX.
+       01 WS-SCOREFILE-FOUND-FLAG  PIC 9     VALUE 0.
+          88 SCORECARD-FOUND                 VALUE 1 FALSE 0.
+
+      *    Sort-key cache -- the nightly batch re-screens plenty of
+      *    repeat rolls, so the sorted dice and counts are kept from
+      *    the last call and only re-sorted when WS-DICE's raw roll
+      *    actually changes.
+       01 WS-ROLL-KEY            PIC 9(5).
+       01 WS-CACHED-ROLL-KEY     PIC 9(5)  VALUE 0.
+       01 WS-CACHED-SORTED-DICE  PIC 9(5).
+       01 WS-CACHED-COUNTS.
+          05 CACHED-VALCOUNT OCCURS 6 TIMES PIC 9.
+
        PROCEDURE DIVISION.
+      *    Top-level entry point. SCORE-TURN also needs this scoring
+      *    logic internally (to score a turn before locking it in),
+      *    so the logic itself lives in SCORE-ROLL and is PERFORMed
+      *    from there -- GOBACK belongs only here, on the path that
+      *    owns the call, not inside a paragraph SCORE-TURN also
+      *    PERFORMs (GOBACK would otherwise end the run unit in the
+      *    middle of SCORE-TURN instead of returning to it).
        YACHT.
+           PERFORM SCORE-ROLL
+           GOBACK.
+
+       SCORE-ROLL.
            INITIALIZE WS-RESULT
            INITIALIZE COUNTS
 
@@ -32,14 +94,24 @@
                    END-IF
            END-PERFORM
 
+           MOVE WS-DICE TO WS-ROLL-KEY
+           IF WS-ROLL-KEY = WS-CACHED-ROLL-KEY
+              MOVE WS-CACHED-SORTED-DICE TO WS-DICE
+              MOVE WS-CACHED-COUNTS TO COUNTS
+           ELSE
       * Sort dice
-           PERFORM SORT-DICE
+              PERFORM SORT-DICE
 
       * Count dice
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-                   ADD 1 TO VALCOUNT(FUNCTION NUMVAL(WS-DICE(I:1)))
-           END-PERFORM
-           PERFORM SORT-COUNTS
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+                      ADD 1 TO VALCOUNT(FUNCTION NUMVAL(WS-DICE(I:1)))
+              END-PERFORM
+              PERFORM SORT-COUNTS
+
+              MOVE WS-ROLL-KEY TO WS-CACHED-ROLL-KEY
+              MOVE WS-DICE TO WS-CACHED-SORTED-DICE
+              MOVE COUNTS TO WS-CACHED-COUNTS
+           END-IF
 
       * Calculate score based on category
            EVALUATE WS-CATEGORY
@@ -111,7 +183,7 @@
            WHEN OTHER
                 CONTINUE
            END-EVALUATE.
-      
+
       * Subprogram: split, sort, rebuild
        SORT-DICE.
       * Split number into digits
@@ -151,4 +223,135 @@
                            END-IF
                    END-PERFORM
            END-PERFORM
-           .
\ No newline at end of file
+           .
+       SORT-COUNTS-EXIT.
+           EXIT.
+
+      *    Looks up WS-PLAYER-ID's scorecard slot, creating a fresh
+      *    one (all 12 categories unlocked) the first time this
+      *    player is seen.
+       FIND-OR-CREATE-PLAYER.
+           MOVE 0 TO PL-IDX
+           PERFORM VARYING PL-SEARCH-IDX FROM 1 BY 1
+              UNTIL PL-SEARCH-IDX > WS-SCORECARD-COUNT
+                   IF SC-PLAYER-ID(PL-SEARCH-IDX) = WS-PLAYER-ID
+                      MOVE PL-SEARCH-IDX TO PL-IDX
+                   END-IF
+           END-PERFORM
+
+           IF PL-IDX = 0 AND WS-SCORECARD-COUNT < 50
+              ADD 1 TO WS-SCORECARD-COUNT
+              MOVE WS-SCORECARD-COUNT TO PL-IDX
+              MOVE WS-PLAYER-ID TO SC-PLAYER-ID(PL-IDX)
+              PERFORM VARYING CAT-IDX FROM 1 BY 1 UNTIL CAT-IDX > 12
+                      MOVE "N" TO SC-LOCKED(PL-IDX, CAT-IDX)
+                      MOVE 0 TO SC-SCORE(PL-IDX, CAT-IDX)
+              END-PERFORM
+      *       A returning player's scorecard may still be on file from
+      *       an earlier run -- restore it instead of starting blank.
+              PERFORM LOOKUP-SCORECARD-MASTER
+           END-IF
+           .
+       FIND-OR-CREATE-PLAYER-EXIT.
+           EXIT.
+
+      *    Maps WS-CATEGORY to its fixed scorecard slot 1-12.
+       CATEGORY-TO-INDEX.
+           EVALUATE WS-CATEGORY
+           WHEN 'yacht'             MOVE 1  TO WS-CAT-IDX
+           WHEN 'ones'              MOVE 2  TO WS-CAT-IDX
+           WHEN 'twos'              MOVE 3  TO WS-CAT-IDX
+           WHEN 'threes'            MOVE 4  TO WS-CAT-IDX
+           WHEN 'fours'             MOVE 5  TO WS-CAT-IDX
+           WHEN 'fives'             MOVE 6  TO WS-CAT-IDX
+           WHEN 'sixes'             MOVE 7  TO WS-CAT-IDX
+           WHEN 'little straight'   MOVE 8  TO WS-CAT-IDX
+           WHEN 'big straight'      MOVE 9  TO WS-CAT-IDX
+           WHEN 'four of a kind '   MOVE 10 TO WS-CAT-IDX
+           WHEN 'full house'        MOVE 11 TO WS-CAT-IDX
+           WHEN 'choice'            MOVE 12 TO WS-CAT-IDX
+           WHEN OTHER                MOVE 0  TO WS-CAT-IDX
+           END-EVALUATE
+           .
+       CATEGORY-TO-INDEX-EXIT.
+           EXIT.
+
+      *    Scores WS-CATEGORY for WS-PLAYER-ID's current roll,
+      *    rejecting it with WS-TURN-ERROR if that category is
+      *    already locked in on this player's scorecard. Reachable as
+      *    its own entry point.
+       ENTRY "SCORE-TURN".
+       SCORE-TURN.
+           MOVE SPACES TO WS-TURN-ERROR
+           PERFORM FIND-OR-CREATE-PLAYER
+           PERFORM CATEGORY-TO-INDEX
+
+           IF WS-CAT-IDX = 0
+              MOVE "UNKNOWN CATEGORY" TO WS-TURN-ERROR
+           ELSE
+              IF SC-IS-LOCKED(PL-IDX, WS-CAT-IDX)
+                 MOVE "CATEGORY ALREADY SCORED" TO WS-TURN-ERROR
+              ELSE
+                 PERFORM SCORE-ROLL
+                 MOVE WS-RESULT TO SC-SCORE(PL-IDX, WS-CAT-IDX)
+                 MOVE "Y" TO SC-LOCKED(PL-IDX, WS-CAT-IDX)
+                 PERFORM SAVE-SCORECARD-MASTER
+              END-IF
+           END-IF
+           GOBACK.
+       SCORE-TURN-EXIT.
+           EXIT.
+
+      *    Upserts WS-PLAYER-ID's full scorecard (all 12 categories)
+      *    into SCORECARD-MASTER-FILE, so the locked-in state survives
+      *    across runs. Creates the file on first use, same as
+      *    CIRCULAR-BUFFER's keyed state file.
+       SAVE-SCORECARD-MASTER.
+           OPEN I-O SCORECARD-MASTER-FILE
+           IF WS-SCOREFILE-STATUS = "35"
+              OPEN OUTPUT SCORECARD-MASTER-FILE
+              CLOSE SCORECARD-MASTER-FILE
+              OPEN I-O SCORECARD-MASTER-FILE
+           END-IF
+
+           MOVE SC-PLAYER-ID(PL-IDX) TO SM-PLAYER-ID
+           PERFORM VARYING CAT-IDX FROM 1 BY 1 UNTIL CAT-IDX > 12
+                   MOVE SC-LOCKED(PL-IDX, CAT-IDX) TO SM-LOCKED(CAT-IDX)
+                   MOVE SC-SCORE(PL-IDX, CAT-IDX) TO SM-SCORE(CAT-IDX)
+           END-PERFORM
+
+           REWRITE SCORECARD-MASTER-RECORD
+              INVALID KEY
+                 WRITE SCORECARD-MASTER-RECORD
+           END-REWRITE
+           CLOSE SCORECARD-MASTER-FILE
+           .
+       SAVE-SCORECARD-MASTER-EXIT.
+           EXIT.
+
+      *    Direct lookup of SC-PLAYER-ID(PL-IDX)'s scorecard via the
+      *    indexed master, restoring every category's lock/score onto
+      *    the freshly-created in-memory slot on a hit.
+       LOOKUP-SCORECARD-MASTER.
+           SET SCORECARD-FOUND TO FALSE
+           OPEN INPUT SCORECARD-MASTER-FILE
+           IF WS-SCOREFILE-STATUS = "00"
+              MOVE SC-PLAYER-ID(PL-IDX) TO SM-PLAYER-ID
+              READ SCORECARD-MASTER-FILE
+                 INVALID KEY
+                    SET SCORECARD-FOUND TO FALSE
+                 NOT INVALID KEY
+                    SET SCORECARD-FOUND TO TRUE
+                    PERFORM VARYING CAT-IDX FROM 1 BY 1
+                       UNTIL CAT-IDX > 12
+                            MOVE SM-LOCKED(CAT-IDX) TO
+                               SC-LOCKED(PL-IDX, CAT-IDX)
+                            MOVE SM-SCORE(CAT-IDX) TO
+                               SC-SCORE(PL-IDX, CAT-IDX)
+                    END-PERFORM
+              END-READ
+              CLOSE SCORECARD-MASTER-FILE
+           END-IF
+           .
+       LOOKUP-SCORECARD-MASTER-EXIT.
+           EXIT.
