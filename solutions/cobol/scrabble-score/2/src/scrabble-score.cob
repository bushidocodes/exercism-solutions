@@ -1,6 +1,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SCRABBLE-SCORE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fed by WORD-QUALITY-REPORT's candidate word list, one word
+      *    per line, in the nightly word-quality run.
+           SELECT WORD-QUALITY-INPUT-FILE ASSIGN TO "WORDLIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SCRABBLE-REPORT-FILE ASSIGN TO "SCRABRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  WORD-QUALITY-INPUT-FILE.
+       01  WORD-QUALITY-INPUT-RECORD  PIC X(60).
+       FD  SCRABBLE-REPORT-FILE.
+       01  SCRABBLE-REPORT-RECORD     PIC X(64).
+
        WORKING-STORAGE SECTION.
       *Inputs
        01 WS-WORD             PIC X(60).
@@ -20,27 +36,111 @@
           88 WS-LETTERSET-8             VALUE "J" "X".
           88 WS-LETTERSET-10            VALUE "Q" "Z".
 
+      *Rack scoring support for the tournament scoring sheet -- scores
+      *every word on a rack in one pass, and treats WS-BLANK-TILE as a
+      *zero-value wildcard instead of an unrecognized letter.
+       01 WS-RACK              PIC X(200).
+       01 WS-BLANK-TILE        PIC X     VALUE "?".
+       01 WS-RACK-RESULT       PIC 9(4).
+       77 WS-RACK-POS          PIC 999.
+       77 RACK-WORD-IDX        PIC 99.
+
+      *    Batch-mode support for the nightly word-quality run.
+       01 WS-WQ-EOF-FLAG       PIC 9     VALUE 0.
+          88 WORD-QUALITY-EOF            VALUE 1 FALSE 0.
+
        PROCEDURE DIVISION.
+      *    Top-level entry point. RACK-SCORE and SCRABBLE-SCORE-BATCH
+      *    also need this per-word scoring logic internally, so the
+      *    logic itself lives in SCORE-WORD and is PERFORMed from
+      *    there -- GOBACK belongs only here, not inside a paragraph
+      *    those also PERFORM.
        SCRABBLE-SCORE.
-           MOVE FUNCTION UPPER-CASE(WS-WORD) TO WS-WORD 
+           PERFORM SCORE-WORD
+           GOBACK.
+
+       SCORE-WORD.
+           MOVE FUNCTION UPPER-CASE(WS-WORD) TO WS-WORD
            COMPUTE WS-RESULT = 0.
            COMPUTE WS-WORD-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-WORD))
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-WORD-LEN
-                   MOVE WS-WORD(I:1) TO WS-LETTERSET
-                   EVALUATE TRUE
-                   WHEN WS-LETTERSET-1
-                        ADD 1 TO WS-RESULT
-                   WHEN WS-LETTERSET-2
-                        ADD 2 TO WS-RESULT
-                   WHEN WS-LETTERSET-3
-                        ADD 3 TO WS-RESULT
-                   WHEN WS-LETTERSET-4
-                        ADD 4 TO WS-RESULT
-                   WHEN WS-LETTERSET-5
-                        ADD 5 TO WS-RESULT
-                   WHEN WS-LETTERSET-8
-                        ADD 8 TO WS-RESULT
-                   WHEN WS-LETTERSET-10
-                        ADD 10 TO WS-RESULT
-                   END-EVALUATE
-           END-PERFORM.
\ No newline at end of file
+                   IF WS-WORD(I:1) = WS-BLANK-TILE
+                      CONTINUE
+                   ELSE
+                      MOVE WS-WORD(I:1) TO WS-LETTERSET
+                      EVALUATE TRUE
+                      WHEN WS-LETTERSET-1
+                           ADD 1 TO WS-RESULT
+                      WHEN WS-LETTERSET-2
+                           ADD 2 TO WS-RESULT
+                      WHEN WS-LETTERSET-3
+                           ADD 3 TO WS-RESULT
+                      WHEN WS-LETTERSET-4
+                           ADD 4 TO WS-RESULT
+                      WHEN WS-LETTERSET-5
+                           ADD 5 TO WS-RESULT
+                      WHEN WS-LETTERSET-8
+                           ADD 8 TO WS-RESULT
+                      WHEN WS-LETTERSET-10
+                           ADD 10 TO WS-RESULT
+                      END-EVALUATE
+                   END-IF
+           END-PERFORM.
+
+      *    Splits WS-RACK on spaces into successive words, scores each
+      *    one through SCRABBLE-SCORE (so blank tiles are honored the
+      *    same way), and totals them into WS-RACK-RESULT. Reachable
+      *    as its own entry point.
+       ENTRY "RACK-SCORE".
+       RACK-SCORE.
+           MOVE 0 TO WS-RACK-RESULT
+           MOVE 1 TO WS-RACK-POS
+           PERFORM UNTIL WS-RACK-POS > FUNCTION LENGTH(
+              FUNCTION TRIM(WS-RACK))
+                   MOVE 0 TO RACK-WORD-IDX
+                   MOVE SPACES TO WS-WORD
+                   PERFORM UNTIL WS-RACK-POS >
+                      FUNCTION LENGTH(FUNCTION TRIM(WS-RACK))
+                      OR WS-RACK(WS-RACK-POS:1) = " "
+                           ADD 1 TO RACK-WORD-IDX
+                           MOVE WS-RACK(WS-RACK-POS:1)
+                              TO WS-WORD(RACK-WORD-IDX:1)
+                           ADD 1 TO WS-RACK-POS
+                   END-PERFORM
+                   PERFORM SCORE-WORD
+                   ADD WS-RESULT TO WS-RACK-RESULT
+                   ADD 1 TO WS-RACK-POS
+           END-PERFORM
+           GOBACK.
+       RACK-SCORE-EXIT.
+           EXIT.
+
+      *    Scores every word in WORD-QUALITY-INPUT-FILE through
+      *    SCRABBLE-SCORE and writes one WORD/score line per word to
+      *    SCRABBLE-REPORT-FILE, for WORD-QUALITY-REPORT to combine
+      *    with the ANAGRAM and PANGRAM passes over the same word
+      *    list. Reachable as its own entry point.
+       ENTRY "SCRABBLE-SCORE-BATCH".
+       SCRABBLE-SCORE-BATCH.
+           SET WORD-QUALITY-EOF TO FALSE
+           OPEN INPUT WORD-QUALITY-INPUT-FILE
+           OPEN OUTPUT SCRABBLE-REPORT-FILE
+
+           PERFORM UNTIL WORD-QUALITY-EOF
+                   READ WORD-QUALITY-INPUT-FILE INTO WS-WORD
+                      AT END
+                         SET WORD-QUALITY-EOF TO TRUE
+                      NOT AT END
+                         PERFORM SCORE-WORD
+                         STRING FUNCTION TRIM(WS-WORD) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            WS-RESULT DELIMITED BY SIZE
+                            INTO SCRABBLE-REPORT-RECORD
+                         END-STRING
+                         WRITE SCRABBLE-REPORT-RECORD
+                   END-READ
+           END-PERFORM
+
+           CLOSE WORD-QUALITY-INPUT-FILE
+           CLOSE SCRABBLE-REPORT-FILE
+           GOBACK.
