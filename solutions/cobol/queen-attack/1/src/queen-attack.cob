@@ -26,7 +26,24 @@
        01 WS-CURRENT-POSITION  PIC X(9).
        01 WS-CURRENT-ROW       PIC S99.
        01 WS-CURRENT-COL       PIC S99.
-       
+
+      * Blocking-piece support -- other occupied squares that can
+      * stand in the way of an otherwise-valid attack line.
+       01 WS-BLOCKER-COUNT     PIC 99   VALUE 0.
+       01 WS-BLOCKERS.
+          05 WS-BLOCKER OCCURS 50 TIMES PIC X(9).
+       01 WS-BLOCKER-ROW       PIC S99.
+       01 WS-BLOCKER-COL       PIC S99.
+       01 WS-BLOCKER-IDX       PIC 99.
+       01 WS-STEP-ROW          PIC S9.
+       01 WS-STEP-COL          PIC S9.
+       01 WS-DISTANCE          PIC 99.
+       01 WS-STEP-IDX          PIC 99.
+       01 WS-PATH-ROW          PIC S99.
+       01 WS-PATH-COL          PIC S99.
+       01 WS-PATH-CLEAR-FLAG   PIC X    VALUE "Y".
+          88 PATH-IS-CLEAR              VALUE "Y" FALSE "N".
+
        PROCEDURE DIVISION.
       * Main program entry point - dispatches based on operation type
        QUEEN-ATTACK.
@@ -36,6 +53,7 @@
            WHEN "canAttack"
                 PERFORM CHECK-ATTACK
            END-EVALUATE
+           GOBACK
            .
            
       * Validates if queen pos is on the 8x8 board (rows/cols 0-7)
@@ -67,12 +85,74 @@
               OR WS-WHITE-COL = WS-BLACK-COL OR
               FUNCTION ABS(WS-WHITE-ROW - WS-BLACK-ROW) =
               FUNCTION ABS(WS-WHITE-COL - WS-BLACK-COL)
-              MOVE 1 TO WS-RESULT
+              PERFORM IS-PATH-CLEAR
+              IF PATH-IS-CLEAR
+                 MOVE 1 TO WS-RESULT
+              ELSE
+                 MOVE 0 TO WS-RESULT
+              END-IF
            ELSE
               MOVE 0 TO WS-RESULT
            END-IF
            .
 
+      * Walks the straight line between the white and black queens,
+      * one square at a time, and checks each intermediate square
+      * (never the endpoints) against WS-BLOCKERS. A piece sitting on
+      * that line breaks the attack even though the geometry lines up.
+       IS-PATH-CLEAR.
+           SET PATH-IS-CLEAR TO TRUE
+
+           EVALUATE TRUE
+           WHEN WS-BLACK-ROW > WS-WHITE-ROW
+                MOVE 1 TO WS-STEP-ROW
+           WHEN WS-BLACK-ROW < WS-WHITE-ROW
+                MOVE -1 TO WS-STEP-ROW
+           WHEN OTHER
+                MOVE 0 TO WS-STEP-ROW
+           END-EVALUATE
+
+           EVALUATE TRUE
+           WHEN WS-BLACK-COL > WS-WHITE-COL
+                MOVE 1 TO WS-STEP-COL
+           WHEN WS-BLACK-COL < WS-WHITE-COL
+                MOVE -1 TO WS-STEP-COL
+           WHEN OTHER
+                MOVE 0 TO WS-STEP-COL
+           END-EVALUATE
+
+           IF WS-STEP-ROW NOT = 0
+              MOVE FUNCTION ABS(WS-BLACK-ROW - WS-WHITE-ROW)
+                 TO WS-DISTANCE
+           ELSE
+              MOVE FUNCTION ABS(WS-BLACK-COL - WS-WHITE-COL)
+                 TO WS-DISTANCE
+           END-IF
+
+           PERFORM VARYING WS-STEP-IDX FROM 1 BY 1
+              UNTIL WS-STEP-IDX >= WS-DISTANCE OR NOT PATH-IS-CLEAR
+                   COMPUTE WS-PATH-ROW =
+                      WS-WHITE-ROW + (WS-STEP-ROW * WS-STEP-IDX)
+                   COMPUTE WS-PATH-COL =
+                      WS-WHITE-COL + (WS-STEP-COL * WS-STEP-IDX)
+
+                   PERFORM VARYING WS-BLOCKER-IDX FROM 1 BY 1
+                      UNTIL WS-BLOCKER-IDX > WS-BLOCKER-COUNT
+                           MOVE WS-BLOCKER(WS-BLOCKER-IDX)
+                              TO WS-CURRENT-POSITION
+                           PERFORM PARSE-POSITION
+                           MOVE WS-CURRENT-ROW TO WS-BLOCKER-ROW
+                           MOVE WS-CURRENT-COL TO WS-BLOCKER-COL
+                           IF WS-BLOCKER-ROW = WS-PATH-ROW
+                              AND WS-BLOCKER-COL = WS-PATH-COL
+                              SET PATH-IS-CLEAR TO FALSE
+                           END-IF
+                   END-PERFORM
+           END-PERFORM
+           .
+       IS-PATH-CLEAR-EXIT.
+           EXIT.
+
       * Parses position string "row,col" into numeric row and column
        PARSE-POSITION.
            MOVE 0 TO WS-COMMA-POS
@@ -83,4 +163,4 @@
               FUNCTION NUMVAL(WS-CURRENT-POSITION(1:WS-COMMA-POS - 1))
            COMPUTE WS-CURRENT-COL =
               FUNCTION NUMVAL(WS-CURRENT-POSITION(WS-COMMA-POS + 1:))
-           .
\ No newline at end of file
+           .
