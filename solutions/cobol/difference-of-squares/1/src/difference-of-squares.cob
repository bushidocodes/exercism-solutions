@@ -2,21 +2,52 @@
        PROGRAM-ID. DIFFERENCE-OF-SQUARES.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-DIFFERENCE-OF-SQUARES  PIC 9(8).
-       01 WS-SUM-OF-SQUARES         PIC 9(8).
-       01 WS-SQUARE-OF-SUM          PIC 9(8).
+      * WS-NUMBER widened to PIC 9(8) so larger N is accepted, and the
+      * square/sum totals widened further still to PIC 9(18) so they
+      * no longer overflow for the larger N this now allows.
+       01 WS-DIFFERENCE-OF-SQUARES  PIC 9(18).
+       01 WS-SUM-OF-SQUARES         PIC 9(18).
+       01 WS-SQUARE-OF-SUM          PIC 9(18).
        01 WS-NUMBER                 PIC 9(8).
 
        77 I                         PIC 9(8) VALUE 1.
 
+      *    Shared arithmetic-overflow flag.
+       COPY "overflow.cpy".
+
        PROCEDURE DIVISION.
-       
+      *    Entry point. Calls the three paragraphs below in the order
+      *    COMPUTE-DIFFERENCE depends on, so callers don't have to
+      *    remember that ordering themselves, and stops short of the
+      *    later steps the moment an overflow is flagged.
+       DIFFERENCE-OF-SQUARES.
+           PERFORM SQUARE-OF-SUM
+           IF NOT CP-OVERFLOW-OCCURRED
+              PERFORM SUM-OF-SQUARES
+           END-IF
+           IF NOT CP-OVERFLOW-OCCURRED
+              PERFORM COMPUTE-DIFFERENCE
+           END-IF
+           GOBACK.
+
        SQUARE-OF-SUM.
            INITIALIZE WS-SQUARE-OF-SUM
+           SET CP-OVERFLOW-OCCURRED TO FALSE
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NUMBER
                    ADD I TO WS-SQUARE-OF-SUM
+                      ON SIZE ERROR
+                         PERFORM FLAG-SQUARES-OVERFLOW
+                   END-ADD
+                   IF CP-OVERFLOW-OCCURRED
+                      EXIT PERFORM
+                   END-IF
            END-PERFORM
-           COMPUTE WS-SQUARE-OF-SUM = WS-SQUARE-OF-SUM ** 2
+           IF NOT CP-OVERFLOW-OCCURRED
+              COMPUTE WS-SQUARE-OF-SUM = WS-SQUARE-OF-SUM ** 2
+                 ON SIZE ERROR
+                    PERFORM FLAG-SQUARES-OVERFLOW
+              END-COMPUTE
+           END-IF
            DISPLAY "WS-SQUARE-OF-SUM: " WS-SQUARE-OF-SUM
            .
        SUM-OF-SQUARES.
@@ -24,13 +55,36 @@
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-NUMBER
                    COMPUTE WS-SUM-OF-SQUARES = WS-SUM-OF-SQUARES
                       + I ** 2
+                      ON SIZE ERROR
+                         PERFORM FLAG-SQUARES-OVERFLOW
+                   END-COMPUTE
+                   IF CP-OVERFLOW-OCCURRED
+                      EXIT PERFORM
+                   END-IF
            END-PERFORM
            DISPLAY "WS-SUM-OF-SQUARES: " WS-SUM-OF-SQUARES
            .
 
-       
-       DIFFERENCE-OF-SQUARES.
-      *    Assumes that SQUARE-OF-SUM and SUM-OF-SQUARES were called
+      *    Renamed from the original DIFFERENCE-OF-SQUARES paragraph
+      *    now that name belongs to the entry point above -- still
+      *    assumes SQUARE-OF-SUM and SUM-OF-SQUARES were called.
+       COMPUTE-DIFFERENCE.
            COMPUTE WS-DIFFERENCE-OF-SQUARES = WS-SQUARE-OF-SUM
               - WS-SUM-OF-SQUARES
-           .
\ No newline at end of file
+              ON SIZE ERROR
+                 PERFORM FLAG-SQUARES-OVERFLOW
+           END-COMPUTE
+           .
+       COMPUTE-DIFFERENCE-EXIT.
+           EXIT.
+
+      *    Sets the shared overflow flag, so a wraparound in any of
+      *    the three totals is caught instead of silently truncating
+      *    and handing back a wrong-but-plausible difference.
+       FLAG-SQUARES-OVERFLOW.
+           SET CP-OVERFLOW-OCCURRED TO TRUE
+           MOVE "difference-of-squares totals overflowed"
+              TO CP-OVERFLOW-MESSAGE
+           .
+       FLAG-SQUARES-OVERFLOW-EXIT.
+           EXIT.
