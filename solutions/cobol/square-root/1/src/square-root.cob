@@ -8,22 +8,119 @@
        77 WS-L       PIC 9(33).
        77 WS-M       PIC 9(33).
        77 WS-R       PIC 9(33).
+
+      * Fractional-precision mode: WS-PRECISION decimal digits after
+      * the point, scaled up before the same binary search and scaled
+      * back down into WS-SQRT-RESULT.
+       01 WS-PRECISION      PIC 9      VALUE 0.
+       01 WS-SQRT-RESULT    PIC 9(28)V9(9).
+       77 WS-SCALE          PIC 9(18)  VALUE 1.
+       77 WS-SCALE-IDX      PIC 9.
+       77 WS-SCALED-NUMBER  PIC 9(38).
+       77 WS-L2             PIC 9(38).
+       77 WS-M2             PIC 9(38).
+       77 WS-R2             PIC 9(38).
+
+      *    Shared arithmetic-overflow flag.
+       COPY "overflow.cpy".
+
        PROCEDURE DIVISION.
        SQUARE-ROOT.
       *    MOVE FUNCTION SQRT(WS-NUMBER) TO WS-SQRT.
+           SET CP-OVERFLOW-OCCURRED TO FALSE
 
       *    Integer SQRT using Binary Search
            MOVE ZERO TO WS-L
            COMPUTE WS-R = WS-NUMBER + 1
+              ON SIZE ERROR
+                 PERFORM FLAG-SQRT-OVERFLOW
+           END-COMPUTE
 
-           PERFORM UNTIL WS-L = WS-R - 1
-                   COMPUTE WS-M =(WS-L + WS-R) / 2
-                   IF (WS-M * WS-M) <= WS-NUMBER 
-                      MOVE WS-M TO WS-L
-                   ELSE
-                      MOVE WS-M TO WS-R
-                   END-IF
-           END-PERFORM
+           IF NOT CP-OVERFLOW-OCCURRED
+              PERFORM UNTIL WS-L = WS-R - 1
+                      COMPUTE WS-M = (WS-L + WS-R) / 2
+                         ON SIZE ERROR
+                            PERFORM FLAG-SQRT-OVERFLOW
+                      END-COMPUTE
+                      IF CP-OVERFLOW-OCCURRED
+                         EXIT PERFORM
+                      END-IF
+                      IF (WS-M * WS-M) <= WS-NUMBER
+                         MOVE WS-M TO WS-L
+                      ELSE
+                         MOVE WS-M TO WS-R
+                      END-IF
+              END-PERFORM
+           END-IF
 
            MOVE WS-L TO WS-SQRT
-           .
\ No newline at end of file
+           GOBACK
+           .
+
+      *    Sets the shared overflow flag, so a wraparound in the
+      *    binary search stops the loop instead of silently
+      *    truncating WS-L/WS-R/WS-M and handing back a
+      *    wrong-but-plausible root.
+       FLAG-SQRT-OVERFLOW.
+           SET CP-OVERFLOW-OCCURRED TO TRUE
+           MOVE "square-root search overflowed" TO CP-OVERFLOW-MESSAGE
+           .
+       FLAG-SQRT-OVERFLOW-EXIT.
+           EXIT.
+
+      *    Same integer binary-search method as SQUARE-ROOT, but runs
+      *    against WS-NUMBER scaled up by 10**WS-PRECISION on each
+      *    side before searching, so the result carries WS-PRECISION
+      *    digits after the decimal point instead of being truncated
+      *    to a whole number. Reachable as its own entry point.
+       ENTRY "SQUARE-ROOT-PRECISE".
+       SQUARE-ROOT-PRECISE.
+           SET CP-OVERFLOW-OCCURRED TO FALSE
+           MOVE 1 TO WS-SCALE
+           PERFORM WS-PRECISION TIMES
+                   COMPUTE WS-SCALE = WS-SCALE * 10
+                      ON SIZE ERROR
+                         PERFORM FLAG-SQRT-OVERFLOW
+                   END-COMPUTE
+           END-PERFORM
+
+           IF NOT CP-OVERFLOW-OCCURRED
+              COMPUTE WS-SCALED-NUMBER =
+                 WS-NUMBER * WS-SCALE * WS-SCALE
+                 ON SIZE ERROR
+                    PERFORM FLAG-SQRT-OVERFLOW
+              END-COMPUTE
+           END-IF
+
+           MOVE ZERO TO WS-L2
+           IF NOT CP-OVERFLOW-OCCURRED
+              COMPUTE WS-R2 = WS-SCALED-NUMBER + 1
+                 ON SIZE ERROR
+                    PERFORM FLAG-SQRT-OVERFLOW
+              END-COMPUTE
+           END-IF
+
+           IF NOT CP-OVERFLOW-OCCURRED
+              PERFORM UNTIL WS-L2 = WS-R2 - 1
+                      COMPUTE WS-M2 = (WS-L2 + WS-R2) / 2
+                         ON SIZE ERROR
+                            PERFORM FLAG-SQRT-OVERFLOW
+                      END-COMPUTE
+                      IF CP-OVERFLOW-OCCURRED
+                         EXIT PERFORM
+                      END-IF
+                      IF (WS-M2 * WS-M2) <= WS-SCALED-NUMBER
+                         MOVE WS-M2 TO WS-L2
+                      ELSE
+                         MOVE WS-M2 TO WS-R2
+                      END-IF
+              END-PERFORM
+           END-IF
+
+           IF NOT CP-OVERFLOW-OCCURRED
+              COMPUTE WS-SQRT-RESULT ROUNDED = WS-L2 / WS-SCALE
+           END-IF
+           GOBACK
+           .
+       SQUARE-ROOT-PRECISE-EXIT.
+           EXIT.
