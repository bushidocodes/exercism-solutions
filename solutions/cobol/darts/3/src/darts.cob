@@ -7,8 +7,29 @@
        01 WS-Y       PIC 99V9.
        01 WS-RESULT  PIC 99.
 
+      *    Support for DARTS-MATCH, which drives DARTS across a whole
+      *    sequence of throws the way a real 501 match is scored.
+       01 WS-MATCH-START     PIC 9(4) VALUE 501.
+       01 WS-MATCH-TOTAL     PIC 9(4).
+       01 WS-THROW-COUNT     PIC 99.
+       01 WS-THROWS.
+          02 WS-THROW        OCCURS 50 TIMES INDEXED BY THROW-IDX.
+             03 WS-THROW-X   PIC 99V9.
+             03 WS-THROW-Y   PIC 99V9.
+       01 WS-GAME-OVER-SWITCH PIC X VALUE "N".
+          88 GAME-OVER        VALUE "Y".
+
        PROCEDURE DIVISION.
+      *    Top-level entry point. DARTS-MATCH also needs this scoring
+      *    logic internally (once per throw), so the logic itself
+      *    lives in SCORE-THROW and is PERFORMed from there -- GOBACK
+      *    belongs only here, not inside a paragraph DARTS-MATCH also
+      *    PERFORMs.
        DARTS.
+           PERFORM SCORE-THROW
+           GOBACK.
+
+       SCORE-THROW.
            EVALUATE FUNCTION SQRT(WS-X ** 2 + WS-Y ** 2)
            WHEN 0 THROUGH 1.0
                 MOVE 10 TO WS-RESULT
@@ -19,4 +40,32 @@
            WHEN OTHER
                 MOVE 0 TO WS-RESULT
            END-EVALUATE
-           .
\ No newline at end of file
+           .
+       SCORE-THROW-EXIT.
+           EXIT.
+
+      *    Scores WS-THROW-COUNT throws in turn, subtracting each
+      *    throw's DARTS score from the running WS-MATCH-TOTAL and
+      *    setting GAME-OVER the moment the total reaches zero.
+      *    Reachable as its own entry point.
+       ENTRY "DARTS-MATCH".
+       DARTS-MATCH.
+           MOVE WS-MATCH-START TO WS-MATCH-TOTAL
+           MOVE "N" TO WS-GAME-OVER-SWITCH
+           PERFORM VARYING THROW-IDX FROM 1 BY 1
+              UNTIL THROW-IDX > WS-THROW-COUNT OR GAME-OVER
+                   MOVE WS-THROW-X(THROW-IDX) TO WS-X
+                   MOVE WS-THROW-Y(THROW-IDX) TO WS-Y
+                   PERFORM SCORE-THROW
+                   IF WS-RESULT > WS-MATCH-TOTAL
+                      CONTINUE
+                   ELSE
+                      SUBTRACT WS-RESULT FROM WS-MATCH-TOTAL
+                   END-IF
+                   IF WS-MATCH-TOTAL = 0
+                      MOVE "Y" TO WS-GAME-OVER-SWITCH
+                   END-IF
+           END-PERFORM
+           GOBACK.
+       DARTS-MATCH-EXIT.
+           EXIT.
