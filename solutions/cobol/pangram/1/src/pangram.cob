@@ -9,12 +9,26 @@
           05 LETTER OCCURS 26 TIMES INDEXED BY IDX.
              10 LETTER-COUNT  PIC 9(2).
        77 J                   PIC 9(2).
-       77 CHAR                PIC X(1).     
+       77 CHAR                PIC X(1).
        77 POS                 PIC 9(2).
-        
+
+      * Missing-letters mode, reusing the LETTER-COUNTS table PANGRAM
+      * already builds instead of discarding it after the yes/no check.
+       01 WS-MISSING-LETTERS  PIC X(26).
+       77 WS-MISSING-PTR      PIC 99.
+
        PROCEDURE DIVISION.
 
+      *    Top-level entry point. PANGRAM-MISSING-LETTERS also needs
+      *    this counting/check logic internally, so the logic itself
+      *    lives in CHECK-PANGRAM and is PERFORMed from there --
+      *    GOBACK belongs only here, not inside a paragraph
+      *    PANGRAM-MISSING-LETTERS also PERFORMs.
        PANGRAM.
+           PERFORM CHECK-PANGRAM
+           GOBACK.
+
+       CHECK-PANGRAM.
       * Initialize Counts and Result
            MOVE 1 TO WS-RESULT.
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 26
@@ -25,11 +39,13 @@
            PERFORM VARYING J FROM 1 BY 1 UNTIL J > LENGTH OF WS-SENTENCE
                    MOVE WS-SENTENCE(J:1) TO CHAR
                     IF CHAR >= 'A' AND CHAR <= 'Z'
-                        COMPUTE POS = FUNCTION ORD(CHAR) - FUNCTION ORD('A') + 1
+                        COMPUTE POS = FUNCTION ORD(CHAR)
+                           - FUNCTION ORD('A') + 1
                         ADD 1 TO LETTER-COUNT(POS)
                     END-IF
                     IF CHAR >= 'a' AND CHAR <= 'z'
-                        COMPUTE POS = FUNCTION ORD(CHAR) - FUNCTION ORD('a') + 1
+                        COMPUTE POS = FUNCTION ORD(CHAR)
+                           - FUNCTION ORD('a') + 1
                         ADD 1 TO LETTER-COUNT(POS)
                     END-IF
            END-PERFORM.
@@ -37,11 +53,30 @@
 
       * Check if all letters are present
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 26
-                   MOVE FUNCTION CHAR(IDX + FUNCTION ORD('A') - 1) TO CHAR
+                   MOVE FUNCTION CHAR(IDX + FUNCTION ORD('A') - 1)
+                      TO CHAR
       *             DISPLAY "CHARACTER " CHAR " = " LETTER-COUNT(IDX)
                    IF LETTER-COUNT(IDX) = 0
                        MOVE 0 TO WS-RESULT
                        EXIT PERFORM
                    END-IF
            END-PERFORM.
-      *     DISPLAY "Is Pangram? " WS-RESULT.
\ No newline at end of file
+      *     DISPLAY "Is Pangram? " WS-RESULT.
+
+      * Builds WS-MISSING-LETTERS (a-z) from the same LETTER-COUNTS
+      * table PANGRAM populates, for QA tools that need which letters
+      * are missing rather than just the overall yes/no. Reachable as
+      * its own entry point.
+       ENTRY "PANGRAM-MISSING-LETTERS".
+       PANGRAM-MISSING-LETTERS.
+           PERFORM CHECK-PANGRAM
+           INITIALIZE WS-MISSING-LETTERS
+           MOVE 1 TO WS-MISSING-PTR
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 26
+                   IF LETTER-COUNT(IDX) = 0
+                      MOVE FUNCTION CHAR(IDX + FUNCTION ORD('a') - 1)
+                         TO WS-MISSING-LETTERS(WS-MISSING-PTR:1)
+                      ADD 1 TO WS-MISSING-PTR
+                   END-IF
+           END-PERFORM
+           GOBACK.
