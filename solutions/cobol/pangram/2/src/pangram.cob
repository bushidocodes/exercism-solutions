@@ -4,18 +4,51 @@
        CONFIGURATION SECTION.
        REPOSITORY.
          FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fed by WORD-QUALITY-REPORT's candidate word list, in the
+      *    nightly word-quality run.
+           SELECT WORD-QUALITY-INPUT-FILE ASSIGN TO "WORDLIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PANGRAM-REPORT-FILE ASSIGN TO "PANGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  WORD-QUALITY-INPUT-FILE.
+       01  WORD-QUALITY-INPUT-RECORD  PIC X(60).
+       FD  PANGRAM-REPORT-FILE.
+       01  PANGRAM-REPORT-RECORD      PIC X(90).
+
        WORKING-STORAGE SECTION.
        01 WS-SENTENCE         PIC X(60).
        01 WS-RESULT           PIC 9.
        01 LETTER-COUNTS.
           05 LETTER OCCURS 26 TIMES.
              10 LETTER-COUNT  PIC 9(2) VALUE 0.
-       77 I                   PIC 9(2). 
+       77 I                   PIC 9(2).
        77 POS                 PIC 9(2).
-        
+
+      * Missing-letters mode, reusing the LETTER-COUNTS table PANGRAM
+      * already builds instead of discarding it after the yes/no check.
+       01 WS-MISSING-LETTERS  PIC X(26).
+       77 WS-MISSING-PTR      PIC 99.
+
+      * Batch-mode support for the nightly word-quality run.
+       01 WS-WQ-EOF-FLAG      PIC 9     VALUE 0.
+          88 WORD-QUALITY-EOF           VALUE 1 FALSE 0.
+
        PROCEDURE DIVISION.
+      *    Top-level entry point. PANGRAM-MISSING-LETTERS also needs
+      *    this counting/check logic internally, so the logic itself
+      *    lives in CHECK-PANGRAM and is PERFORMed from there --
+      *    GOBACK belongs only here, not inside a paragraph
+      *    PANGRAM-MISSING-LETTERS also PERFORMs.
        PANGRAM.
+           PERFORM CHECK-PANGRAM
+           GOBACK.
+
+       CHECK-PANGRAM.
       * Initialize Counts and Result
            MOVE 1 TO WS-RESULT
            INITIALIZE LETTER-COUNTS
@@ -38,4 +71,63 @@
               END-IF
            END-PERFORM
            .
-      
\ No newline at end of file
+
+      * Builds WS-MISSING-LETTERS (a-z) from the same LETTER-COUNTS
+      * table PANGRAM populates, for QA tools that need which letters
+      * are missing rather than just the overall yes/no. Reachable as
+      * its own entry point. PANGRAM-BATCH also needs this logic
+      * internally (once per line read), so the logic itself lives in
+      * BUILD-MISSING-LETTERS and is PERFORMed from there -- GOBACK
+      * belongs only here, not inside a paragraph PANGRAM-BATCH also
+      * PERFORMs.
+       ENTRY "PANGRAM-MISSING-LETTERS".
+       PANGRAM-MISSING-LETTERS.
+           PERFORM BUILD-MISSING-LETTERS
+           GOBACK.
+
+       BUILD-MISSING-LETTERS.
+           PERFORM CHECK-PANGRAM
+           INITIALIZE WS-MISSING-LETTERS
+           MOVE 1 TO WS-MISSING-PTR
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 26
+              IF LETTER-COUNT(I) = 0
+                 MOVE CHAR(I + ORD('a') - 1)
+                    TO WS-MISSING-LETTERS(WS-MISSING-PTR:1)
+                 ADD 1 TO WS-MISSING-PTR
+              END-IF
+           END-PERFORM
+           .
+
+      * Runs every line in WORD-QUALITY-INPUT-FILE through
+      * PANGRAM-MISSING-LETTERS and writes one LINE/YES-NO/missing
+      * line per entry to PANGRAM-REPORT-FILE, for WORD-QUALITY-REPORT
+      * to combine with the SCRABBLE-SCORE and ANAGRAM passes over
+      * the same word list. Reachable as its own entry point.
+       ENTRY "PANGRAM-BATCH".
+       PANGRAM-BATCH.
+           SET WORD-QUALITY-EOF TO FALSE
+           OPEN INPUT WORD-QUALITY-INPUT-FILE
+           OPEN OUTPUT PANGRAM-REPORT-FILE
+
+           PERFORM UNTIL WORD-QUALITY-EOF
+                   READ WORD-QUALITY-INPUT-FILE INTO WS-SENTENCE
+                      AT END
+                         SET WORD-QUALITY-EOF TO TRUE
+                      NOT AT END
+                         PERFORM BUILD-MISSING-LETTERS
+                         STRING FUNCTION TRIM(WS-SENTENCE)
+                            DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            WS-RESULT DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(WS-MISSING-LETTERS)
+                            DELIMITED BY SIZE
+                            INTO PANGRAM-REPORT-RECORD
+                         END-STRING
+                         WRITE PANGRAM-REPORT-RECORD
+                   END-READ
+           END-PERFORM
+
+           CLOSE WORD-QUALITY-INPUT-FILE
+           CLOSE PANGRAM-REPORT-FILE
+           GOBACK.
