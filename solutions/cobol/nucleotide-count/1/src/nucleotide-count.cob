@@ -3,7 +3,30 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fed by LUHN-BATCH's survivor file in the nightly run.
+           SELECT NUC-QC-INPUT-FILE ASSIGN TO "LUHNSURV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NUC-QC-REPORT-FILE ASSIGN TO "NUCQCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NUC-QC-SURVIVOR-FILE ASSIGN TO "NUCSURV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Shared across programs -- see audit-log.cpy.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUC-QC-INPUT-FILE.
+       01  NUC-QC-INPUT-RECORD     PIC X(128).
+       FD  NUC-QC-REPORT-FILE.
+       01  NUC-QC-REPORT-RECORD    PIC X(150).
+       FD  NUC-QC-SURVIVOR-FILE.
+       01  NUC-QC-SURVIVOR-RECORD  PIC X(128).
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD        PIC X(97).
+
        WORKING-STORAGE SECTION.
        01 WS-DNA    PIC X(128).
        01 WS-A      PIC 9(4).
@@ -15,6 +38,30 @@
        77 I         PIC 9(3)   VALUE 1.
        77 LEN       PIC 9(3).
 
+      * Per-position error list, instead of stopping at the first bad
+      * base the way NUCLEOTIDE-COUNT does.
+       01 WS-ERROR-COUNT  PIC 9(3).
+       01 WS-ERROR-LIST.
+          05 WS-ERROR-ENTRY OCCURS 1 TO 128
+                DEPENDING ON WS-ERROR-COUNT.
+             10 WS-ERROR-POS   PIC 9(3).
+             10 WS-ERROR-CHAR  PIC X.
+
+      *    "pos:char" pairs from WS-ERROR-LIST, comma-separated, for
+      *    the QC report line.
+       77 WS-ERROR-DETAIL-IDX  PIC 9(3).
+       77 WS-ERROR-DETAIL-PTR  PIC 9(3).
+       01 WS-ERROR-DETAIL      PIC X(80).
+
+      *    Batch-mode support for the nightly QC step.
+       01 WS-QC-EOF-FLAG    PIC X     VALUE 'N'.
+          88 NUC-QC-EOF               VALUE 'Y' FALSE 'N'.
+       01 WS-QC-STRAND-COUNT  PIC 9(6)  VALUE 0.
+       01 WS-QC-REJECT-COUNT  PIC 9(6)  VALUE 0.
+
+      *    Shared audit-log record layout.
+       COPY "audit-log.cpy".
+
        PROCEDURE DIVISION.
        NUCLEOTIDE-COUNT.
            INITIALIZE WS-A 
@@ -42,4 +89,149 @@
                         EXIT PERFORM
                    END-EVALUATE
            END-PERFORM
-           .
\ No newline at end of file
+           IF WS-ERROR NOT = SPACES
+              PERFORM WRITE-AUDIT-ENTRY
+           END-IF
+           GOBACK
+           .
+
+      * Same counts, but records every invalid-base position instead
+      * of bailing out at the first one. Reachable as its own entry
+      * point; also reused internally by NUCLEOTIDE-COUNT-BATCH, so
+      * the counting logic itself lives in COUNT-WITH-ERRORS and is
+      * PERFORMed from there -- GOBACK belongs only here.
+       ENTRY "NUCLEOTIDE-COUNT-WITH-ERRORS".
+       NUCLEOTIDE-COUNT-WITH-ERRORS.
+           PERFORM COUNT-WITH-ERRORS
+           GOBACK
+           .
+
+       COUNT-WITH-ERRORS.
+           INITIALIZE WS-A
+           INITIALIZE WS-C
+           INITIALIZE WS-G
+           INITIALIZE WS-T
+           INITIALIZE WS-ERROR
+           MOVE 0 TO WS-ERROR-COUNT
+
+           MOVE FUNCTION UPPER-CASE(WS-DNA) TO WS-DNA
+           COMPUTE LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-DNA))
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LEN
+                   EVALUATE WS-DNA(I:1)
+                   WHEN 'A'
+                        ADD 1 TO WS-A
+                   WHEN 'C'
+                        ADD 1 TO WS-C
+                   WHEN 'G'
+                        ADD 1 TO WS-G
+                   WHEN 'T'
+                        ADD 1 TO WS-T
+                   WHEN OTHER
+                        MOVE "ERROR: Invalid nucleotide in strand" TO
+                           WS-ERROR
+                        ADD 1 TO WS-ERROR-COUNT
+                        MOVE I TO WS-ERROR-POS(WS-ERROR-COUNT)
+                        MOVE WS-DNA(I:1) TO
+                           WS-ERROR-CHAR(WS-ERROR-COUNT)
+                   END-EVALUATE
+           END-PERFORM
+           IF WS-ERROR NOT = SPACES
+              PERFORM WRITE-AUDIT-ENTRY
+           END-IF
+           .
+
+      *    Formats WS-ERROR-LIST into WS-ERROR-DETAIL as comma
+      *    separated "pos:char" pairs, so the QC report line carries
+      *    every invalid-base position instead of just WS-ERROR's
+      *    generic message.
+       BUILD-ERROR-DETAIL.
+           INITIALIZE WS-ERROR-DETAIL
+           MOVE 1 TO WS-ERROR-DETAIL-PTR
+           PERFORM VARYING WS-ERROR-DETAIL-IDX FROM 1 BY 1
+              UNTIL WS-ERROR-DETAIL-IDX > WS-ERROR-COUNT
+                   IF WS-ERROR-DETAIL-IDX > 1
+                      STRING "," DELIMITED BY SIZE
+                         INTO WS-ERROR-DETAIL
+                         WITH POINTER WS-ERROR-DETAIL-PTR
+                      END-STRING
+                   END-IF
+                   STRING WS-ERROR-POS(WS-ERROR-DETAIL-IDX) DELIMITED
+                      BY SIZE
+                      ":" DELIMITED BY SIZE
+                      WS-ERROR-CHAR(WS-ERROR-DETAIL-IDX) DELIMITED BY
+                         SIZE
+                      INTO WS-ERROR-DETAIL
+                      WITH POINTER WS-ERROR-DETAIL-PTR
+                   END-STRING
+           END-PERFORM
+           .
+
+      *    Appends a rejected strand to AUDIT-LOG-FILE for the
+      *    cross-program audit trail.
+       WRITE-AUDIT-ENTRY.
+           MOVE "NUCLEOTIDE-COUNT" TO AL-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           MOVE FUNCTION TRIM(WS-DNA) TO AL-REJECTED-VALUE
+           MOVE AL-AUDIT-RECORD TO AUDIT-LOG-RECORD
+           OPEN EXTEND AUDIT-LOG-FILE
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
+
+      *    Runs every strand in NUC-QC-INPUT-FILE through
+      *    NUCLEOTIDE-COUNT-WITH-ERRORS, writes a QC report line per
+      *    strand, and carries the clean strands forward to
+      *    NUC-QC-SURVIVOR-FILE for the next step of the nightly
+      *    batch run. Reachable as its own entry point for
+      *    NIGHTLY-BATCH.
+       ENTRY "NUCLEOTIDE-COUNT-BATCH".
+       NUCLEOTIDE-COUNT-BATCH.
+           MOVE 0 TO WS-QC-STRAND-COUNT
+           MOVE 0 TO WS-QC-REJECT-COUNT
+           SET NUC-QC-EOF TO FALSE
+           OPEN INPUT NUC-QC-INPUT-FILE
+           OPEN OUTPUT NUC-QC-REPORT-FILE
+           OPEN OUTPUT NUC-QC-SURVIVOR-FILE
+
+           PERFORM UNTIL NUC-QC-EOF
+                   READ NUC-QC-INPUT-FILE INTO WS-DNA
+                      AT END
+                         SET NUC-QC-EOF TO TRUE
+                      NOT AT END
+                         PERFORM COUNT-WITH-ERRORS
+                         PERFORM BUILD-ERROR-DETAIL
+                         ADD 1 TO WS-QC-STRAND-COUNT
+                         IF WS-ERROR NOT = SPACES
+                            ADD 1 TO WS-QC-REJECT-COUNT
+                         ELSE
+                            MOVE WS-DNA TO NUC-QC-SURVIVOR-RECORD
+                            WRITE NUC-QC-SURVIVOR-RECORD
+                         END-IF
+                         STRING FUNCTION TRIM(WS-DNA) DELIMITED BY SIZE
+                            " A=" DELIMITED BY SIZE
+                            WS-A DELIMITED BY SIZE
+                            " C=" DELIMITED BY SIZE
+                            WS-C DELIMITED BY SIZE
+                            " G=" DELIMITED BY SIZE
+                            WS-G DELIMITED BY SIZE
+                            " T=" DELIMITED BY SIZE
+                            WS-T DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            WS-ERROR DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(WS-ERROR-DETAIL) DELIMITED
+                               BY SIZE
+                            INTO NUC-QC-REPORT-RECORD
+                         END-STRING
+                         WRITE NUC-QC-REPORT-RECORD
+                   END-READ
+           END-PERFORM
+
+           CLOSE NUC-QC-INPUT-FILE
+           CLOSE NUC-QC-REPORT-FILE
+           CLOSE NUC-QC-SURVIVOR-FILE
+
+           DISPLAY "NUCLEOTIDE-COUNT BATCH: " WS-QC-STRAND-COUNT
+              " STRANDS, " WS-QC-REJECT-COUNT " REJECTED"
+           GOBACK.
