@@ -8,6 +8,15 @@
        01 WS-SOUND-FLAG    PIC X     VALUE 'N'.
           88 WS-HAS-SOUND            VALUE 'Y' FALSE 'N'.
 
+      * Configurable factor-to-word rules for RAINDROPS-CONFIGURABLE,
+      * so callers aren't limited to the three wired-in factors above.
+       01 WS-RULE-COUNT    PIC 99.
+       01 WS-RULE-TABLE.
+          05 WS-RULE OCCURS 1 TO 20 DEPENDING ON WS-RULE-COUNT.
+             10 WS-RULE-FACTOR  PIC 9(4).
+             10 WS-RULE-SOUND   PIC X(20).
+       77 R                 PIC 99.
+
        PROCEDURE DIVISION.
        RAINDROPS.
            INITIALIZE WS-RESULT
@@ -41,4 +50,31 @@
            IF NOT WS-HAS-SOUND
               MOVE WS-NUMBER TO WS-RESULT
            END-IF
-           .
\ No newline at end of file
+           GOBACK
+           .
+
+      * Same logic as RAINDROPS, but driven off WS-RULE-TABLE instead
+      * of the three hardcoded factor checks. Reachable as its own
+      * entry point.
+       ENTRY "RAINDROPS-CONFIGURABLE".
+       RAINDROPS-CONFIGURABLE.
+           INITIALIZE WS-RESULT
+           MOVE 1 TO WS-POINTER
+           SET WS-HAS-SOUND TO FALSE
+
+           PERFORM VARYING R FROM 1 BY 1 UNTIL R > WS-RULE-COUNT
+                   IF FUNCTION MOD(WS-NUMBER, WS-RULE-FACTOR(R)) = 0
+                      STRING FUNCTION TRIM(WS-RULE-SOUND(R))
+                         DELIMITED BY SIZE
+                         INTO WS-RESULT
+                         WITH POINTER WS-POINTER
+                      END-STRING
+                      SET WS-HAS-SOUND TO TRUE
+                   END-IF
+           END-PERFORM
+
+           IF NOT WS-HAS-SOUND
+              MOVE WS-NUMBER TO WS-RESULT
+           END-IF
+           GOBACK
+           .
