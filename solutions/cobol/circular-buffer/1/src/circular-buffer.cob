@@ -1,8 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CIRCULAR-BUFFER.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUFFER-STATE-FILE ASSIGN TO "BUFSTATE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BS-SENSOR-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BUFFER-STATE-FILE.
+       01  BUFFER-STATE-RECORD.
+           02 BS-SENSOR-ID        PIC X(10).
+           02 BS-CAPACITY         PIC 999.
+           02 BS-START-IDX        PIC 999.
+           02 BS-END-IDX          PIC 999.
+           02 BS-EMPTY-FLAG       PIC 9.
+           02 BS-TABLE-ENTRY      PIC 9 OCCURS 999 TIMES.
+
        WORKING-STORAGE SECTION.
+       01 WS-SENSOR-ID       PIC X(10).
+       01 WS-FILE-STATUS     PIC XX.
        01 WS-CAPACITY        PIC 999.
        01 WS-ITEM            PIC 9.
        01 WS-RESULT          PIC 9.
@@ -15,22 +35,24 @@
           05 WS-TABLE-ENTRY  PIC 9 OCCURS 1 TO 999 TIMES
                 DEPENDING ON WS-CAPACITY
                 INDEXED BY START-IDX, END-IDX.
-            
 
-       PROCEDURE DIVISION. 
+       01 WS-COPY-IDX         PIC 999.
+
+
+       PROCEDURE DIVISION.
+      *    Assumes WS-CAPACITY > 0. Loads this sensor's saved buffer
+      *    from BUFFER-STATE-FILE if one is on file, so a restarted
+      *    batch window resumes instead of always starting empty.
        CREATE-BUFFER.
-      *    Assumes WS-CAPACITY > 0
-           MOVE 1 TO START-IDX
-           MOVE 1 TO END-IDX
-           SET IS-EMPTY TO TRUE
+           PERFORM RESTORE-BUFFER
            .
-           
-      
+
+
 
        READ-BUFFER.
            IF IS-EMPTY
               MOVE 0 TO WS-SUCCESS
-           ELSE 
+           ELSE
               MOVE WS-TABLE-ENTRY(START-IDX) TO WS-RESULT
               COMPUTE START-IDX = FUNCTION MOD(
                  START-IDX + 1, WS-CAPACITY + 1)
@@ -40,15 +62,16 @@
               IF START-IDX = END-IDX
                  SET IS-EMPTY TO TRUE
               END-IF
-              MOVE 1 TO WS-SUCCESS               
+              MOVE 1 TO WS-SUCCESS
            END-IF
+           PERFORM SAVE-BUFFER-STATE
            .
 
 
        WRITE-BUFFER.
            IF NOT IS-EMPTY AND START-IDX = END-IDX
-              MOVE 0 TO WS-SUCCESS 
-           ELSE 
+              MOVE 0 TO WS-SUCCESS
+           ELSE
               MOVE WS-ITEM TO WS-TABLE-ENTRY(END-IDX)
               COMPUTE END-IDX = FUNCTION MOD(
                  END-IDX + 1, WS-CAPACITY + 1)
@@ -56,8 +79,9 @@
                  MOVE 1 TO END-IDX
               END-IF
               SET IS-EMPTY TO FALSE
-              MOVE 1 TO WS-SUCCESS        
+              MOVE 1 TO WS-SUCCESS
            END-IF
+           PERFORM SAVE-BUFFER-STATE
            .
 
 
@@ -69,7 +93,7 @@
                  MOVE 1 TO START-IDX
               END-IF
            END-IF
-           
+
            MOVE WS-ITEM TO WS-TABLE-ENTRY(END-IDX)
            COMPUTE END-IDX = FUNCTION MOD(
               END-IDX + 1, WS-CAPACITY + 1)
@@ -77,7 +101,8 @@
               MOVE 1 TO END-IDX
            END-IF
            SET IS-EMPTY TO FALSE
-           MOVE 1 TO WS-SUCCESS        
+           MOVE 1 TO WS-SUCCESS
+           PERFORM SAVE-BUFFER-STATE
            .
 
 
@@ -85,4 +110,78 @@
            MOVE 1 TO START-IDX
            MOVE 1 TO END-IDX
            SET IS-EMPTY TO TRUE
-           .
\ No newline at end of file
+           PERFORM SAVE-BUFFER-STATE
+           .
+
+      *    Looks up WS-SENSOR-ID's saved buffer in BUFFER-STATE-FILE.
+      *    If this sensor feed has a prior batch window on file its
+      *    START-IDX/END-IDX/table contents are restored; otherwise a
+      *    fresh empty buffer is created, same as CREATE-BUFFER today.
+       RESTORE-BUFFER.
+           OPEN I-O BUFFER-STATE-FILE
+           IF WS-FILE-STATUS = "35"
+              OPEN OUTPUT BUFFER-STATE-FILE
+              CLOSE BUFFER-STATE-FILE
+              OPEN I-O BUFFER-STATE-FILE
+           END-IF
+
+           MOVE WS-SENSOR-ID TO BS-SENSOR-ID
+           READ BUFFER-STATE-FILE
+              INVALID KEY
+                 PERFORM INIT-EMPTY-BUFFER
+              NOT INVALID KEY
+                 MOVE BS-CAPACITY TO WS-CAPACITY
+                 MOVE BS-START-IDX TO START-IDX
+                 MOVE BS-END-IDX TO END-IDX
+                 MOVE BS-EMPTY-FLAG TO WS-EMPTY-FLAG
+                 PERFORM VARYING WS-COPY-IDX FROM 1 BY 1
+                    UNTIL WS-COPY-IDX > WS-CAPACITY
+                         MOVE BS-TABLE-ENTRY(WS-COPY-IDX)
+                            TO WS-TABLE-ENTRY(WS-COPY-IDX)
+                 END-PERFORM
+           END-READ
+           .
+       RESTORE-BUFFER-EXIT.
+           EXIT.
+
+      *    Resets the buffer to empty with no prior state -- used both
+      *    when RESTORE-BUFFER finds no saved state for this sensor
+      *    and whenever a caller wants a fresh buffer outright.
+       INIT-EMPTY-BUFFER.
+           MOVE 1 TO START-IDX
+           MOVE 1 TO END-IDX
+           SET IS-EMPTY TO TRUE
+           .
+       INIT-EMPTY-BUFFER-EXIT.
+           EXIT.
+
+      *    Writes this sensor's current buffer contents back to
+      *    BUFFER-STATE-FILE so the next batch window picks up where
+      *    this one left off instead of starting empty.
+       SAVE-BUFFER-STATE.
+           MOVE WS-SENSOR-ID TO BS-SENSOR-ID
+           MOVE WS-CAPACITY TO BS-CAPACITY
+           MOVE START-IDX TO BS-START-IDX
+           MOVE END-IDX TO BS-END-IDX
+           MOVE WS-EMPTY-FLAG TO BS-EMPTY-FLAG
+           PERFORM VARYING WS-COPY-IDX FROM 1 BY 1
+              UNTIL WS-COPY-IDX > WS-CAPACITY
+                   MOVE WS-TABLE-ENTRY(WS-COPY-IDX)
+                      TO BS-TABLE-ENTRY(WS-COPY-IDX)
+           END-PERFORM
+
+           REWRITE BUFFER-STATE-RECORD
+              INVALID KEY
+                 WRITE BUFFER-STATE-RECORD
+           END-REWRITE
+           .
+       SAVE-BUFFER-STATE-EXIT.
+           EXIT.
+
+      *    Closes the sensor's state file at the end of a batch
+      *    window.
+       CLOSE-BUFFER-STATE.
+           CLOSE BUFFER-STATE-FILE
+           .
+       CLOSE-BUFFER-STATE-EXIT.
+           EXIT.
