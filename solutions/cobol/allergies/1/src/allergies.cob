@@ -1,9 +1,19 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ALLERGIES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Shared across programs -- see audit-log.cpy.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD     PIC X(97).
+
        WORKING-STORAGE SECTION.
-       01 WS-SCORE            PIC 9(3).
+       01 WS-SCORE            PIC 9(4).
        01 WS-ITEM             PIC X(12).
        01 WS-RESULT           PIC A.
        01 WS-RESULT-LIST      PIC X(108).
@@ -11,11 +21,28 @@
        77 WS-RESULT-LIST-LEN  PIC 9(3)   VALUE 0.
        77 WS-ITEM-LEN         PIC 9(3)   VALUE 0.
        77 WS-TEMP             PIC 9(3).
+       01 WS-UNKNOWN-ITEM-FLAG PIC X     VALUE 'N'.
+          88 WS-UNKNOWN-ITEM             VALUE 'Y' FALSE 'N'.
+
+      *    Shared status layout for the cross-program report writer.
+       COPY "result-status.cpy".
+      *    Shared audit-log record layout.
+       COPY "audit-log.cpy".
 
        PROCEDURE DIVISION.
+      *    Top-level entry point. LIST-ALLERGENS also needs this
+      *    per-item check internally (once per known allergen), so
+      *    the logic itself lives in CHECK-ALLERGEN and is PERFORMed
+      *    from there -- GOBACK belongs only here, not inside a
+      *    paragraph TRY-APPEND-ALLERGEN also PERFORMs.
        ALLERGIC-TO.
+           PERFORM CHECK-ALLERGEN
+           GOBACK.
+
+       CHECK-ALLERGEN.
            MOVE "N" TO WS-RESULT
-           EVALUATE WS-ITEM 
+           SET WS-UNKNOWN-ITEM TO FALSE
+           EVALUATE WS-ITEM
            WHEN "eggs"
                 IF FUNCTION MOD(WS-SCORE, 2) = 1
                    MOVE "Y" TO WS-RESULT
@@ -55,11 +82,29 @@
                 IF FUNCTION MOD(WS-TEMP, 2) = 1
                    MOVE "Y" TO WS-RESULT
                 END-IF
+           WHEN "dust"
+                DIVIDE WS-SCORE BY 256 GIVING WS-TEMP
+                IF FUNCTION MOD(WS-TEMP, 2) = 1
+                   MOVE "Y" TO WS-RESULT
+                END-IF
+           WHEN "mold"
+                DIVIDE WS-SCORE BY 512 GIVING WS-TEMP
+                IF FUNCTION MOD(WS-TEMP, 2) = 1
+                   MOVE "Y" TO WS-RESULT
+                END-IF
            WHEN OTHER
                 DISPLAY "UNKNOWN ITEM" WS-ITEM
+                SET WS-UNKNOWN-ITEM TO TRUE
            END-EVALUATE
+           PERFORM FILL-REPORT-STATUS
+           IF WS-UNKNOWN-ITEM
+              PERFORM WRITE-AUDIT-ENTRY
+           END-IF
            .
 
+      *    Builds the full comma-separated allergen list across every
+      *    known item. Reachable as its own entry point.
+       ENTRY "LIST-ALLERGENS".
        LIST-ALLERGENS.
            INITIALIZE WS-RESULT-LIST
            MOVE 0 TO WS-RESULT-LIST-LEN
@@ -79,11 +124,15 @@
            MOVE "pollen" TO WS-ITEM
            PERFORM TRY-APPEND-ALLERGEN 
            MOVE "cats" TO WS-ITEM
-           PERFORM TRY-APPEND-ALLERGEN 
-           .
+           PERFORM TRY-APPEND-ALLERGEN
+           MOVE "dust" TO WS-ITEM
+           PERFORM TRY-APPEND-ALLERGEN
+           MOVE "mold" TO WS-ITEM
+           PERFORM TRY-APPEND-ALLERGEN
+           GOBACK.
 
        TRY-APPEND-ALLERGEN.
-           PERFORM ALLERGIC-TO
+           PERFORM CHECK-ALLERGEN
            IF WS-RESULT = "Y"
               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ITEM))
                  TO WS-ITEM-LEN
@@ -98,4 +147,29 @@
                     + WS-ITEM-LEN + 1
               END-IF
            END-IF
-           .
\ No newline at end of file
+           .
+
+      *    Mirrors this call's result into the shared report layout
+      *    for the cross-program report writer.
+       FILL-REPORT-STATUS.
+           MOVE "ALLERGIES" TO CP-PROGRAM-ID
+           IF WS-UNKNOWN-ITEM
+              MOVE "ERROR" TO CP-RESULT-CODE
+              MOVE "Unknown allergen item" TO CP-ERROR-MESSAGE
+           ELSE
+              MOVE "OK" TO CP-RESULT-CODE
+              INITIALIZE CP-ERROR-MESSAGE
+           END-IF
+           .
+
+      *    Appends a rejected item to AUDIT-LOG-FILE for the
+      *    cross-program audit trail.
+       WRITE-AUDIT-ENTRY.
+           MOVE "ALLERGIES" TO AL-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+           MOVE WS-ITEM TO AL-REJECTED-VALUE
+           MOVE AL-AUDIT-RECORD TO AUDIT-LOG-RECORD
+           OPEN EXTEND AUDIT-LOG-FILE
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           .
