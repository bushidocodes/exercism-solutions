@@ -6,6 +6,18 @@
        01 WS-NUMBER  PIC 9999.
        01 WS-RESULT  PIC X(20).
        01 PTR        PIC 99.
+
+      * Reverse direction: resolve a Roman-numeral string back to a
+      * decimal WS-DECIMAL.
+       01 WS-ROMAN       PIC X(20).
+       01 WS-DECIMAL     PIC 9999.
+       77 RTD-PTR        PIC 99.
+       77 RTD-LEN        PIC 99.
+       77 RTD-CURRENT    PIC 9999.
+       77 RTD-NEXT       PIC 9999.
+       77 RTD-CHAR       PIC X.
+       77 RTD-CHAR-VAL   PIC 9999.
+
        PROCEDURE DIVISION.
        ROMAN-NUMERALS.
            INITIALIZE WS-RESULT
@@ -92,4 +104,56 @@
                         SUBTRACT 1 FROM WS-NUMBER
                    END-EVALUATE
            END-PERFORM
-           .
\ No newline at end of file
+           GOBACK
+           .
+
+      *    Resolves WS-ROMAN to WS-DECIMAL by summing each character's
+      *    value, subtracting instead of adding whenever a smaller
+      *    value precedes a larger one (the subtractive-pair case,
+      *    e.g. "IV", "IX", "XL"). Reachable as its own entry point.
+       ENTRY "ROMAN-TO-DECIMAL".
+       ROMAN-TO-DECIMAL.
+           MOVE 0 TO WS-DECIMAL
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ROMAN)) TO RTD-LEN
+           PERFORM VARYING RTD-PTR FROM 1 BY 1 UNTIL RTD-PTR > RTD-LEN
+                   MOVE WS-ROMAN(RTD-PTR:1) TO RTD-CHAR
+                   PERFORM ROMAN-CHAR-VALUE
+                   MOVE RTD-CHAR-VAL TO RTD-CURRENT
+
+                   IF RTD-PTR < RTD-LEN
+                      MOVE WS-ROMAN(RTD-PTR + 1:1) TO RTD-CHAR
+                      PERFORM ROMAN-CHAR-VALUE
+                      MOVE RTD-CHAR-VAL TO RTD-NEXT
+                   ELSE
+                      MOVE 0 TO RTD-NEXT
+                   END-IF
+
+                   IF RTD-CURRENT < RTD-NEXT
+                      SUBTRACT RTD-CURRENT FROM WS-DECIMAL
+                   ELSE
+                      ADD RTD-CURRENT TO WS-DECIMAL
+                   END-IF
+           END-PERFORM
+           GOBACK
+           .
+
+       ROMAN-CHAR-VALUE.
+           EVALUATE RTD-CHAR
+           WHEN "I"
+                MOVE 1 TO RTD-CHAR-VAL
+           WHEN "V"
+                MOVE 5 TO RTD-CHAR-VAL
+           WHEN "X"
+                MOVE 10 TO RTD-CHAR-VAL
+           WHEN "L"
+                MOVE 50 TO RTD-CHAR-VAL
+           WHEN "C"
+                MOVE 100 TO RTD-CHAR-VAL
+           WHEN "D"
+                MOVE 500 TO RTD-CHAR-VAL
+           WHEN "M"
+                MOVE 1000 TO RTD-CHAR-VAL
+           WHEN OTHER
+                MOVE 0 TO RTD-CHAR-VAL
+           END-EVALUATE
+           .
