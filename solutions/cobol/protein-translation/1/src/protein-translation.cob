@@ -1,7 +1,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROTEIN-TRANSLATION.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RNA-SEQUENCE-FILE ASSIGN TO "RNASEQIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-FILE-STATUS.
+           SELECT PROTEIN-CHAIN-FILE ASSIGN TO "PROTEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHAIN-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RNA-SEQUENCE-FILE.
+       01  RNA-SEQUENCE-RECORD   PIC X(4000).
+       FD  PROTEIN-CHAIN-FILE.
+       01  PROTEIN-CHAIN-RECORD  PIC X(8000).
+
        WORKING-STORAGE SECTION.
        01 WS-INPUT        PIC X(60).
        77 WS-INPUT-LEN    PIC 99.
@@ -10,6 +25,22 @@
        01 WS-ERROR        PIC X(60).
        77 I               PIC 99.
 
+      * Stream-from-file support for transcripts longer than
+      * WS-INPUT/WS-PROTEIN can hold -- codons are translated one at a
+      * time straight off RNA-SEQUENCE-FILE into PROTEIN-CHAIN-FILE.
+       01 WS-SEQ-EOF-FLAG       PIC 9     VALUE 0.
+          88 SEQ-EOF                      VALUE 1 FALSE 0.
+       01 WS-TRANSCRIPT         PIC X(4000).
+       01 WS-TRANSCRIPT-LEN     PIC 9(4).
+       01 WS-STREAM-PTR         PIC 9(4).
+       01 WS-STREAM-CODON       PIC X(3).
+       01 WS-CHAIN              PIC X(8000).
+       01 WS-CHAIN-PTR          PIC 9(4).
+       01 WS-STOP-FLAG          PIC 9     VALUE 0.
+          88 STOP-CODON-SEEN              VALUE 1 FALSE 0.
+       01 WS-SEQ-FILE-STATUS    PIC XX.
+       01 WS-CHAIN-FILE-STATUS  PIC XX.
+
        PROCEDURE DIVISION.
 
        TRANSLATE-CODON.
@@ -18,9 +49,9 @@
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT))
               TO WS-INPUT-LEN
            MOVE 1 TO I
-           MOVE 1 TO WS-PROTEIN-PTR 
+           MOVE 1 TO WS-PROTEIN-PTR
            PERFORM TRANSLATE-CODON-INNER
-           .
+           GOBACK.
 
        TRANSLATE-RNA.
            INITIALIZE WS-PROTEIN
@@ -87,4 +118,71 @@
                  INTO WS-PROTEIN WITH POINTER
                  WS-PROTEIN-PTR
            END-IF
-           .
\ No newline at end of file
+           .
+
+      * Reads one FASTA-style transcript per line from
+      * RNA-SEQUENCE-FILE, translates each through
+      * TRANSLATE-CODON-INNER, and writes the resulting amino-acid
+      * chain to PROTEIN-CHAIN-FILE -- no WS-INPUT/WS-PROTEIN length
+      * limit, since each transcript is worked one codon at a time.
+      * Reachable as its own entry point.
+       ENTRY "STREAM-TRANSLATE-RNA".
+       STREAM-TRANSLATE-RNA.
+           MOVE 0 TO WS-SEQ-EOF-FLAG
+           OPEN INPUT RNA-SEQUENCE-FILE
+           IF WS-SEQ-FILE-STATUS = "00"
+              OPEN OUTPUT PROTEIN-CHAIN-FILE
+              PERFORM UNTIL SEQ-EOF
+                      READ RNA-SEQUENCE-FILE
+                         AT END
+                            SET SEQ-EOF TO TRUE
+                         NOT AT END
+                            PERFORM TRANSLATE-TRANSCRIPT
+                            MOVE FUNCTION TRIM(WS-CHAIN)
+                               TO PROTEIN-CHAIN-RECORD
+                            WRITE PROTEIN-CHAIN-RECORD
+                      END-READ
+              END-PERFORM
+              CLOSE RNA-SEQUENCE-FILE
+              CLOSE PROTEIN-CHAIN-FILE
+           END-IF
+           GOBACK.
+
+       TRANSLATE-TRANSCRIPT.
+           MOVE RNA-SEQUENCE-RECORD TO WS-TRANSCRIPT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TRANSCRIPT))
+              TO WS-TRANSCRIPT-LEN
+           INITIALIZE WS-CHAIN
+           MOVE 1 TO WS-CHAIN-PTR
+           SET STOP-CODON-SEEN TO FALSE
+           INITIALIZE WS-ERROR
+           PERFORM VARYING WS-STREAM-PTR FROM 1 BY 3
+              UNTIL WS-STREAM-PTR + 2 > WS-TRANSCRIPT-LEN
+              OR STOP-CODON-SEEN OR WS-ERROR NOT = SPACES
+                   PERFORM APPEND-STREAM-CODON
+           END-PERFORM
+           .
+
+       APPEND-STREAM-CODON.
+           MOVE WS-TRANSCRIPT(WS-STREAM-PTR:3) TO WS-STREAM-CODON
+           MOVE WS-STREAM-CODON TO WS-INPUT(1:3)
+           MOVE 1 TO I
+           INITIALIZE WS-PROTEIN
+           MOVE 1 TO WS-PROTEIN-PTR
+           PERFORM TRANSLATE-CODON-INNER
+           EVALUATE WS-STREAM-CODON
+           WHEN "UAA"
+           WHEN "UAG"
+           WHEN "UGA"
+                SET STOP-CODON-SEEN TO TRUE
+           WHEN OTHER
+                IF WS-CHAIN-PTR > 1
+                   STRING "," DELIMITED BY SIZE
+                      INTO WS-CHAIN WITH POINTER WS-CHAIN-PTR
+                   END-STRING
+                END-IF
+                STRING FUNCTION TRIM(WS-PROTEIN) DELIMITED BY SIZE
+                   INTO WS-CHAIN WITH POINTER WS-CHAIN-PTR
+                END-STRING
+           END-EVALUATE
+           .
