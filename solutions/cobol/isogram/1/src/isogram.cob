@@ -9,7 +9,13 @@
           05 LETTER OCCURS 26 TIMES INDEXED BY I.
              10 LETTER-COUNT  PIC 9.
        77 J                   PIC 99.
-       77 CHAR                PIC X(1).     
+       77 CHAR                PIC X(1).
+
+      * Strict mode for ISOGRAM-STRICT -- digits and accented or other
+      * extended characters disqualify the phrase instead of being
+      * silently skipped.
+       01 WS-INVALID-FLAG     PIC X  VALUE 'N'.
+          88 WS-HAS-INVALID-CHAR     VALUE 'Y' FALSE 'N'.
 
        PROCEDURE DIVISION.
        ISOGRAM.
@@ -38,5 +44,51 @@
                       ELSE
                          ADD 1 TO LETTER-COUNT(I)
                       END-IF
-                   END-IF              
-           END-PERFORM.
\ No newline at end of file
+                   END-IF
+           END-PERFORM.
+
+           GOBACK.
+
+      * Same scan as ISOGRAM, but digits and anything outside plain
+      * A-Z/a-z/space/hyphen (accented letters included) fail the
+      * phrase instead of being passed over. Reachable as its own
+      * entry point.
+       ENTRY "ISOGRAM-STRICT".
+       ISOGRAM-STRICT.
+           MOVE 1 TO WS-RESULT.
+           SET WS-HAS-INVALID-CHAR TO FALSE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 26
+                   MOVE 0 TO LETTER-COUNT(I)
+           END-PERFORM.
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > LENGTH OF WS-PHRASE
+                   MOVE WS-PHRASE(J:1) TO CHAR
+                   COMPUTE I = 0
+                   IF CHAR >= 'A' AND CHAR <= 'Z'
+                      COMPUTE I = FUNCTION ORD(CHAR) - FUNCTION ORD
+                         ('A') + 1
+                   END-IF
+                   IF CHAR >= 'a' AND CHAR <= 'z'
+                      COMPUTE I = FUNCTION ORD(CHAR) - FUNCTION ORD
+                         ('a') + 1
+                   END-IF
+
+                   IF I = 0 AND CHAR NOT = SPACE AND CHAR NOT = '-'
+                      SET WS-HAS-INVALID-CHAR TO TRUE
+                      MOVE 0 TO WS-RESULT
+                      MOVE LENGTH OF WS-PHRASE TO J
+                      EXIT PERFORM
+                   END-IF
+
+                   IF I >= 1 AND I <= 26
+                      IF LETTER-COUNT(I) > 0
+                         MOVE 0 TO WS-RESULT
+                         MOVE LENGTH OF WS-PHRASE TO J
+                         EXIT PERFORM
+                      ELSE
+                         ADD 1 TO LETTER-COUNT(I)
+                      END-IF
+                   END-IF
+           END-PERFORM.
+
+           GOBACK.
