@@ -1,7 +1,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ANAGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANAGRAM-DICT-FILE ASSIGN TO "ANAGDICT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Fed by WORD-QUALITY-REPORT's candidate word list, in the
+      *    nightly word-quality run.
+           SELECT WORD-QUALITY-INPUT-FILE ASSIGN TO "WORDLIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ANAGRAM-REPORT-FILE ASSIGN TO "ANAGRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ANAGRAM-DICT-FILE.
+       01  ANAGRAM-DICT-RECORD    PIC X(20).
+       FD  WORD-QUALITY-INPUT-FILE.
+       01  WORD-QUALITY-INPUT-RECORD  PIC X(20).
+       FD  ANAGRAM-REPORT-FILE.
+       01  ANAGRAM-REPORT-RECORD      PIC X(70).
+
        WORKING-STORAGE SECTION.
        01 WS-SUBJECT           PIC X(20).
        01 WS-CANDIDATES-COUNT  PIC 9.
@@ -19,14 +38,28 @@
        01 K                    PIC 99.
        01 PTR                  PIC 99.
 
+      *Dictionary-file mode support, for matching a subject against a
+      *whole word list on disk instead of a small in-memory table.
+       01 WS-DICT-EOF-FLAG     PIC 9     VALUE 0.
+          88 DICT-EOF                    VALUE 1 FALSE 0.
+       01 WS-DICT-WORD         PIC X(20).
+
+      *    Batch-mode support for the nightly word-quality run.
+       01 WS-WQ-EOF-FLAG      PIC 9     VALUE 0.
+          88 WORD-QUALITY-EOF           VALUE 1 FALSE 0.
+
+      *    Sort-key cache -- the nightly batch re-screens the same
+      *    subject word against thousands of candidates, so LHS's
+      *    sorted letters are kept from the last call and only
+      *    re-sorted when WS-SUBJECT actually changes.
+       01 WS-CACHED-SUBJECT   PIC X(20) VALUE SPACES.
+       01 WS-CACHED-LHS       PIC X(20) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        FIND-ANAGRAMS.
            INITIALIZE WS-RESULT-LIST
-           MOVE FUNCTION LOWER-CASE(WS-SUBJECT) TO LHS
-
-      *    Bubble Sort LHS
-           PERFORM BUBBLE-SORT-LHS.
+           PERFORM GET-SUBJECT-SORT-KEY
 
            MOVE 1 TO PTR
            PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-CANDIDATES-COUNT
@@ -55,7 +88,80 @@
                       END-IF
                    END-IF
            END-PERFORM
+           GOBACK.
+       FIND-ANAGRAMS-EXIT.
+           EXIT.
+
+      *    Same sorted-letter comparison as FIND-ANAGRAMS, but matches
+      *    WS-SUBJECT against every word in ANAGRAM-DICT-FILE instead
+      *    of the small in-memory WS-CANDIDATES-TABLE. Reachable as
+      *    its own entry point. ANAGRAM-BATCH also needs this matching
+      *    logic internally (once per word read), so the logic itself
+      *    lives in MATCH-AGAINST-DICT-FILE and is PERFORMed from
+      *    there -- GOBACK belongs only here, not inside a paragraph
+      *    ANAGRAM-BATCH also PERFORMs.
+       ENTRY "FIND-ANAGRAMS-FROM-FILE".
+       FIND-ANAGRAMS-FROM-FILE.
+           PERFORM MATCH-AGAINST-DICT-FILE
+           GOBACK.
+
+       MATCH-AGAINST-DICT-FILE.
+           INITIALIZE WS-RESULT-LIST
+           PERFORM GET-SUBJECT-SORT-KEY
+
+           MOVE 1 TO PTR
+           SET DICT-EOF TO FALSE
+           OPEN INPUT ANAGRAM-DICT-FILE
+           PERFORM UNTIL DICT-EOF
+                   READ ANAGRAM-DICT-FILE
+                      AT END
+                         SET DICT-EOF TO TRUE
+                      NOT AT END
+                         MOVE ANAGRAM-DICT-RECORD TO WS-DICT-WORD
+                         IF FUNCTION LOWER-CASE(
+                            FUNCTION TRIM(WS-DICT-WORD))
+                            NOT = FUNCTION LOWER-CASE(WS-SUBJECT)
+
+                            MOVE FUNCTION LOWER-CASE(
+                               FUNCTION TRIM(WS-DICT-WORD)) TO RHS
+                            PERFORM BUBBLE-SORT-RHS
+
+                            IF LHS = RHS
+                               IF PTR > 1
+                                  STRING "," DELIMITED BY SIZE
+                                     INTO WS-RESULT-LIST
+                                     WITH POINTER PTR
+                                  END-STRING
+                               END-IF
+                               STRING FUNCTION TRIM(WS-DICT-WORD)
+                                  DELIMITED BY SIZE
+                                  INTO WS-RESULT-LIST
+                                  WITH POINTER PTR
+                               END-STRING
+                            END-IF
+                         END-IF
+                   END-READ
+           END-PERFORM
+           CLOSE ANAGRAM-DICT-FILE
            .
+       MATCH-AGAINST-DICT-FILE-EXIT.
+           EXIT.
+
+      *    Returns WS-SUBJECT's sorted letters in LHS, reusing
+      *    WS-CACHED-LHS when WS-SUBJECT matches the last call instead
+      *    of re-running BUBBLE-SORT-LHS.
+       GET-SUBJECT-SORT-KEY.
+           IF FUNCTION LOWER-CASE(WS-SUBJECT) = WS-CACHED-SUBJECT
+              MOVE WS-CACHED-LHS TO LHS
+           ELSE
+              MOVE FUNCTION LOWER-CASE(WS-SUBJECT) TO LHS
+              PERFORM BUBBLE-SORT-LHS
+              MOVE FUNCTION LOWER-CASE(WS-SUBJECT) TO WS-CACHED-SUBJECT
+              MOVE LHS TO WS-CACHED-LHS
+           END-IF
+           .
+       GET-SUBJECT-SORT-KEY-EXIT.
+           EXIT.
 
        BUBBLE-SORT-LHS.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I >= FUNCTION LENGTH
@@ -71,6 +177,38 @@
            END-PERFORM
            .
 
+      *    Runs every word in WORD-QUALITY-INPUT-FILE through
+      *    FIND-ANAGRAMS-FROM-FILE against ANAGRAM-DICT-FILE and
+      *    writes one WORD/group line per word to
+      *    ANAGRAM-REPORT-FILE, for WORD-QUALITY-REPORT to combine
+      *    with the SCRABBLE-SCORE and PANGRAM passes over the same
+      *    word list. Reachable as its own entry point.
+       ENTRY "ANAGRAM-BATCH".
+       ANAGRAM-BATCH.
+           SET WORD-QUALITY-EOF TO FALSE
+           OPEN INPUT WORD-QUALITY-INPUT-FILE
+           OPEN OUTPUT ANAGRAM-REPORT-FILE
+
+           PERFORM UNTIL WORD-QUALITY-EOF
+                   READ WORD-QUALITY-INPUT-FILE INTO WS-SUBJECT
+                      AT END
+                         SET WORD-QUALITY-EOF TO TRUE
+                      NOT AT END
+                         PERFORM MATCH-AGAINST-DICT-FILE
+                         STRING FUNCTION TRIM(WS-SUBJECT)
+                            DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            WS-RESULT-LIST DELIMITED BY SIZE
+                            INTO ANAGRAM-REPORT-RECORD
+                         END-STRING
+                         WRITE ANAGRAM-REPORT-RECORD
+                   END-READ
+           END-PERFORM
+
+           CLOSE WORD-QUALITY-INPUT-FILE
+           CLOSE ANAGRAM-REPORT-FILE
+           GOBACK.
+
        BUBBLE-SORT-RHS.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I >= FUNCTION LENGTH
               (RHS)
@@ -83,4 +221,4 @@
                            END-IF
                    END-PERFORM
            END-PERFORM
-           .
\ No newline at end of file
+           .
