@@ -6,9 +6,37 @@
        01 WS-INPUT       PIC 999.
        01 WS-RESULT      PIC X(60).
        77 WS-RESULT-PTR  PIC 99.
+       01 WS-ERROR       PIC X(40).
 
        PROCEDURE DIVISION.
+
+      *    Top-level entry point. COMMANDS also needs this validation
+      *    logic internally (as its own first step), so the logic
+      *    itself lives in CHECK-INPUT and is PERFORMed from there --
+      *    GOBACK belongs only here, not inside a paragraph COMMANDS
+      *    also PERFORMs.
+       VALIDATE-INPUT.
+           PERFORM COMMANDS
+           GOBACK.
+
+      *    Rejects any WS-INPUT outside 1-31, the only codes that map
+      *    to a meaningful action/reverse combination of bits.
+       CHECK-INPUT.
+           MOVE SPACES TO WS-ERROR
+           IF WS-INPUT < 1 OR WS-INPUT > 31
+              MOVE "INVALID CODE: MUST BE 1-31" TO WS-ERROR
+           END-IF
+           .
+       CHECK-INPUT-EXIT.
+           EXIT.
+
        COMMANDS.
+           PERFORM CHECK-INPUT
+           IF WS-ERROR NOT = SPACES
+              MOVE SPACES TO WS-RESULT
+              GO TO COMMANDS-EXIT
+           END-IF
+
            INITIALIZE WS-RESULT
            MOVE 1 TO WS-RESULT-PTR
 
@@ -24,6 +52,8 @@
               PERFORM TEST-WINK
            END-IF
            .
+       COMMANDS-EXIT.
+           GOBACK.
 
        TEST-WINK.
            IF FUNCTION MOD(WS-INPUT, 2) = 1
@@ -63,4 +93,4 @@
                  INTO WS-RESULT WITH POINTER
                  WS-RESULT-PTR
            END-IF
-           .
\ No newline at end of file
+           .
