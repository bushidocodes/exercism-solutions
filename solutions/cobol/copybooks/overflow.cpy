@@ -0,0 +1,8 @@
+      * Shared arithmetic-overflow flag, COPYed into programs that add
+      * ON SIZE ERROR handling to their COMPUTE/ADD/MULTIPLY/DIVIDE
+      * statements, so an overflow is flagged the same way everywhere
+      * instead of each program inventing its own one-off switch (or
+      * letting the field truncate silently, as happened before).
+       01 CP-OVERFLOW-FLAG      PIC X     VALUE "N".
+          88 CP-OVERFLOW-OCCURRED         VALUE "Y" FALSE "N".
+       01 CP-OVERFLOW-MESSAGE   PIC X(60).
