@@ -0,0 +1,10 @@
+      * Shared checkpoint-record layout for long-running table-building
+      * loops (KNAPSACK's capacity loop, SIEVE's MARK-MULTIPLES) so a
+      * run can resume from the last completed index after an abend
+      * instead of rerunning from scratch.
+       01 CP-CHECKPOINT.
+          05 CP-CHECKPOINT-PROGRAM   PIC X(15).
+          05 CP-LAST-INDEX           PIC 9(6).
+          05 CP-CHECKPOINT-STATUS    PIC X.
+             88 CP-CHECKPOINT-DONE         VALUE 'D'.
+             88 CP-CHECKPOINT-IN-PROGRESS  VALUE 'P'.
