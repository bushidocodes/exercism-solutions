@@ -0,0 +1,8 @@
+      * Shared audit-log record layout, appended to by each validation
+      * program whenever it rejects its input, so operations has one
+      * file to review across programs instead of grepping each
+      * program's own report file.
+       01 AL-AUDIT-RECORD.
+          05 AL-PROGRAM-ID      PIC X(16).
+          05 AL-TIMESTAMP       PIC X(21).
+          05 AL-REJECTED-VALUE  PIC X(60).
