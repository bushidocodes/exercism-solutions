@@ -0,0 +1,9 @@
+      * Shared result-status/error-message layout, COPYed into
+      * programs whose native WS-RESULT/WS-ERROR/I/TEMP fields are
+      * each declared with their own one-off PICTURE clauses, so a
+      * cross-program report writer has one common shape to read
+      * instead of guessing each program's bespoke field widths.
+       01 CP-REPORT-STATUS.
+          05 CP-PROGRAM-ID       PIC X(15).
+          05 CP-RESULT-CODE      PIC X(5).
+          05 CP-ERROR-MESSAGE    PIC X(60).
