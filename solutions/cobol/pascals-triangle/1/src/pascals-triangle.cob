@@ -5,10 +5,17 @@
        WORKING-STORAGE SECTION.
        01 WS-COUNT              PIC 99.
        
-       01 WS-RESULT. 
+       01 WS-RESULT.
           02 WS-ROW OCCURS 1 TO 99 DEPENDING ON WS-COUNT.
              05 ROWELEM         PIC X(60).
-       
+
+      *>   Numeric-table mode: the same coefficients as WS-ROW above,
+      *>   but as real PIC 9(9) values instead of a formatted string,
+      *>   for callers that need to compute on them directly.
+       01 WS-NUMERIC-RESULT.
+          02 WS-NUM-ROW OCCURS 1 TO 99 DEPENDING ON WS-COUNT.
+             05 WS-NUM-COL      PIC 9(9) OCCURS 99 TIMES.
+
       *>   Working variables for Pascal's Triangle computation
        01 WS-WORK-AREA.
       *>   Array to store current row values
@@ -69,7 +76,11 @@
                  
       *>         Convert number to edited format to trim leading zeros
                            MOVE WS-CURR-VAL(WS-COL-IDX) TO WS-NUM-EDIT
-                 
+
+      *>         Mirror the same coefficient into the numeric table
+                           MOVE WS-CURR-VAL(WS-COL-IDX)
+                              TO WS-NUM-COL(WS-ROW-IDX, WS-COL-IDX)
+
       *>         Count leading spaces in edited number
                            MOVE ZERO TO WS-LEADING-SPACES
                            INSPECT WS-NUM-EDIT TALLYING
@@ -100,4 +111,4 @@
       *>      Copy row for next iteration and clear current values
                    MOVE WS-CURR-ROW TO WS-PREV-ROW
                    INITIALIZE WS-CURR-ROW
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
