@@ -1,34 +1,58 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HIGH-SCORES.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-HISTORY-FILE ASSIGN TO "SCOREHST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-HISTORY-FILE.
+       01  SCORE-HISTORY-RECORD.
+           02 SH-PLAYER-NAME      PIC X(20).
+           02 SH-GAME-SCORE       PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01 WS-PROPERTY         PIC A(20).
+       01 WS-PLAYER-NAME      PIC X(20).
+       01 WS-TOP-N            PIC 99 VALUE 3.
        01 WS-SCORES.
-          02 SCORES           PIC X(3) OCCURS 20 TIMES
+          02 SCORES           PIC X(3) OCCURS 250 TIMES
                 INDEXED BY IDX.
-                
-       01 WS-TOP-INDICES      PIC 99 OCCURS 3 TIMES.
-       01 WS-TOP-INDICES-LEN  PIC 99.
 
+       01 WS-TOP-INDICES      PIC 999 OCCURS 250 TIMES.
+       01 WS-TOP-INDICES-LEN  PIC 99.
 
+       01 WS-EOF-SWITCH       PIC X VALUE "N".
+          88 END-OF-HISTORY   VALUE "Y".
 
-       01 SCORES-LEN          PIC 99.
-       01 PTR                 PIC 99.
+       01 SCORES-LEN          PIC 999.
+       01 PTR                 PIC 9(4).
 
-       01 WS-RESULT-STRING    PIC X(60).
+       01 WS-RESULT-STRING    PIC X(750).
        01 WS-RESULT-VALUE     PIC 999.
        01 MAX                 PIC 999.
        01 MAX-IDX             PIC S999.
+       01 TOP-N-COUNTER       PIC 99.
+       01 TEMP-SWITCH         PIC X.
+          88 ALREADY-PICKED   VALUE "Y".
+       01 WS-DUP-CHECK-IDX    PIC 99.
 
        PROCEDURE DIVISION.
        HIGH-SCORES.
 
            MOVE 0 TO SCORES-LEN
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL SCORES(IDX) = SPACES 
-                   ADD 1 TO SCORES-LEN
-           END-PERFORM
 
+           IF WS-PLAYER-NAME NOT = SPACES
+              PERFORM LOAD-SCORE-HISTORY
+           ELSE
+              PERFORM VARYING IDX FROM 1 BY 1
+                 UNTIL IDX > 250 OR SCORES(IDX) = SPACES
+                      ADD 1 TO SCORES-LEN
+              END-PERFORM
+           END-IF
 
            EVALUATE WS-PROPERTY
            WHEN "scores"
@@ -50,47 +74,90 @@
                         END-IF
                 END-PERFORM
            WHEN "personalTopThree"
-                INITIALIZE WS-RESULT-STRING
-
-      *         Cache indices to filter out what we've already added
-                MOVE 0 TO WS-TOP-INDICES(1)
-                MOVE 0 TO WS-TOP-INDICES(2)
-                MOVE 0 TO WS-TOP-INDICES(3)
-                MOVE 0 TO WS-TOP-INDICES-LEN 
-
-                MOVE 1 TO PTR
-      *         Just doing a linear search three times since the list
-      *         is only 20 items long.
-                PERFORM 3 TIMES
-                        MOVE 0 TO MAX
-                        MOVE -1 TO MAX-IDX
-                        PERFORM VARYING IDX FROM 1 BY 1
-                           UNTIL IDX > SCORES-LEN
-
-      *                         We don't ever need to check idx 3
-      *                         because we run 3x. It's okay to have 
-      *                         spurious checks because 0 is a sentinel
-                                IF IDX NOT = WS-TOP-INDICES(1) AND
-                                   IDX NOT = WS-TOP-INDICES(2) AND
-                                   (MAX-IDX = -1 OR
-                                   FUNCTION NUMVAL(SCORES(IDX)) > MAX)
-                                   
-                                   MOVE SCORES(IDX) TO MAX
-                                   MOVE IDX TO MAX-IDX
-                                END-IF
-                        END-PERFORM
-
-                        IF MAX-IDX NOT = -1
-                           STRING SCORES(MAX-IDX) DELIMITED BY SIZE
-                              INTO WS-RESULT-STRING
-                              WITH POINTER PTR
-                           END-STRING
-                           ADD 1 TO WS-TOP-INDICES-LEN
-                           MOVE MAX-IDX TO WS-TOP-INDICES
-                              (WS-TOP-INDICES-LEN)
-                        END-IF
-                END-PERFORM
+                MOVE 3 TO WS-TOP-N
+                PERFORM PERSONAL-TOP-N
+           WHEN "personalTopN"
+                PERFORM PERSONAL-TOP-N
            WHEN OTHER
                 CONTINUE
            END-EVALUATE
-           .
\ No newline at end of file
+           GOBACK
+           .
+       HIGH-SCORES-EXIT.
+           EXIT.
+
+      *    Loads every game this player has on record, not just the
+      *    first 20, so "latest"/"personalBest" see the whole season.
+       LOAD-SCORE-HISTORY.
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT SCORE-HISTORY-FILE
+           PERFORM UNTIL END-OF-HISTORY
+                   READ SCORE-HISTORY-FILE
+                      AT END
+                         MOVE "Y" TO WS-EOF-SWITCH
+                      NOT AT END
+                         IF SH-PLAYER-NAME = WS-PLAYER-NAME
+                            AND SCORES-LEN < 250
+                            ADD 1 TO SCORES-LEN
+                            MOVE SH-GAME-SCORE TO SCORES(SCORES-LEN)
+                         END-IF
+                   END-READ
+           END-PERFORM
+           CLOSE SCORE-HISTORY-FILE
+           .
+       LOAD-SCORE-HISTORY-EXIT.
+           EXIT.
+
+      *    Generalized replacement for the old 3-slot personalTopThree
+      *    branch -- WS-TOP-N drives how many scores come back, so the
+      *    same linear-search approach now serves personalTopThree and
+      *    personalTopN alike.
+       PERSONAL-TOP-N.
+           INITIALIZE WS-RESULT-STRING
+           MOVE 0 TO WS-TOP-INDICES-LEN
+           PERFORM VARYING TOP-N-COUNTER FROM 1 BY 1
+              UNTIL TOP-N-COUNTER > 250
+                   MOVE 0 TO WS-TOP-INDICES(TOP-N-COUNTER)
+           END-PERFORM
+
+           MOVE 1 TO PTR
+           PERFORM VARYING TOP-N-COUNTER FROM 1 BY 1
+              UNTIL TOP-N-COUNTER > WS-TOP-N
+                   MOVE 0 TO MAX
+                   MOVE -1 TO MAX-IDX
+                   PERFORM VARYING IDX FROM 1 BY 1
+                      UNTIL IDX > SCORES-LEN
+
+                           MOVE "N" TO TEMP-SWITCH
+                           PERFORM VARYING WS-DUP-CHECK-IDX
+                              FROM 1 BY 1
+                              UNTIL WS-DUP-CHECK-IDX
+                                 > WS-TOP-INDICES-LEN
+                              IF WS-TOP-INDICES(WS-DUP-CHECK-IDX)
+                                 = IDX
+                                 MOVE "Y" TO TEMP-SWITCH
+                              END-IF
+                           END-PERFORM
+
+                           IF NOT ALREADY-PICKED
+                              AND (MAX-IDX = -1 OR
+                              FUNCTION NUMVAL(SCORES(IDX)) > MAX)
+
+                              MOVE SCORES(IDX) TO MAX
+                              MOVE IDX TO MAX-IDX
+                           END-IF
+                   END-PERFORM
+
+                   IF MAX-IDX NOT = -1
+                      STRING SCORES(MAX-IDX) DELIMITED BY SIZE
+                         INTO WS-RESULT-STRING
+                         WITH POINTER PTR
+                      END-STRING
+                      ADD 1 TO WS-TOP-INDICES-LEN
+                      MOVE MAX-IDX TO WS-TOP-INDICES
+                         (WS-TOP-INDICES-LEN)
+                   END-IF
+           END-PERFORM
+           .
+       PERSONAL-TOP-N-EXIT.
+           EXIT.
