@@ -3,10 +3,12 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-COMPLEMENT  PIC X(64).
+       01 WS-ERROR       PIC X(40).
        77 I              PIC 9(2).
 
        PROCEDURE DIVISION.
        RNA-TRANSCRIPTION.
+           INITIALIZE WS-ERROR
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF
               WS-COMPLEMENT
                    EVALUATE WS-COMPLEMENT(I:1)
@@ -18,7 +20,16 @@
                         MOVE "A" TO WS-COMPLEMENT(I:1)
                    WHEN "A"
                         MOVE "U" TO WS-COMPLEMENT(I:1)
+                   WHEN SPACE
+                        CONTINUE
                    WHEN OTHER
+                        IF WS-ERROR = SPACES
+                           STRING "Invalid base at position "
+                              DELIMITED BY SIZE
+                              I DELIMITED BY SIZE
+                              INTO WS-ERROR
+                           END-STRING
+                        END-IF
                         MOVE SPACE TO WS-COMPLEMENT(I:1)
                    END-EVALUATE
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
